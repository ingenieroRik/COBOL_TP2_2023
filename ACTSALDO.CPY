@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *   AREA DE COMUNICACION CON ACTSALDO (ACTUALIZA SALDO ANTERIOR) *
+      *----------------------------------------------------------------*
+           05 WS-ACT-ENTRADA.
+              10 WS-ACT-ENT-NUM-TARJETA           PIC X(19).
+             10 WS-ACT-ENT-SALDO-ARS             PIC S9(08)V9(02).
+             10 WS-ACT-ENT-SALDO-USD             PIC S9(08)V9(02).
+      *    *** WS-ACT-ENT-MODO-TARJETA (default): actualiza una sola
+      *    *** tarjeta, la de WS-ACT-ENT-NUM-TARJETA. WS-ACT-ENT-MODO-
+      *    *** CUENTA: el saldo es el combinado de una cuenta en modo
+      *    *** rollup, y hay que volcarlo a TODAS las tarjetas de
+      *    *** WS-ACT-ENT-NUM-CUENTA para que queden sincronizadas
+             10 WS-ACT-ENT-MODO                  PIC X(01) VALUE 'T'.
+                88 WS-ACT-ENT-MODO-TARJETA            VALUE 'T'.
+                88 WS-ACT-ENT-MODO-CUENTA             VALUE 'C'.
+             10 WS-ACT-ENT-NUM-CUENTA            PIC 9(10).
+
+           05 WS-ACT-SALIDA.
+              10 WS-ACT-MOTIVO-ERROR-O.
+                 15 WS-ACT-COD-ERROR-O            PIC X(02).
+                 15 WS-ACT-DES-ERROR-O            PIC X(40).
