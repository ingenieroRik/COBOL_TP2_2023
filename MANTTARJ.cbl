@@ -0,0 +1,753 @@
+      ******************************************************************
+      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
+      *          Ricardo GarcIa, Senen Urdaneta.
+      * Date: 04/10/2023
+      * Purpose: Mantenimiento (alta / baja / modificacion / consulta)
+      *          del maestro MAESTRO-TARJETAS.VSAM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTTARJ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-MAESTRO-TARJETAS
+           ASSIGN TO WS-RUTA-MAESTRO-TARJETAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-MAESTRO-TARJETAS
+           RECORD KEY IS WS-MT-NUM-TARJETA
+           ALTERNATE RECORD KEY IS WS-MT-NUM-CUENTA
+                                          WITH DUPLICATES.
+
+       SELECT ENT-COD-POSTALES
+           ASSIGN TO WS-RUTA-COD-POSTALES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-COD-POSTALES.
+
+      *    *** reporte aparte (distinto de AUDITORIA-MAESTARJ.TXT) con
+      *    *** cada intento de alta rechazado por clave duplicada
+       SELECT SAL-DUPLICADAS
+           ASSIGN TO WS-RUTA-DUPLICADAS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DUPLICADAS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-MAESTRO-TARJETAS.
+       01 WS-ENT-MAESTRO-TARJETAS-REG.
+          05 WS-MT-NUM-CUENTA                       PIC 9(10).
+          05 WS-MT-NUM-TARJETA                      PIC X(19).
+          05 WS-MT-NOMBRE                           PIC X(20).
+          05 WS-MT-APELLIDO                         PIC X(20).
+          05 WS-MT-DIRECCION                        PIC X(40).
+          05 WS-MT-COD-POSTAL                       PIC 9(04).
+          05 WS-MT-MONEDA-TARJETA                   PIC X(03).
+               88 WS-MT-DOLARES                      VALUE 'USD'.
+               88 WS-MT-PESOS                        VALUE 'ARS'.
+          05 WS-MT-LIMITE-TARJETA                   PIC 9(08)V9(02).
+          05 WS-MT-ESTADO                           PIC X(01).
+               88 WS-MT-ACTIVA                       VALUE 'A'.
+               88 WS-MT-INACTIVA                     VALUE 'I'.
+          05 WS-MT-SALDO-ANTERIOR-ARS                PIC S9(08)V9(02).
+          05 WS-MT-SALDO-ANTERIOR-USD                PIC S9(08)V9(02).
+          05 WS-MT-DIA-CIERRE                        PIC 9(02).
+          05 WS-MT-TIPO-TARJETA                      PIC X(01).
+               88 WS-MT-TITULAR                        VALUE 'T'.
+               88 WS-MT-ADICIONAL                      VALUE 'A'.
+          05 WS-MT-NUM-TARJETA-TITULAR               PIC X(19).
+          05 WS-MT-LIMITE-TARJETA-USD                PIC 9(08)V9(02).
+
+       FD ENT-COD-POSTALES.
+       01 WS-ENT-COD-POSTAL-REG                     PIC 9(04).
+
+       FD SAL-DUPLICADAS.
+       01 WS-SAL-DUPLICADAS.
+          05 WS-DUP-FECHA-O                         PIC 9(08).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-DUP-HORA-O                           PIC 9(08).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-DUP-NUM-TARJETA-O                    PIC X(19).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-DUP-NUM-CUENTA-O                     PIC 9(10).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-RUTA-MAESTRO-TARJETAS   PIC X(60)
+                                     VALUE '../MAESTRO-TARJETAS.VSAM'.
+       01 WS-RUTA-COD-POSTALES       PIC X(60)
+                                     VALUE '../COD-POSTALES.TXT'.
+       01 WS-RUTA-DUPLICADAS         PIC X(60)
+                                     VALUE '../DUPLICADAS.TXT'.
+       01 WS-RUTA-ENTORNO            PIC X(60) VALUE SPACES.
+
+       01 FS-STATUS.
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE MAESTRO-TARJETAS                           *
+      *----------------------------------------------------------------*
+          05 FS-MAESTRO-TARJETAS                  PIC X(2).
+             88 FS-MAESTRO-TARJETAS-FILE-OK            VALUE '00'.
+             88 FS-MAESTRO-TARJETAS-FILE-EOF           VALUE '10'.
+             88 FS-MAESTRO-TARJETAS-FILE-NFD           VALUE '35'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-INV          VALUE '21'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-DUP          VALUE '22'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-NFD          VALUE '23'.
+          05 FS-COD-POSTALES                       PIC X(2).
+             88 FS-COD-POSTALES-OK                      VALUE '00'.
+             88 FS-COD-POSTALES-EOF                     VALUE '10'.
+          05 FS-DUPLICADAS                         PIC X(2).
+             88 FS-DUPLICADAS-OK                       VALUE '00'.
+             88 FS-DUPLICADAS-NFD                      VALUE '35'.
+
+       01 WS-FECHA-HORA-DUPLICADA.
+          05 WS-FHD-FECHA.
+             10 WS-FHD-ANIO                        PIC 9(04).
+             10 WS-FHD-MES                         PIC 9(02).
+             10 WS-FHD-DIA                         PIC 9(02).
+          05 WS-FHD-HORA.
+             10 WS-FHD-HORAS                       PIC 9(02).
+             10 WS-FHD-MINUTOS                     PIC 9(02).
+             10 WS-FHD-SEGUNDOS                    PIC 9(02).
+             10 WS-FHD-CENTESIMAS                  PIC 9(02).
+          05 WS-FHD-DIF-GMT                        PIC S9(4).
+
+      *    *** nomenclador de codigos postales validos, cargado en
+      *    *** memoria al iniciar (ver 1060-CARGAR-COD-POSTALES) para
+      *    *** que 2105-VALIDAR-COD-POSTAL no tenga que leer el
+      *    *** archivo en cada alta
+       01 WS-TABLA-COD-POSTALES.
+          05 WS-CANT-COD-POSTALES               PIC 9(04) VALUE ZEROES.
+          05 WS-CPOS-ITEM OCCURS 500 TIMES
+                           INDEXED BY WS-IX-CPOS.
+             10 WS-CPOS-CODIGO                    PIC 9(04).
+
+       01 WS-COD-POSTAL-VALIDO                    PIC X(01) VALUE 'N'.
+          88 WS-COD-POSTAL-ES-VALIDO                  VALUE 'S'.
+
+      *    *** el ACCEPT de tipo de tarjeta no restringe los caracteres
+      *    *** que puede escribir el operador (ver 2102-VALIDAR-TIPO-
+      *    *** TARJETA)
+       01 WS-ALTA-TIPO-VALIDO                     PIC X(01) VALUE 'N'.
+          88 WS-ALTA-TIPO-ES-VALIDO                   VALUE 'S'.
+
+      *    *** variables de trabajo del alta para enlazar una tarjeta
+      *    *** adicional con su titular (ver 2108-VALIDAR-TITULAR)
+       01 WS-ALTA-TIPO-TARJETA                    PIC X(01) VALUE 'T'.
+          88 WS-ALTA-ES-ADICIONAL                    VALUE 'A'.
+       01 WS-ALTA-NUM-TARJETA-TITULAR            PIC X(19) VALUE SPACES.
+       01 WS-ALTA-NUM-CUENTA-TITULAR             PIC 9(10) VALUE ZEROES.
+       01 WS-ALTA-TITULAR-VALIDO                  PIC X(01) VALUE 'S'.
+          88 WS-ALTA-TITULAR-ES-VALIDO               VALUE 'S'.
+
+       01 WS-OPCION                                PIC X(01).
+          88 WS-OPC-ALTA                                VALUE '1'.
+          88 WS-OPC-BAJA                                VALUE '2'.
+          88 WS-OPC-MODIFICACION                        VALUE '3'.
+          88 WS-OPC-CONSULTA                            VALUE '4'.
+          88 WS-OPC-CONSULTA-CUENTA                      VALUE '5'.
+          88 WS-OPC-SALIR                               VALUE '6'.
+
+       01 WS-CONTINUAR                             PIC X(01) VALUE 'S'.
+          88 WS-SEGUIR-PROCESANDO                       VALUE 'S'.
+          88 WS-FIN-PROCESO                             VALUE 'N'.
+
+      *    *** clave de cuenta del ultimo registro leido por
+      *    *** 2510-MOSTRAR-TARJETAS-CUENTA, para saber cuando el
+      *    *** recorrido por el indice alternativo salio de la cuenta
+      *    *** consultada
+       01 WS-MT-NUM-CUENTA-LEIDA                   PIC 9(10).
+
+      *    *** cuenta pedida por el operador, aparte del campo del FD
+      *    *** (que el READ NEXT va pisando con cada registro leido)
+       01 WS-MT-NUM-CUENTA-CONSULTADA              PIC 9(10).
+
+      *    *** campos de pantalla de 2300-MODIFICAR-TARJETA: el ACCEPT
+      *    *** deja el campo del operador en blanco/cero cuando solo
+      *    *** aprieta ENTER, asi que se captura aparte y el valor
+      *    *** anterior del FD solo se pisa si el operador cargo algo
+       01 WS-MOD-DIRECCION                         PIC X(40).
+       01 WS-MOD-LIMITE-ARS                        PIC 9(08)V9(02).
+       01 WS-MOD-LIMITE-USD                        PIC 9(08)V9(02).
+
+      *    *** el dia de cierre admite 00 ("sin cierre") como valor
+      *    *** valido, asi que no alcanza con comparar contra ZEROES
+      *    *** para distinguir "no modificar" de "poner en sin cierre";
+      *    *** se pide confirmacion aparte antes de aceptar el valor
+       01 WS-MOD-CONFIRMA-CIERRE                   PIC X(01).
+       01 WS-MOD-DIA-CIERRE                        PIC 9(02).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           PERFORM 2000-PROCESAR-MENU
+              THRU 2000-PROCESAR-MENU-FIN
+              UNTIL WS-FIN-PROCESO.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           PERFORM 1050-LEER-RUTA-ARCHIVO
+              THRU 1050-LEER-RUTA-ARCHIVO-FIN.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-FIN.
+
+           PERFORM 1060-CARGAR-COD-POSTALES
+              THRU 1060-CARGAR-COD-POSTALES-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si esta definida, la variable de entorno permite ubicar
+      *    *** el maestro de tarjetas en otro lugar sin recompilar
+       1050-LEER-RUTA-ARCHIVO.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'MAESTRO_TARJETAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-MAESTRO-TARJETAS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'MANTTARJ_DUPLICADAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-DUPLICADAS
+           END-IF.
+
+       1050-LEER-RUTA-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN I-O ENT-MAESTRO-TARJETAS.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO TARJETAS'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+                    STOP RUN
+           END-EVALUATE.
+
+           OPEN EXTEND SAL-DUPLICADAS.
+
+      *    *** si todavia no existe (primera corrida) se crea vacio
+      *    *** antes de abrirlo en modo EXTEND
+           IF FS-DUPLICADAS-NFD
+              OPEN OUTPUT SAL-DUPLICADAS
+              CLOSE SAL-DUPLICADAS
+              OPEN EXTEND SAL-DUPLICADAS
+           END-IF.
+
+           IF NOT FS-DUPLICADAS-OK
+              DISPLAY 'AVISO: NO SE PUDO ABRIR EL REPORTE DE '
+                      'CLAVES DUPLICADAS'
+           END-IF.
+
+       1100-ABRIR-ARCHIVOS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si no existe el nomenclador de codigos postales, se
+      *    *** avisa y se sigue sin validar (WS-CANT-COD-POSTALES
+      *    *** queda en cero)
+       1060-CARGAR-COD-POSTALES.
+
+           OPEN INPUT ENT-COD-POSTALES.
+
+           IF NOT FS-COD-POSTALES-OK
+              DISPLAY 'AVISO: NO SE ENCONTRO LA TABLA DE CODIGOS '
+                      'POSTALES, NO SE VALIDARA EL CODIGO POSTAL'
+           ELSE
+              PERFORM UNTIL FS-COD-POSTALES-EOF
+                 READ ENT-COD-POSTALES
+                    AT END
+                       SET FS-COD-POSTALES-EOF TO TRUE
+                    NOT AT END
+                       IF WS-CANT-COD-POSTALES < 500
+                          ADD 1 TO WS-CANT-COD-POSTALES
+                          MOVE WS-ENT-COD-POSTAL-REG TO
+                             WS-CPOS-CODIGO (WS-CANT-COD-POSTALES)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ENT-COD-POSTALES
+           END-IF.
+
+       1060-CARGAR-COD-POSTALES-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESAR-MENU.
+
+           PERFORM 2010-MOSTRAR-MENU
+              THRU 2010-MOSTRAR-MENU-FIN.
+
+           EVALUATE TRUE
+               WHEN WS-OPC-ALTA
+                    PERFORM 2100-ALTA-TARJETA
+                       THRU 2100-ALTA-TARJETA-FIN
+               WHEN WS-OPC-BAJA
+                    PERFORM 2200-BAJA-TARJETA
+                       THRU 2200-BAJA-TARJETA-FIN
+               WHEN WS-OPC-MODIFICACION
+                    PERFORM 2300-MODIFICAR-TARJETA
+                       THRU 2300-MODIFICAR-TARJETA-FIN
+               WHEN WS-OPC-CONSULTA
+                    PERFORM 2400-CONSULTAR-TARJETA
+                       THRU 2400-CONSULTAR-TARJETA-FIN
+               WHEN WS-OPC-CONSULTA-CUENTA
+                    PERFORM 2500-CONSULTAR-POR-CUENTA
+                       THRU 2500-CONSULTAR-POR-CUENTA-FIN
+               WHEN WS-OPC-SALIR
+                    SET WS-FIN-PROCESO TO TRUE
+               WHEN OTHER
+                    DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       2000-PROCESAR-MENU-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2010-MOSTRAR-MENU.
+
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY ' MANTENIMIENTO DE MAESTRO-TARJETAS'.
+           DISPLAY ' 1 - ALTA DE TARJETA'.
+           DISPLAY ' 2 - BAJA DE TARJETA'.
+           DISPLAY ' 3 - MODIFICACION DE TARJETA'.
+           DISPLAY ' 4 - CONSULTA DE TARJETA'.
+           DISPLAY ' 5 - CONSULTA DE TARJETAS POR NUMERO DE CUENTA'.
+           DISPLAY ' 6 - SALIR'.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'INGRESE UNA OPCION: ' WITH NO ADVANCING.
+           ACCEPT WS-OPCION.
+
+       2010-MOSTRAR-MENU-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-ALTA-TARJETA.
+
+           INITIALIZE WS-ENT-MAESTRO-TARJETAS-REG.
+
+           DISPLAY 'TIPO DE TARJETA (T=TITULAR/A=ADICIONAL): ' WITH NO
+                                                              ADVANCING.
+           ACCEPT WS-ALTA-TIPO-TARJETA.
+           PERFORM 2102-VALIDAR-TIPO-TARJETA
+              THRU 2102-VALIDAR-TIPO-TARJETA-FIN.
+
+           IF WS-ALTA-TIPO-ES-VALIDO
+
+           PERFORM 2108-VALIDAR-TITULAR
+              THRU 2108-VALIDAR-TITULAR-FIN
+
+           IF WS-ALTA-TITULAR-ES-VALIDO
+
+           DISPLAY 'NUMERO DE TARJETA: ' WITH NO ADVANCING
+           ACCEPT WS-MT-NUM-TARJETA
+           IF WS-ALTA-ES-ADICIONAL
+              MOVE WS-ALTA-NUM-CUENTA-TITULAR TO WS-MT-NUM-CUENTA
+              DISPLAY 'NUMERO DE CUENTA (HEREDADO DEL TITULAR): '
+                      WS-MT-NUM-CUENTA
+           ELSE
+           DISPLAY 'NUMERO DE CUENTA: ' WITH NO ADVANCING
+           ACCEPT WS-MT-NUM-CUENTA
+           END-IF
+           DISPLAY 'NOMBRE: ' WITH NO ADVANCING
+           ACCEPT WS-MT-NOMBRE
+           DISPLAY 'APELLIDO: ' WITH NO ADVANCING
+           ACCEPT WS-MT-APELLIDO
+           DISPLAY 'DIRECCION: ' WITH NO ADVANCING
+           ACCEPT WS-MT-DIRECCION
+           DISPLAY 'CODIGO POSTAL: ' WITH NO ADVANCING
+           ACCEPT WS-MT-COD-POSTAL
+           PERFORM 2105-VALIDAR-COD-POSTAL
+              THRU 2105-VALIDAR-COD-POSTAL-FIN
+           DISPLAY 'MONEDA (ARS/USD): ' WITH NO ADVANCING
+           ACCEPT WS-MT-MONEDA-TARJETA
+           DISPLAY 'LIMITE DE TARJETA (ARS): ' WITH NO ADVANCING
+           ACCEPT WS-MT-LIMITE-TARJETA
+           DISPLAY 'LIMITE DE TARJETA (USD): ' WITH NO ADVANCING
+           ACCEPT WS-MT-LIMITE-TARJETA-USD
+           DISPLAY 'DIA DE CIERRE (01-31, 00 = SIN CIERRE): ' WITH NO
+                                                              ADVANCING
+           ACCEPT WS-MT-DIA-CIERRE
+           MOVE WS-ALTA-TIPO-TARJETA TO WS-MT-TIPO-TARJETA
+           IF WS-ALTA-ES-ADICIONAL
+              MOVE WS-ALTA-NUM-TARJETA-TITULAR TO
+                                             WS-MT-NUM-TARJETA-TITULAR
+           END-IF
+           SET WS-MT-ACTIVA TO TRUE
+
+           IF WS-COD-POSTAL-ES-VALIDO
+              WRITE WS-ENT-MAESTRO-TARJETAS-REG
+
+              EVALUATE TRUE
+                  WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                       DISPLAY 'TARJETA DADA DE ALTA CORRECTAMENTE'
+                  WHEN FS-MAESTRO-TARJETAS-CLAVE-DUP
+                       DISPLAY 'ERROR: YA EXISTE UNA TARJETA CON ESE '
+                               'NUMERO'
+                      PERFORM 2110-REGISTRAR-DUPLICADA
+                         THRU 2110-REGISTRAR-DUPLICADA-FIN
+                  WHEN FS-MAESTRO-TARJETAS-CLAVE-INV
+                       DISPLAY 'ERROR: NUMERO DE TARJETA INVALIDO'
+                  WHEN OTHER
+                       DISPLAY 'ERROR AL DAR DE ALTA LA TARJETA'
+                       DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+              END-EVALUATE
+           END-IF
+
+           END-IF
+
+           END-IF.
+
+       2100-ALTA-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** reporte aparte de altas rechazadas por clave duplicada,
+      *    *** para que el area de soporte no tenga que buscarlas entre
+      *    *** los DISPLAY de la consola ni en AUDITORIA-MAESTARJ.TXT
+      *    *** (que es propio de MAESTARJ, no de este programa)
+       2110-REGISTRAR-DUPLICADA.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-DUPLICADA.
+           MOVE WS-FHD-FECHA          TO WS-DUP-FECHA-O.
+           MOVE WS-FHD-HORA           TO WS-DUP-HORA-O.
+           MOVE WS-MT-NUM-TARJETA TO WS-DUP-NUM-TARJETA-O.
+           MOVE WS-MT-NUM-CUENTA  TO WS-DUP-NUM-CUENTA-O.
+
+           WRITE WS-SAL-DUPLICADAS.
+
+       2110-REGISTRAR-DUPLICADA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si el operador tipea cualquier cosa que no sea T o A
+      *    *** queda grabado tal cual en WS-MT-TIPO-TARJETA, dejando
+      *    *** WS-MT-TITULAR y WS-MT-ADICIONAL falsos los dos; el resto
+      *    *** del alta no se ejecuta hasta que esto valga T o A
+       2102-VALIDAR-TIPO-TARJETA.
+
+           SET WS-ALTA-TIPO-ES-VALIDO TO TRUE.
+
+           IF WS-ALTA-TIPO-TARJETA <> 'T'
+              AND WS-ALTA-TIPO-TARJETA <> 'A'
+              MOVE 'N' TO WS-ALTA-TIPO-VALIDO
+              DISPLAY 'ERROR: TIPO DE TARJETA INVALIDO, DEBE SER T O A'
+           END-IF.
+
+       2102-VALIDAR-TIPO-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si es adicional, valida que exista una tarjeta titular
+      *    *** con ese numero antes de seguir con el alta, y captura su
+      *    *** numero de cuenta para que la adicional lo herede. Usa el
+      *    *** area de la FD para la lectura (WS-ENT-MAESTRO-TARJETAS-
+      *    *** REG aun esta vacia en este punto del alta) y la vuelve a
+      *    *** inicializar antes de construir la tarjeta nueva
+       2108-VALIDAR-TITULAR.
+
+           SET WS-ALTA-TITULAR-ES-VALIDO TO TRUE.
+
+           IF WS-ALTA-ES-ADICIONAL
+              DISPLAY 'NUMERO DE TARJETA TITULAR: ' WITH NO ADVANCING
+              ACCEPT WS-ALTA-NUM-TARJETA-TITULAR
+
+              MOVE WS-ALTA-NUM-TARJETA-TITULAR TO WS-MT-NUM-TARJETA
+              READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA
+                  INVALID KEY CONTINUE
+              END-READ
+
+              IF FS-MAESTRO-TARJETAS-FILE-OK AND WS-MT-TITULAR
+                 MOVE WS-MT-NUM-CUENTA TO WS-ALTA-NUM-CUENTA-TITULAR
+              ELSE
+                 MOVE 'N' TO WS-ALTA-TITULAR-VALIDO
+                 DISPLAY 'ERROR: NO EXISTE UNA TARJETA TITULAR CON ESE '
+                         'NUMERO'
+              END-IF
+
+              INITIALIZE WS-ENT-MAESTRO-TARJETAS-REG
+           END-IF.
+
+       2108-VALIDAR-TITULAR-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si la tabla de codigos postales no pudo cargarse
+      *    *** (WS-CANT-COD-POSTALES = 0) se deja pasar sin validar
+       2105-VALIDAR-COD-POSTAL.
+
+           SET WS-COD-POSTAL-ES-VALIDO TO TRUE.
+
+           IF WS-CANT-COD-POSTALES > ZEROES
+              MOVE 'N' TO WS-COD-POSTAL-VALIDO
+              PERFORM VARYING WS-IX-CPOS FROM 1 BY 1
+                 UNTIL WS-IX-CPOS > WS-CANT-COD-POSTALES
+                 IF WS-CPOS-CODIGO (WS-IX-CPOS) = WS-MT-COD-POSTAL
+                    SET WS-COD-POSTAL-ES-VALIDO TO TRUE
+                 END-IF
+              END-PERFORM
+              IF NOT WS-COD-POSTAL-ES-VALIDO
+                 DISPLAY 'ERROR: CODIGO POSTAL INEXISTENTE EN LA '
+                         'TABLA DE REFERENCIA'
+              END-IF
+           END-IF.
+
+       2105-VALIDAR-COD-POSTAL-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2200-BAJA-TARJETA.
+
+           DISPLAY 'NUMERO DE TARJETA A DAR DE BAJA: ' WITH NO
+                                                              ADVANCING.
+           ACCEPT WS-MT-NUM-TARJETA.
+
+           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA
+               INVALID KEY CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    SET WS-MT-INACTIVA TO TRUE
+                    REWRITE WS-ENT-MAESTRO-TARJETAS-REG
+                    IF FS-MAESTRO-TARJETAS-FILE-OK
+                       DISPLAY 'TARJETA DADA DE BAJA CORRECTAMENTE'
+                    ELSE
+                       DISPLAY 'ERROR AL DAR DE BAJA LA TARJETA'
+                       DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+                    END-IF
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-NFD
+                    DISPLAY 'ERROR: LA TARJETA NO EXISTE'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL BUSCAR LA TARJETA'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+           END-EVALUATE.
+
+       2200-BAJA-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2300-MODIFICAR-TARJETA.
+
+           DISPLAY 'NUMERO DE TARJETA A MODIFICAR: ' WITH NO ADVANCING.
+           ACCEPT WS-MT-NUM-TARJETA.
+
+           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA
+               INVALID KEY CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    DISPLAY 'DIRECCION ACTUAL: ' WS-MT-DIRECCION
+                    DISPLAY 'NUEVA DIRECCION (ENTER PARA NO '
+                            'MODIFICAR): ' WITH NO ADVANCING
+                    MOVE SPACES TO WS-MOD-DIRECCION
+                    ACCEPT WS-MOD-DIRECCION
+                    IF WS-MOD-DIRECCION NOT = SPACES
+                       MOVE WS-MOD-DIRECCION TO WS-MT-DIRECCION
+                    END-IF
+                    DISPLAY 'LIMITE ACTUAL (ARS): ' WS-MT-LIMITE-TARJETA
+                    DISPLAY 'NUEVO LIMITE ARS (0 PARA NO MODIFICAR): '
+                            WITH NO ADVANCING
+                    MOVE ZEROES TO WS-MOD-LIMITE-ARS
+                    ACCEPT WS-MOD-LIMITE-ARS
+                    IF WS-MOD-LIMITE-ARS NOT = ZEROES
+                       MOVE WS-MOD-LIMITE-ARS TO WS-MT-LIMITE-TARJETA
+                    END-IF
+                    DISPLAY 'LIMITE ACTUAL (USD): '
+                            WS-MT-LIMITE-TARJETA-USD
+                    DISPLAY 'NUEVO LIMITE USD (0 PARA NO MODIFICAR): '
+                            WITH NO ADVANCING
+                    MOVE ZEROES TO WS-MOD-LIMITE-USD
+                    ACCEPT WS-MOD-LIMITE-USD
+                    IF WS-MOD-LIMITE-USD NOT = ZEROES
+                       MOVE WS-MOD-LIMITE-USD TO
+                                             WS-MT-LIMITE-TARJETA-USD
+                    END-IF
+                    DISPLAY 'DIA DE CIERRE ACTUAL: ' WS-MT-DIA-CIERRE
+                    DISPLAY 'MODIFICAR EL DIA DE CIERRE? (S/N): '
+                            WITH NO ADVANCING
+                    MOVE 'N' TO WS-MOD-CONFIRMA-CIERRE
+                    ACCEPT WS-MOD-CONFIRMA-CIERRE
+                    IF WS-MOD-CONFIRMA-CIERRE = 'S'
+                       DISPLAY 'NUEVO DIA DE CIERRE (01-31, 00 = SIN '
+                               'CIERRE): ' WITH NO ADVANCING
+                       MOVE ZEROES TO WS-MOD-DIA-CIERRE
+                       ACCEPT WS-MOD-DIA-CIERRE
+                       MOVE WS-MOD-DIA-CIERRE TO WS-MT-DIA-CIERRE
+                    END-IF
+
+                    REWRITE WS-ENT-MAESTRO-TARJETAS-REG
+                    IF FS-MAESTRO-TARJETAS-FILE-OK
+                       DISPLAY 'TARJETA MODIFICADA CORRECTAMENTE'
+                    ELSE
+                       DISPLAY 'ERROR AL MODIFICAR LA TARJETA'
+                       DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+                    END-IF
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-NFD
+                    DISPLAY 'ERROR: LA TARJETA NO EXISTE'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL BUSCAR LA TARJETA'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+           END-EVALUATE.
+
+       2300-MODIFICAR-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-CONSULTAR-TARJETA.
+
+           DISPLAY 'NUMERO DE TARJETA A CONSULTAR: ' WITH NO ADVANCING.
+           ACCEPT WS-MT-NUM-TARJETA.
+
+           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA
+               INVALID KEY CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    DISPLAY 'NUMERO DE CUENTA : ' WS-MT-NUM-CUENTA
+                    DISPLAY 'NOMBRE           : ' WS-MT-NOMBRE
+                    DISPLAY 'APELLIDO         : ' WS-MT-APELLIDO
+                    DISPLAY 'DIRECCION        : ' WS-MT-DIRECCION
+                    DISPLAY 'CODIGO POSTAL    : ' WS-MT-COD-POSTAL
+                    DISPLAY 'MONEDA           : ' WS-MT-MONEDA-TARJETA
+                    DISPLAY 'LIMITE ARS       : ' WS-MT-LIMITE-TARJETA
+                    DISPLAY 'LIMITE USD       : '
+                                            WS-MT-LIMITE-TARJETA-USD
+                    DISPLAY 'SALDO ANT. ARS   : '
+                                            WS-MT-SALDO-ANTERIOR-ARS
+                    DISPLAY 'SALDO ANT. USD   : '
+                                            WS-MT-SALDO-ANTERIOR-USD
+                    DISPLAY 'DIA DE CIERRE    : ' WS-MT-DIA-CIERRE
+                    IF WS-MT-TITULAR
+                       DISPLAY 'TIPO             : TITULAR'
+                    ELSE
+                       DISPLAY 'TIPO             : ADICIONAL'
+                       DISPLAY 'TARJETA TITULAR  : '
+                                         WS-MT-NUM-TARJETA-TITULAR
+                    END-IF
+                    IF WS-MT-ACTIVA
+                       DISPLAY 'ESTADO           : ACTIVA'
+                    ELSE
+                       DISPLAY 'ESTADO           : INACTIVA'
+                    END-IF
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-NFD
+                    DISPLAY 'ERROR: LA TARJETA NO EXISTE'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL BUSCAR LA TARJETA'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+           END-EVALUATE.
+
+       2400-CONSULTAR-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** recorre por el indice alternativo todas las tarjetas
+      *    *** asociadas a un numero de cuenta (titular + adicionales)
+       2500-CONSULTAR-POR-CUENTA.
+
+           DISPLAY 'NUMERO DE CUENTA A CONSULTAR: ' WITH NO ADVANCING.
+           ACCEPT WS-MT-NUM-CUENTA-CONSULTADA.
+
+           MOVE WS-MT-NUM-CUENTA-CONSULTADA TO WS-MT-NUM-CUENTA.
+           START ENT-MAESTRO-TARJETAS KEY IS EQUAL TO WS-MT-NUM-CUENTA
+               INVALID KEY CONTINUE
+           END-START.
+
+           IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+              DISPLAY 'ERROR: NO HAY TARJETAS PARA ESA CUENTA'
+           ELSE
+              MOVE WS-MT-NUM-CUENTA-CONSULTADA TO WS-MT-NUM-CUENTA-LEIDA
+              PERFORM 2510-MOSTRAR-TARJETAS-CUENTA
+                 THRU 2510-MOSTRAR-TARJETAS-CUENTA-FIN
+                 UNTIL NOT FS-MAESTRO-TARJETAS-FILE-OK
+                    OR WS-MT-NUM-CUENTA-LEIDA <>
+                       WS-MT-NUM-CUENTA-CONSULTADA
+           END-IF.
+
+       2500-CONSULTAR-POR-CUENTA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** lee y muestra una tarjeta de la cuenta consultada, y deja
+      *    *** la clave leida en WS-MT-NUM-CUENTA-LEIDA para que
+      *    *** 2500-CONSULTAR-POR-CUENTA decida si sigue el recorrido
+       2510-MOSTRAR-TARJETAS-CUENTA.
+
+           READ ENT-MAESTRO-TARJETAS NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+
+           IF FS-MAESTRO-TARJETAS-FILE-OK
+              MOVE WS-MT-NUM-CUENTA TO WS-MT-NUM-CUENTA-LEIDA
+              IF WS-MT-NUM-CUENTA-LEIDA = WS-MT-NUM-CUENTA-CONSULTADA
+                 DISPLAY 'TARJETA           : ' WS-MT-NUM-TARJETA
+                 DISPLAY 'NOMBRE            : ' WS-MT-NOMBRE
+                 DISPLAY 'APELLIDO          : ' WS-MT-APELLIDO
+                 DISPLAY 'LIMITE ARS        : ' WS-MT-LIMITE-TARJETA
+                 DISPLAY 'LIMITE USD        : '
+                                           WS-MT-LIMITE-TARJETA-USD
+                 IF WS-MT-ACTIVA
+                    DISPLAY 'ESTADO            : ACTIVA'
+                 ELSE
+                    DISPLAY 'ESTADO            : INACTIVA'
+                 END-IF
+              END-IF
+           END-IF.
+
+       2510-MOSTRAR-TARJETAS-CUENTA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           PERFORM 3200-CERRAR-ARCHIVOS
+              THRU 3200-CERRAR-ARCHIVOS-FIN.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3200-CERRAR-ARCHIVOS.
+
+           CLOSE     ENT-MAESTRO-TARJETAS.
+
+           IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO TARJETAS: '
+                                                     FS-MAESTRO-TARJETAS
+           END-IF.
+
+           CLOSE SAL-DUPLICADAS.
+
+       3200-CERRAR-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
