@@ -14,4 +14,5 @@
           05 WS-ENT-MONEDA                            PIC X(03).
                88 WS-MT-DOLARES                         VALUE 'USD'.
                88 WS-MT-PESOS                           VALUE 'ARS'.
-          05 WS-ENT-IMPORTE                           PIC 9(08)V9(02).
+          05 WS-ENT-IMPORTE                           PIC S9(08)V9(02)
+                                              SIGN IS TRAILING SEPARATE.
