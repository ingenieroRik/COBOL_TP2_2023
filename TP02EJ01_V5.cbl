@@ -32,6 +32,11 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ERRORES.
 
+       SELECT ENT-PARAMETROS
+          ASSIGN TO '../PARAMETROS.SEQ'
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS FS-PARAMETROS.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -54,10 +59,17 @@
           05 WS-ENT-MONEDA                            PIC X(03).
                88 WS-MT-DOLARES                         VALUE 'USD'.
                88 WS-MT-PESOS                           VALUE 'ARS'.
-          05 WS-ENT-IMPORTE                           PIC 9(08)V9(02).
+          05 WS-ENT-IMPORTE                           PIC S9(08)V9(02)
+                                        SIGN IS TRAILING SEPARATE.
 
        FD SAL-RESUMENES.
-       01 WS-SAL-RESUMENES                            PIC X(91).
+      *    *** 92 bytes: WS-RES-COMPRAS/WS-RES-TOTALES quedaron en 92
+      *    *** luego de pasar WS-RES-PESOS/WS-RES-DOLARES a una picture
+      *    *** con signo, y WS-RES-PAGOMIN tambien quedo en 92 (ver
+      *    *** RESUMEN.CPY); el resto de los grupos de
+      *    *** WS-SALIDA-RESUMENES sigue en 91 y sale con un espacio de
+      *    *** mas al final, que LINE SEQUENTIAL no escribe
+       01 WS-SAL-RESUMENES                            PIC X(92).
 
 
        FD SAL-ERRORES.
@@ -66,6 +78,9 @@
 201123       05 WS-SAL-ERRORES-COD-ERR                   PIC X(20).
 201123       05 WS-SAL-ERRORES-DES-ERR                   PIC X(40).
 
+       FD ENT-PARAMETROS.
+           COPY PARAMETROS.
+
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
@@ -101,6 +116,14 @@
              88 FS-ERRORES-OK                        VALUE '00'.
              88 FS-ERRORES-EOF                       VALUE '10'.
 
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE PARAMETROS                                 *
+      *----------------------------------------------------------------*
+          05 FS-PARAMETROS                  PIC X(2).
+             88 FS-PARAMETROS-OK                        VALUE '00'.
+             88 FS-PARAMETROS-EOF                       VALUE '10'.
+             88 FS-PARAMETROS-NFD                       VALUE '35'.
+
       *----------------------------------------------------------------*
       *    DECLARACION DE VARIABLES DEL PROGRAMA                       *
       *----------------------------------------------------------------*
@@ -116,7 +139,7 @@
 
        77 WS-TIPO-DE-CAMBIO                PIC 9(04)V9(02) VALUE 365,50.
        77 WS-MENSAJE                       PIC X(44)
-                   VALUE '* Este mes ha superado su límite de compra *'.
+                  VALUE '* Este mes ha superado su límite de compra *'.
        77 WS-DESCUENTO                     PIC 9(02) VALUE 10.
        77 WS-PAGO-MINIMO                   PIC 9(02) VALUE 5.
        77 WS-LIM-COMPRA                    PIC 9(08)V9(02).
@@ -141,6 +164,10 @@
            05 LK-ENT-NUM-TARJETA           PIC X(19).
 
       *   Area de datos de Salida
+      *    *** este layout tiene que coincidir byte a byte con el
+      *    *** LK-MAESTRO-TARJETAS-REG de MAESTARJ.cbl: el CALL pasa
+      *    *** este grupo por referencia, asi que cualquier diferencia
+      *    *** de campos u orden hace que MAESTARJ escriba corrido
        01 LK-MAESTRO-TARJETAS-REG.
            05 LK-NUM-CUENTA                PIC 9(10).
            05 LK-NUM-TARJETA               PIC X(19).
@@ -152,9 +179,20 @@
               88 LK-DOLARES                                VALUE 'USD'.
               88 LK-PESOS                                  VALUE 'ARS'.
            05 LK-LIMITE-TARJETA            PIC 9(08)V9(02).
+           05 LK-ESTADO-TARJETA            PIC X(01).
+              88 LK-TARJETA-ACTIVA                         VALUE 'A'.
+              88 LK-TARJETA-INACTIVA                       VALUE 'I'.
+           05 LK-SALDO-ANTERIOR-ARS        PIC S9(08)V9(02).
+           05 LK-SALDO-ANTERIOR-USD        PIC S9(08)V9(02).
+           05 LK-DIA-CIERRE                PIC 9(02).
+           05 LK-TIPO-TARJETA              PIC X(01).
+              88 LK-TARJETA-TITULAR                        VALUE 'T'.
+              88 LK-TARJETA-ADICIONAL                      VALUE 'A'.
+           05 LK-NUM-TARJETA-TITULAR       PIC X(19).
+           05 LK-LIMITE-TARJETA-USD        PIC 9(08)V9(02).
            05 LK-MOTIVO-ERROR-O.
-              10 LK-COD-ERROR-O            PIC X(20)       VALUE SPACES.
-              10 LK-DES-ERROR-O            PIC X(100)      VALUE SPACES.
+              10 LK-COD-ERROR-O            PIC X(02)       VALUE SPACES.
+              10 LK-DES-ERROR-O            PIC X(40)       VALUE SPACES.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -208,9 +246,48 @@
 141123     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            INITIALIZE WS-VARIABLES.
 
+           PERFORM 1210-LEER-PARAMETROS
+              THRU 1210-LEER-PARAMETROS-FIN.
+
        1200-INICIALIZAR-VARIABLES-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1210-LEER-PARAMETROS.
+      *    *** lee el tipo de cambio (y otros parametros) desde un
+      *    *** archivo de control, para no tener que recompilar cada
+      *    *** vez que cambian; si no existe se deja el valor default
+           OPEN INPUT ENT-PARAMETROS.
+
+           IF FS-PARAMETROS-OK
+              PERFORM UNTIL FS-PARAMETROS-EOF
+                 READ ENT-PARAMETROS
+                    AT END
+                       SET FS-PARAMETROS-EOF TO TRUE
+                    NOT AT END
+                       PERFORM 1215-APLICAR-PARAMETRO
+                          THRU 1215-APLICAR-PARAMETRO-FIN
+                 END-READ
+              END-PERFORM
+              CLOSE ENT-PARAMETROS
+           END-IF.
+
+       1210-LEER-PARAMETROS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1215-APLICAR-PARAMETRO.
+
+           EVALUATE WS-PAR-TIPO
+               WHEN 'CAMBIO'
+                    IF WS-PAR-MONEDA = 'USD'
+                       MOVE WS-PAR-VALOR TO WS-TIPO-DE-CAMBIO
+                    END-IF
+           END-EVALUATE.
+
+       1215-APLICAR-PARAMETRO-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        1110-ABRIR-ENT-CONSUMOS.
 
@@ -666,8 +743,13 @@
 
        2810-IMP-RES-ENCABEZADO.
 
-           MOVE LK-NOMBRE TO WS-RES-APELLIDO.
-           MOVE LK-APELLIDO TO WS-RES-NOMBRE.
+           INITIALIZE WS-RES-APELLIDO-NOMBRE
+
+           STRING LK-NOMBRE   DELIMITED BY SPACE
+                  ', '        DELIMITED BY SIZE
+                  LK-APELLIDO DELIMITED BY SPACE
+                  INTO        WS-RES-APELLIDO-NOMBRE
+
            MOVE WS-CURRENT-DAY TO WS-CURRENT-DIA.
            MOVE WS-CURRENT-MONTH TO WS-CURRENT-MES.
            MOVE WS-CURRENT-YEAR TO WS-CURRENT-ANIO.
