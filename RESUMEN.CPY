@@ -6,7 +6,7 @@
              10 FILLER                    PIC X(9) VALUE 'Titular:'.
              10 WS-RES-APELLIDO-NOMBRE    PIC X(42)  VALUE SPACES.
              10 FILLER                    PIC X(19)
-                                            VALUE 'Fecha de emisi�n : '.
+                                           VALUE 'Fecha de emisión : '.
              10 WS-RES-FECHA.
                15  WS-CURRENT-DIA        PIC 9(02).
                15  FILLER                PIC X VALUE '/'.
@@ -38,6 +38,16 @@
              10 WS-RES-LIM-COMPRA         PIC ZZ.ZZZ.ZZ9,99.
              10 FILLER                    PIC X(08) VALUE SPACES.
 
+      *    *** limite de compra en dolares, separado del limite en
+      *    *** pesos (ver TP02EJ01.cbl 2770-IMP-LIMITE-COMPRA)
+          05 WS-RES-ENCABEZADO-4B.
+             10 FILLER                    PIC X(51) VALUE SPACES.
+             10 FILLER                    PIC X(19)
+                                  VALUE 'Limite u$s      : '.
+             10 FILLER                    PIC XX VALUE '$ '.
+             10 WS-RES-LIM-COMPRA-USD     PIC ZZ.ZZZ.ZZ9,99.
+             10 FILLER                    PIC X(08) VALUE SPACES.
+
 
           05 WS-RES-DESCRIPCION.
              10 FILLER                    PIC X(12) VALUE 'Fecha'.
@@ -45,8 +55,8 @@
              10 FILLER                    PIC X(5) VALUE 'Cuota'.
              10 FILLER                    PIC X(22)
                                            VALUE '              Pesos '.
-             10 FILLER                    PIC X(19)
-                                            VALUE '            D�lares'.
+             10 FILLER                    PIC X(20)
+                                           VALUE '            Dólares'.
 
 
       * Aqui se debe llenar cada linea con los detalles de compras
@@ -67,14 +77,17 @@
             10 WS-RES-CANT-CUOTAS         PIC X(02).
             10 FILLER                     PIC X(9) VALUE SPACE.
       *  Al poner zz.zzz.zzz,zz queda en blanco al imprimir
-            10 WS-RES-PESOS               PIC ZZ.ZZZ.ZZZ,ZZ.
-            10 FILLER                     PIC X(7) VALUE SPACE.
-            10 WS-RES-DOLARES             PIC ZZ.ZZZ.ZZZ,ZZ.
+      * el signo queda al frente para reflejar reintegros/creditos
+            10 WS-RES-PESOS               PIC ---.---.---,--.
+            10 FILLER                     PIC X(6) VALUE SPACE.
+            10 WS-RES-DOLARES             PIC ---.---.---,--.
 
           05 WS-RES-DESCUENTO.
              10 FILLER                    PIC X(11) VALUES SPACES.
-             10 FILLER                    PIC X(38)
-                      VALUE 'Descuento 10,00%                   '.
+             10 FILLER                    PIC X(10) VALUE 'Descuento '.
+             10 WS-RES-DESCUENTO-PCT       PIC Z9,99.
+             10 FILLER                    PIC X     VALUE '%'.
+             10 FILLER                    PIC X(16) VALUE SPACES.
              10 FILLER                     PIC X(8)  VALUE SPACES.
 
       * al poner --.---.---,-- pone el signo +/- al inicio
@@ -84,23 +97,54 @@
              10 WS-RES-VALOR-DTO-USD       PIC ---.---.---,--
                                                      VALUE ZEROES.
 
+      *    *** interes por financiacion sobre el saldo que se arrastra
+      *    *** del resumen anterior (ver 2615-COBRAR-INTERES)
+          05 WS-RES-INTERES.
+             10 FILLER                    PIC X(11) VALUES SPACES.
+             10 FILLER                    PIC X(10) VALUE 'Interes   '.
+             10 WS-RES-INTERES-PCT         PIC Z9,99.
+             10 FILLER                    PIC X     VALUE '%'.
+             10 FILLER                    PIC X(16) VALUE SPACES.
+             10 FILLER                     PIC X(8)  VALUE SPACES.
+             10 WS-RES-VALOR-INT-ARS       PIC ---.---.---,--
+                                                     VALUE ZEROES.
+             10 FILLER                     PIC X(6)  VALUE SPACES.
+             10 WS-RES-VALOR-INT-USD       PIC ---.---.---,--
+                                                     VALUE ZEROES.
+
           05 WS-RES-TOTALES.
              10 FILLER                     PIC X(32) VALUE SPACES.
              10 FILLER                     PIC X(15)
                                              VALUE'Saldo actual: $'.
              10 FILLER                     PIC X(8) VALUE SPACE.
-             10 WS-RES-TOT-PESOS           PIC ZZ.ZZZ.ZZZ,ZZ.
+            10 WS-RES-TOT-PESOS           PIC ---.---.---,--.
              10 FILLER                     PIC X(06) VALUE '   u$s'.
-             10 FILLER                     PIC X(4) VALUE SPACE.
-             10 WS-RES-TOT-DOLARES         PIC ZZ.ZZZ.ZZZ,ZZ.
+            10 FILLER                     PIC X(3) VALUE SPACE.
+            10 WS-RES-TOT-DOLARES         PIC ---.---.---,--.
+
+      *    *** subtotal de una tarjeta adicional dentro del resumen de
+      *    *** cuenta (ver WS-ES-ROLLUP-CUENTA en TP02EJ01)
+          05 WS-RES-SUBTOTAL-TARJETA.
+             10 FILLER                     PIC X(12) VALUE SPACES.
+             10 FILLER                     PIC X(19)
+                                    VALUE 'Subtotal tarjeta : '.
+             10 WS-RES-SUBTOTAL-NUM-TARJ   PIC X(19).
+             10 FILLER                     PIC X(04) VALUE SPACES.
+             10 WS-RES-SUBTOTAL-PESOS      PIC ---.---.---,--.
+             10 FILLER                     PIC X(06) VALUE '   u$s'.
+             10 FILLER                     PIC X(03) VALUE SPACE.
+             10 WS-RES-SUBTOTAL-DOLARES    PIC ---.---.---,--.
 
+      *    *** este grupo da 92 (32+15+8+13+24); el FILLER final se
+      *    *** recortO de X(25) a X(24) para no pasarse del ancho de
+      *    *** WS-SAL-RESUMENES
           05 WS-RES-PAGOMIN.
              10 FILLER                    PIC X(32) VALUE SPACES.
              10 FILLER                    PIC X(15)
-                                            VALUE'Pago m�nimo : $'.
+                                           VALUE'Pago mínimo : $'.
              10 FILLER                     PIC X(8) VALUE SPACE.
              10 WS-RES-MIN-PESOS          PIC ZZ.ZZZ.ZZZ,ZZ.
-             10 FILLER                    PIC X(25) VALUE SPACES.
+             10 FILLER                    PIC X(24) VALUE SPACES.
 
           05 WS-ASTERISCOS.
              10 FILLER                    PIC X(24) VALUE SPACES.
@@ -114,3 +158,15 @@
 
 
           05 WS-RES-NUMERALES            PIC X(91) VALUES ALL '#'.
+
+      *    *** salto de pagina (caracter de form-feed) y pie de pagina
+      *    *** con el numero de pagina (ver 2805-SALTAR-PAGINA)
+          05 WS-RES-FORM-FEED.
+             10 WS-RES-FORM-FEED-CHAR      PIC X(01) VALUE X'0C'.
+             10 FILLER                    PIC X(90) VALUE SPACES.
+
+          05 WS-RES-PIE-PAGINA.
+             10 FILLER                    PIC X(70) VALUE SPACES.
+             10 FILLER                    PIC X(09) VALUE 'Pagina: '.
+             10 WS-RES-PAGINA-O           PIC ZZ9.
+             10 FILLER                    PIC X(09) VALUE SPACES.
