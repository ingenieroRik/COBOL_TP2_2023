@@ -0,0 +1,23 @@
+       01 WS-SAL-ERRORES.
+      *    *** el consumo rechazado se guarda desglosado campo a campo
+      *    *** (mismo layout que WS-ENT-CONSUMOS) para que un programa
+      *    *** de corrección/reproceso pueda leerlo sin tener que
+      *    *** parsear un bloque de texto plano
+          05 WS-SAL-ERRORES-REG.
+             10 WS-SALE-ID-CONSUMO                    PIC 9(10).
+             10 WS-SALE-NUM-CUENTA                    PIC 9(10).
+             10 WS-SALE-NUM-TARJETA                   PIC X(19).
+             10 WS-SALE-FECHA.
+                15 WS-SALE-ANIO                       PIC X(04).
+                15 FILLER                             PIC X VALUE '-'.
+                15 WS-SALE-MES                        PIC X(02).
+                15 FILLER                             PIC X VALUE '-'.
+                15 WS-SALE-DIA                        PIC X(02).
+             10 WS-SALE-DETALLE                       PIC X(32).
+             10 WS-SALE-NUMERO-ACTUAL                  PIC 9(02).
+             10 WS-SALE-CANT-CUOTAS                   PIC 9(02).
+             10 WS-SALE-MONEDA                        PIC X(03).
+             10 WS-SALE-IMPORTE                       PIC S9(08)V9(02)
+                                              SIGN IS TRAILING SEPARATE.
+          05 WS-SAL-ERRORES-COD-ERR                   PIC X(20).
+          05 WS-SAL-ERRORES-DES-ERR                   PIC X(40).
