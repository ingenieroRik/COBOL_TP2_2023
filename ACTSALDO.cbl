@@ -0,0 +1,261 @@
+      ******************************************************************
+      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
+      *          Ricardo GarcIa, Senen Urdaneta.
+      * Date: 04/10/2023
+      * Purpose: actualiza el saldo anterior de una tarjeta en el
+      *          maestro MAESTRO-TARJETAS.VSAM al cierre de su resumen,
+      *          para que el proximo resumen arrastre el saldo real.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTSALDO.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-MAESTRO-TARJETAS
+           ASSIGN TO WS-RUTA-MAESTRO-TARJETAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-MAESTRO-TARJETAS
+           RECORD KEY IS WS-MT-NUM-TARJETA
+           ALTERNATE RECORD KEY IS WS-MT-NUM-CUENTA
+                                          WITH DUPLICATES.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-MAESTRO-TARJETAS.
+       01 WS-ENT-MAESTRO-TARJETAS-REG.
+          05 WS-MT-NUM-CUENTA                       PIC 9(10).
+          05 WS-MT-NUM-TARJETA                      PIC X(19).
+          05 WS-MT-NOMBRE                           PIC X(20).
+          05 WS-MT-APELLIDO                         PIC X(20).
+          05 WS-MT-DIRECCION                        PIC X(40).
+          05 WS-MT-COD-POSTAL                       PIC 9(04).
+          05 WS-MT-MONEDA-TARJETA                   PIC X(03).
+               88 WS-MT-DOLARES                      VALUE 'USD'.
+               88 WS-MT-PESOS                        VALUE 'ARS'.
+          05 WS-MT-LIMITE-TARJETA                   PIC 9(08)V9(02).
+          05 WS-MT-ESTADO                           PIC X(01).
+               88 WS-MT-ACTIVA                       VALUE 'A'.
+               88 WS-MT-INACTIVA                     VALUE 'I'.
+          05 WS-MT-SALDO-ANTERIOR-ARS               PIC S9(08)V9(02).
+          05 WS-MT-SALDO-ANTERIOR-USD               PIC S9(08)V9(02).
+          05 WS-MT-DIA-CIERRE                       PIC 9(02).
+          05 WS-MT-TIPO-TARJETA                     PIC X(01).
+               88 WS-MT-TITULAR                       VALUE 'T'.
+               88 WS-MT-ADICIONAL                      VALUE 'A'.
+          05 WS-MT-NUM-TARJETA-TITULAR              PIC X(19).
+          05 WS-MT-LIMITE-TARJETA-USD               PIC 9(08)V9(02).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-RUTA-MAESTRO-TARJETAS   PIC X(60)
+                                     VALUE '../MAESTRO-TARJETAS.VSAM'.
+       01 WS-RUTA-ENTORNO            PIC X(60) VALUE SPACES.
+
+      *    *** ultima cuenta leida al recorrer ENT-MAESTRO-TARJETAS por
+      *    *** la clave alterna, en LK-MODO-CUENTA (ver 2050/2060)
+       01 WS-MT-NUM-CUENTA-LEIDA     PIC 9(10).
+
+       01 FS-STATUS.
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE MAESTRO-TARJETAS                           *
+      *----------------------------------------------------------------*
+          05 FS-MAESTRO-TARJETAS                  PIC X(2).
+             88 FS-MAESTRO-TARJETAS-FILE-OK            VALUE '00'.
+             88 FS-MAESTRO-TARJETAS-FILE-EOF           VALUE '10'.
+             88 FS-MAESTRO-TARJETAS-FILE-NFD           VALUE '35'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-INV          VALUE '21'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-DUP          VALUE '22'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-NFD          VALUE '23'.
+
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 LK-ENTRADA.
+          05 LK-ENT-NUM-TARJETA                     PIC X(19).
+          05 LK-ENT-SALDO-ARS                       PIC S9(08)V9(02).
+          05 LK-ENT-SALDO-USD                       PIC S9(08)V9(02).
+      *    *** LK-MODO-TARJETA (default): actualiza solo LK-ENT-NUM-
+      *    *** TARJETA. LK-MODO-CUENTA: el saldo es el combinado de
+      *    *** una cuenta en rollup y se vuelca a todas las tarjetas
+      *    *** de LK-ENT-NUM-CUENTA
+          05 LK-ENT-MODO                            PIC X(01)
+                                                     VALUE 'T'.
+             88 LK-MODO-TARJETA                         VALUE 'T'.
+             88 LK-MODO-CUENTA                          VALUE 'C'.
+          05 LK-ENT-NUM-CUENTA                       PIC 9(10).
+
+       01 LK-SALIDA.
+          05 LK-MOTIVO-ERROR-O.
+             10 LK-COD-ERROR-O                      PIC X(02) VALUE
+                                                              SPACES.
+             10 LK-DES-ERROR-O                      PIC X(40) VALUE
+                                                              SPACES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-ENTRADA, LK-SALIDA.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           PERFORM 2000-ACTUALIZAR-SALDO
+              THRU 2000-ACTUALIZAR-SALDO-FIN.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE LK-SALIDA.
+
+           PERFORM 1050-LEER-RUTA-ARCHIVO
+              THRU 1050-LEER-RUTA-ARCHIVO-FIN.
+
+           OPEN I-O ENT-MAESTRO-TARJETAS.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO TARJETAS'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+                    STOP RUN
+           END-EVALUATE.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si esta definida, la variable de entorno permite ubicar
+      *    *** el maestro de tarjetas en otro lugar sin recompilar
+       1050-LEER-RUTA-ARCHIVO.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'MAESTRO_TARJETAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-MAESTRO-TARJETAS
+           END-IF.
+
+       1050-LEER-RUTA-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-ACTUALIZAR-SALDO.
+
+           EVALUATE TRUE
+               WHEN LK-MODO-CUENTA
+                    PERFORM 2050-ACTUALIZAR-SALDO-CUENTA
+                       THRU 2050-ACTUALIZAR-SALDO-CUENTA-FIN
+               WHEN OTHER
+                    PERFORM 2010-ACTUALIZAR-SALDO-TARJETA
+                       THRU 2010-ACTUALIZAR-SALDO-TARJETA-FIN
+           END-EVALUATE.
+
+       2000-ACTUALIZAR-SALDO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2010-ACTUALIZAR-SALDO-TARJETA.
+
+           MOVE LK-ENT-NUM-TARJETA TO WS-MT-NUM-TARJETA.
+
+           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA
+               INVALID KEY CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    MOVE LK-ENT-SALDO-ARS TO WS-MT-SALDO-ANTERIOR-ARS
+                    MOVE LK-ENT-SALDO-USD TO WS-MT-SALDO-ANTERIOR-USD
+                    REWRITE WS-ENT-MAESTRO-TARJETAS-REG
+                    IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+                       MOVE FS-MAESTRO-TARJETAS TO LK-COD-ERROR-O
+                       MOVE 'ERROR AL ACTUALIZAR EL SALDO ANTERIOR' TO
+                                                        LK-DES-ERROR-O
+                    END-IF
+               WHEN OTHER
+                    MOVE FS-MAESTRO-TARJETAS TO LK-COD-ERROR-O
+                    MOVE 'TARJETA NO ENCONTRADA AL ACTUALIZAR SALDO'
+                                                     TO LK-DES-ERROR-O
+           END-EVALUATE.
+
+       2010-ACTUALIZAR-SALDO-TARJETA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** el saldo de LK-ENT-SALDO-ARS/USD es el combinado de toda
+      *    *** la cuenta (rollup); se vuelca a cada tarjeta de la cuenta
+      *    *** para que todas queden sincronizadas con el mismo total
+       2050-ACTUALIZAR-SALDO-CUENTA.
+
+           MOVE LK-ENT-NUM-CUENTA TO WS-MT-NUM-CUENTA.
+           START ENT-MAESTRO-TARJETAS KEY IS EQUAL TO WS-MT-NUM-CUENTA
+               INVALID KEY CONTINUE
+           END-START.
+
+           IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+              MOVE FS-MAESTRO-TARJETAS TO LK-COD-ERROR-O
+              MOVE 'CUENTA NO ENCONTRADA AL ACTUALIZAR SALDO'
+                                                  TO LK-DES-ERROR-O
+           ELSE
+              MOVE LK-ENT-NUM-CUENTA TO WS-MT-NUM-CUENTA-LEIDA
+              PERFORM 2060-ACTUALIZAR-UNA-TARJETA-CUENTA
+                 THRU 2060-ACTUALIZAR-UNA-TARJETA-CUENTA-FIN
+                 UNTIL NOT FS-MAESTRO-TARJETAS-FILE-OK
+                    OR WS-MT-NUM-CUENTA-LEIDA <> LK-ENT-NUM-CUENTA
+           END-IF.
+
+       2050-ACTUALIZAR-SALDO-CUENTA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2060-ACTUALIZAR-UNA-TARJETA-CUENTA.
+
+           READ ENT-MAESTRO-TARJETAS NEXT RECORD
+               AT END CONTINUE
+           END-READ.
+
+           IF FS-MAESTRO-TARJETAS-FILE-OK
+              MOVE WS-MT-NUM-CUENTA TO WS-MT-NUM-CUENTA-LEIDA
+              IF WS-MT-NUM-CUENTA-LEIDA = LK-ENT-NUM-CUENTA
+                 MOVE LK-ENT-SALDO-ARS TO WS-MT-SALDO-ANTERIOR-ARS
+                 MOVE LK-ENT-SALDO-USD TO WS-MT-SALDO-ANTERIOR-USD
+                 REWRITE WS-ENT-MAESTRO-TARJETAS-REG
+                 IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+                    MOVE FS-MAESTRO-TARJETAS TO LK-COD-ERROR-O
+                    MOVE 'ERROR AL ACTUALIZAR EL SALDO ANTERIOR' TO
+                                                     LK-DES-ERROR-O
+                 END-IF
+              END-IF
+           END-IF.
+
+       2060-ACTUALIZAR-UNA-TARJETA-CUENTA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE ENT-MAESTRO-TARJETAS.
+
+           IF NOT FS-MAESTRO-TARJETAS-FILE-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO TARJETAS: '
+                                                     FS-MAESTRO-TARJETAS
+           END-IF.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
