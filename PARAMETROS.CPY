@@ -0,0 +1,23 @@
+       01 WS-ENT-PARAMETROS.
+          05 WS-PAR-TIPO                              PIC X(10).
+          05 WS-PAR-MONEDA                            PIC X(03).
+          05 WS-PAR-VALOR                             PIC 9(06)V9(04).
+          05 WS-PAR-VIGENCIA.
+             10 WS-PAR-VIG-ANIO                       PIC 9(04).
+             10 WS-PAR-VIG-MES                        PIC 9(02).
+             10 WS-PAR-VIG-DIA                        PIC 9(02).
+          05 WS-PAR-VIGENCIA-HASTA.
+             10 WS-PAR-VIG-HASTA-ANIO                 PIC 9(04).
+             10 WS-PAR-VIG-HASTA-MES                  PIC 9(02).
+             10 WS-PAR-VIG-HASTA-DIA                  PIC 9(02).
+      *    *** texto a buscar en WS-ENT-DETALLE (campania por comercio);
+      *    *** si viene en blanco el descuento aplica a cualquier
+      *    *** comercio dentro de la vigencia
+          05 WS-PAR-COMERCIO                          PIC X(20).
+      *    *** piso/monto minimo, usado por el parametro MINIMO (ver
+      *    *** 2740-CALCULAR-MIN-RESUMEN)
+          05 WS-PAR-PISO                              PIC 9(06)V9(02).
+      *    *** nombre de categoria de gasto, usado por el parametro
+      *    *** CATEGORIA (ver 2660-CLASIFICAR-CATEGORIA); WS-PAR-COMERCIO
+      *    *** se reusa como el texto a buscar en WS-ENT-DETALLE
+          05 WS-PAR-CATEGORIA                         PIC X(15).
