@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *   REGISTRO DE CHECKPOINT (ULTIMO WS-ENT-ID-CONSUMO PROCESADO)  *
+      *----------------------------------------------------------------*
+           05 WS-CHK-ULTIMO-ID-CONSUMO                 PIC 9(10).
+
+      *    *** a diferencia del campo de arriba (que se limpia a cero
+      *    *** cuando la corrida termina completa, para que el proximo
+      *    *** restart arranque de cero), este campo conserva el ultimo
+      *    *** id de la ultima corrida completa, para poder detectar si
+      *    *** CONSUMOS.SEQ se esta volviendo a procesar entero por
+      *    *** error (ver 2210-VALIDAR-RECORRIDA en TP02EJ01.cbl)
+           05 WS-CHK-ULTIMO-ID-COMPLETADO              PIC 9(10).
