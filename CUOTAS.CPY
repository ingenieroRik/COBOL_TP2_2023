@@ -0,0 +1,19 @@
+       01 WS-ENT-CUOTAS-REG.
+      *    *** no viene un numero de plan en CONSUMOS.SEQ: cada cuota de
+      *    *** una misma compra se identifica por tarjeta+detalle+
+      *    *** cantidad de cuotas, que se repiten iguales mes a mes
+          05 WS-CUO-CLAVE.
+             10 WS-CUO-TARJETA                     PIC X(19).
+             10 WS-CUO-DETALLE                      PIC X(32).
+             10 WS-CUO-CANT-CUOTAS                  PIC 9(02).
+          05 WS-CUO-ULTIMA-CUOTA-VISTA               PIC 9(02).
+          05 WS-CUO-MONEDA                           PIC X(03).
+          05 WS-CUO-IMPORTE-CUOTA                    PIC S9(08)V9(02)
+                                            SIGN IS TRAILING SEPARATE.
+          05 WS-CUO-FECHA-ULTIMA.
+             10 WS-CUO-ULT-ANIO                      PIC X(04).
+             10 WS-CUO-ULT-MES                       PIC X(02).
+             10 WS-CUO-ULT-DIA                       PIC X(02).
+          05 WS-CUO-ESTADO                           PIC X(01).
+             88 WS-CUO-ABIERTO                           VALUE 'A'.
+             88 WS-CUO-COMPLETO                          VALUE 'C'.
