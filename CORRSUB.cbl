@@ -0,0 +1,342 @@
+      ******************************************************************
+      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
+      *          Ricardo GarcIa, Senen Urdaneta.
+      * Date: 04/10/2023
+      * Purpose: correccion y reenvio de consumos rechazados en
+      *          ERROR.TXT (SAL-ERRORES). Muestra cada consumo
+      *          rechazado junto con el motivo del rechazo, permite
+      *          corregir sus campos de forma interactiva y lo vuelca
+      *          a REPROCESO.SEQ, en el mismo formato que CONSUMOS.SEQ,
+      *          para que TP02EJ01 lo pueda procesar en la proxima
+      *          corrida.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRSUB.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-ERRORES
+           ASSIGN TO WS-RUTA-ERRORES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERRORES.
+
+       SELECT SAL-REPROCESO
+           ASSIGN TO WS-RUTA-REPROCESO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPROCESO.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-ERRORES.
+           COPY ERROR.
+
+       FD SAL-REPROCESO.
+           COPY CONSUMOS.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-RUTA-ERRORES              PIC X(60)
+                                       VALUE '../ERROR.TXT'.
+       01 WS-RUTA-REPROCESO            PIC X(60)
+                                       VALUE '../REPROCESO.SEQ'.
+       01 WS-RUTA-ENTORNO              PIC X(60) VALUE SPACES.
+
+       01 FS-STATUS.
+          05 FS-ERRORES                           PIC X(2).
+             88 FS-ERRORES-OK                         VALUE '00'.
+             88 FS-ERRORES-EOF                        VALUE '10'.
+          05 FS-REPROCESO                         PIC X(2).
+             88 FS-REPROCESO-OK                       VALUE '00'.
+             88 FS-REPROCESO-NFD                      VALUE '35'.
+
+       01 WS-DECISION                             PIC X(01).
+          88 WS-DEC-CORREGIR                          VALUE 'C'.
+          88 WS-DEC-DESCARTAR                         VALUE 'D'.
+          88 WS-DEC-SALIR                             VALUE 'S'.
+
+       01 WS-TERMINAR                             PIC X(01) VALUE 'N'.
+          88 WS-HAY-QUE-TERMINAR                      VALUE 'S'.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDOS                   PIC 9(06) VALUE ZEROES.
+          05 WS-CANT-REENVIADOS               PIC 9(06) VALUE ZEROES.
+          05 WS-CANT-DESCARTADOS              PIC 9(06) VALUE ZEROES.
+
+      *    *** campos de pantalla de 2300-CORREGIR-CONSUMO: el ACCEPT
+      *    *** deja el campo del operador en blanco/cero cuando solo
+      *    *** aprieta ENTER, asi que se captura aparte y el valor
+      *    *** original (ya en WS-ENT-* via WS-SALE-*) solo se pisa si
+      *    *** el operador cargo algo
+       01 WS-COR-NUM-TARJETA                      PIC X(19).
+       01 WS-COR-FECHA                            PIC X(10).
+       01 WS-COR-DETALLE                          PIC X(32).
+       01 WS-COR-NUMERO-ACTUAL                    PIC 9(02).
+       01 WS-COR-CANT-CUOTAS                      PIC 9(02).
+       01 WS-COR-MONEDA                           PIC X(03).
+       01 WS-COR-IMPORTE                          PIC S9(08)V9(02)
+                                           SIGN IS TRAILING SEPARATE.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           PERFORM 2000-PROCESAR-ERRORES
+              THRU 2000-PROCESAR-ERRORES-FIN
+              UNTIL FS-ERRORES-EOF OR WS-HAY-QUE-TERMINAR.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           PERFORM 1050-LEER-RUTA-ARCHIVO
+              THRU 1050-LEER-RUTA-ARCHIVO-FIN.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** las variables de entorno permiten ubicar el archivo de
+      *    *** errores de entrada y el de reproceso de salida sin
+      *    *** recompilar
+       1050-LEER-RUTA-ARCHIVO.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'CORRSUB_ERRORES_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-ERRORES
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'CORRSUB_REPROCESO_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-REPROCESO
+           END-IF.
+
+       1050-LEER-RUTA-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT ENT-ERRORES.
+
+           EVALUATE TRUE
+               WHEN FS-ERRORES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ERRORES'
+                    DISPLAY 'FILE STATUS: ' FS-ERRORES
+                    STOP RUN
+           END-EVALUATE.
+
+      *    *** el reproceso puede ya tener consumos corregidos de una
+      *    *** sesion anterior; OPEN EXTEND agrega al final, pero si
+      *    *** todavia no existe (primera corrida) hay que crearlo antes
+           OPEN EXTEND SAL-REPROCESO.
+
+           IF FS-REPROCESO-NFD
+              OPEN OUTPUT SAL-REPROCESO
+              CLOSE SAL-REPROCESO
+              OPEN EXTEND SAL-REPROCESO
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-REPROCESO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REPROCESO'
+                    DISPLAY 'FILE STATUS: ' FS-REPROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-ABRIR-ARCHIVOS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** lee un rechazo y le pregunta al operador que hacer con el
+       2000-PROCESAR-ERRORES.
+
+           READ ENT-ERRORES
+               AT END SET FS-ERRORES-EOF TO TRUE
+               NOT AT END
+                  ADD 1 TO WS-CANT-LEIDOS
+                  PERFORM 2100-MOSTRAR-RECHAZO
+                     THRU 2100-MOSTRAR-RECHAZO-FIN
+                  PERFORM 2200-PEDIR-DECISION
+                     THRU 2200-PEDIR-DECISION-FIN
+                  EVALUATE TRUE
+                      WHEN WS-DEC-CORREGIR
+                           PERFORM 2300-CORREGIR-CONSUMO
+                              THRU 2300-CORREGIR-CONSUMO-FIN
+                      WHEN WS-DEC-DESCARTAR
+                           ADD 1 TO WS-CANT-DESCARTADOS
+                           DISPLAY 'CONSUMO DESCARTADO'
+                      WHEN WS-DEC-SALIR
+                           SET WS-HAY-QUE-TERMINAR TO TRUE
+                  END-EVALUATE
+           END-READ.
+
+       2000-PROCESAR-ERRORES-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-MOSTRAR-RECHAZO.
+
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'CONSUMO RECHAZADO #' WS-CANT-LEIDOS.
+           DISPLAY 'ID CONSUMO   : ' WS-SALE-ID-CONSUMO.
+           DISPLAY 'NUM CUENTA   : ' WS-SALE-NUM-CUENTA.
+           DISPLAY 'NUM TARJETA  : ' WS-SALE-NUM-TARJETA.
+           DISPLAY 'FECHA        : ' WS-SALE-FECHA.
+           DISPLAY 'DETALLE      : ' WS-SALE-DETALLE.
+           DISPLAY 'CUOTA        : ' WS-SALE-NUMERO-ACTUAL '/'
+                                      WS-SALE-CANT-CUOTAS.
+           DISPLAY 'MONEDA       : ' WS-SALE-MONEDA.
+           DISPLAY 'IMPORTE      : ' WS-SALE-IMPORTE.
+           DISPLAY 'MOTIVO       : ' WS-SAL-ERRORES-COD-ERR ' - '
+                                      WS-SAL-ERRORES-DES-ERR.
+
+       2100-MOSTRAR-RECHAZO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** repite la pregunta hasta que el operador tipee C/D/S; sin
+      *    *** esto una tecla invalida caia en el EVALUATE de
+      *    *** 2000-PROCESAR-ERRORES sin corresponder a ningun WHEN y el
+      *    *** consumo rechazado desaparecia sin corregirse ni
+      *    *** descartarse
+       2200-PEDIR-DECISION.
+
+           PERFORM WITH TEST BEFORE UNTIL
+              WS-DEC-CORREGIR OR WS-DEC-DESCARTAR OR WS-DEC-SALIR
+
+              DISPLAY '(C)ORREGIR Y REENVIAR / (D)ESCARTAR / (S)ALIR: '
+                      WITH NO ADVANCING
+              ACCEPT WS-DECISION
+
+              IF NOT (WS-DEC-CORREGIR OR WS-DEC-DESCARTAR
+                      OR WS-DEC-SALIR)
+                 DISPLAY 'OPCION INVALIDA, INGRESE C, D O S'
+              END-IF
+
+           END-PERFORM.
+
+       2200-PEDIR-DECISION-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** pide los campos corregidos (enter para no modificar) y
+      *    *** vuelca el consumo corregido a REPROCESO.SEQ; el id de
+      *    *** consumo no se modifica, para que siga identificando a
+      *    *** la misma operacion original
+       2300-CORREGIR-CONSUMO.
+
+           MOVE WS-SALE-ID-CONSUMO     TO WS-ENT-ID-CONSUMO.
+           MOVE WS-SALE-NUM-CUENTA     TO WS-ENT-NUM-CUENTA.
+           MOVE WS-SALE-NUM-TARJETA    TO WS-ENT-NUM-TARJETA.
+           MOVE WS-SALE-FECHA          TO WS-ENT-FECHA.
+           MOVE WS-SALE-DETALLE        TO WS-ENT-DETALLE.
+           MOVE WS-SALE-NUMERO-ACTUAL  TO WS-ENT-NUMERO-ACTUAL.
+           MOVE WS-SALE-CANT-CUOTAS    TO WS-ENT-CANT-CUOTAS.
+           MOVE WS-SALE-MONEDA         TO WS-ENT-MONEDA.
+           MOVE WS-SALE-IMPORTE        TO WS-ENT-IMPORTE.
+
+           DISPLAY 'NUMERO DE TARJETA (ENTER PARA NO MODIFICAR): '
+                   WITH NO ADVANCING
+           MOVE SPACES TO WS-COR-NUM-TARJETA
+           ACCEPT WS-COR-NUM-TARJETA
+           IF WS-COR-NUM-TARJETA NOT = SPACES
+              MOVE WS-COR-NUM-TARJETA TO WS-ENT-NUM-TARJETA
+           END-IF
+           DISPLAY 'FECHA AAAA-MM-DD (ENTER PARA NO MODIFICAR): '
+                   WITH NO ADVANCING
+           MOVE SPACES TO WS-COR-FECHA
+           ACCEPT WS-COR-FECHA
+           IF WS-COR-FECHA NOT = SPACES
+              MOVE WS-COR-FECHA TO WS-ENT-FECHA
+           END-IF
+           DISPLAY 'DETALLE (ENTER PARA NO MODIFICAR): '
+                   WITH NO ADVANCING
+           MOVE SPACES TO WS-COR-DETALLE
+           ACCEPT WS-COR-DETALLE
+           IF WS-COR-DETALLE NOT = SPACES
+              MOVE WS-COR-DETALLE TO WS-ENT-DETALLE
+           END-IF
+           DISPLAY 'NUMERO DE CUOTA ACTUAL (ENTER PARA NO '
+                   'MODIFICAR): ' WITH NO ADVANCING
+           MOVE ZEROES TO WS-COR-NUMERO-ACTUAL
+           ACCEPT WS-COR-NUMERO-ACTUAL
+           IF WS-COR-NUMERO-ACTUAL NOT = ZEROES
+              MOVE WS-COR-NUMERO-ACTUAL TO WS-ENT-NUMERO-ACTUAL
+           END-IF
+           DISPLAY 'CANTIDAD TOTAL DE CUOTAS (ENTER PARA NO '
+                   'MODIFICAR): ' WITH NO ADVANCING
+           MOVE ZEROES TO WS-COR-CANT-CUOTAS
+           ACCEPT WS-COR-CANT-CUOTAS
+           IF WS-COR-CANT-CUOTAS NOT = ZEROES
+              MOVE WS-COR-CANT-CUOTAS TO WS-ENT-CANT-CUOTAS
+           END-IF
+           DISPLAY 'MONEDA (ENTER PARA NO MODIFICAR): '
+                   WITH NO ADVANCING
+           MOVE SPACES TO WS-COR-MONEDA
+           ACCEPT WS-COR-MONEDA
+           IF WS-COR-MONEDA NOT = SPACES
+              MOVE WS-COR-MONEDA TO WS-ENT-MONEDA
+           END-IF
+           DISPLAY 'IMPORTE (ENTER PARA NO MODIFICAR): '
+                   WITH NO ADVANCING
+           MOVE ZEROES TO WS-COR-IMPORTE
+           ACCEPT WS-COR-IMPORTE
+           IF WS-COR-IMPORTE NOT = ZEROES
+              MOVE WS-COR-IMPORTE TO WS-ENT-IMPORTE
+           END-IF.
+
+           WRITE WS-ENT-CONSUMOS.
+
+           IF FS-REPROCESO-OK
+              ADD 1 TO WS-CANT-REENVIADOS
+              DISPLAY 'CONSUMO REENVIADO A REPROCESO.SEQ'
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR REPROCESO.SEQ'
+              DISPLAY 'FILE STATUS: ' FS-REPROCESO
+           END-IF.
+
+       2300-CORREGIR-CONSUMO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE ENT-ERRORES, SAL-REPROCESO.
+
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'RECHAZOS LEIDOS    : ' WS-CANT-LEIDOS.
+           DISPLAY 'REENVIADOS         : ' WS-CANT-REENVIADOS.
+           DISPLAY 'DESCARTADOS        : ' WS-CANT-DESCARTADOS.
+           DISPLAY '-------------------------------------------------'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
