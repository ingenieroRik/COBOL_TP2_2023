@@ -1,217 +1,369 @@
-      ******************************************************************
-      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
-      *          Ricardo GarcIa, Senen Urdaneta.
-      * Date: 04/10/2023
-      * Purpose: TP1 - AULA 3 - GRUPO 1
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAESTARJ.
-      *----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-       SELECT ENT-MAESTRO-TARJETAS
-           ASSIGN TO '../MAESTRO-TARJETAS.VSAM'
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           FILE STATUS IS FS-MAESTRO-TARJETAS
-           RECORD KEY IS WS-MT-NUM-TARJETA.
-
-      *----------------------------------------------------------------*
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD ENT-MAESTRO-TARJETAS.
-       01 WS-ENT-MAESTRO-TARJETAS-REG.
-          05 WS-MT-NUM-CUENTA                       PIC 9(10).
-          05 WS-MT-NUM-TARJETA                      PIC X(19).
-          05 WS-MT-NOMBRE                           PIC X(20).
-          05 WS-MT-APELLIDO                         PIC X(20).
-          05 WS-MT-DIRECCION                        PIC X(40).
-          05 WS-MT-COD-POSTAL                       PIC 9(04).
-          05 WS-MT-MONEDA-TARJETA                   PIC X(03).
-               88 WS-MT-DOLARES                      VALUE 'USD'.
-               88 WS-MT-PESOS                        VALUE 'ARS'.
-          05 WS-MT-LIMITE-TARJETA                   PIC 9(04)V9(02).
-
-
-       01 FS-STATUS.
-      *----------------------------------------------------------------*
-      *   ** FILE STATUS DE MAESTRO-TARJETAS                           *
-      *----------------------------------------------------------------*
-          05 FS-MAESTRO-TARJETAS                  PIC X(2).
-             88 FS-MAESTRO-TARJETAS-FILE-OK            VALUE '00'.
-             88 FS-MAESTRO-TARJETAS-FILE-EOF           VALUE '10'.
-             88 FS-MAESTRO-TARJETAS-FILE-NFD           VALUE '35'.
-             88 FS-MAESTRO-TARJETAS-CLAVE-INV          VALUE '21'.
-             88 FS-MAESTRO-TARJETAS-CLAVE-DUP          VALUE '22'.
-             88 FS-MAESTRO-TARJETAS-CLAVE-NFD          VALUE '23'.
-
-
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-       77 WS-NUM-TARJETA                             PIC X(19).
-
-      *----------------------------------------------------------------*
-       LINKAGE SECTION.
-       01 LK-ENTRADA.
-      *   Area de datos de Entrada
-          05 LK-ENT-NUM-TARJETA                     PIC X(19).
-
-      *   Area de datos de Salida
-       01 LK-MAESTRO-TARJETAS-REG.
-          05 LK-NUM-CUENTA                       PIC 9(10).
-          05 LK-NUM-TARJETA                      PIC X(19).
-          05 LK-NOMBRE                           PIC X(20).
-          05 LK-APELLIDO                         PIC X(20).
-          05 LK-DIRECCION                        PIC X(40).
-          05 LK-COD-POSTAL                       PIC 9(04).
-          05 LK-MONEDA-TARJETA                   PIC X(03).
-               88 LK-DOLARES                      VALUE 'USD'.
-               88 LK-PESOS                        VALUE 'ARS'.
-          05 LK-LIMITE-TARJETA                   PIC 9(04)V9(02).
-
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION USING LK-ENTRADA, LK-MAESTRO-TARJETAS-REG.
-      *----------------------------------------------------------------*
-
-           PERFORM 1000-INICIAR-PROGRAMA
-              THRU 1000-INICIAR-PROGRAMA-FIN.
-
-
-
-           PERFORM 3000-FINALIZAR-PROGRAMA
-              THRU 3000-FINALIZAR-PROGRAMA-FIN.
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       1000-INICIAR-PROGRAMA.
-
-           PERFORM 1100-ABRIR-ARCHIVOS
-              THRU 1100-ABRIR-ARCHIVOS-FIN.
-
-           PERFORM 1200-INICIALIZAR-VARIABLES
-              THRU 1200-INICIALIZAR-VARIABLES-FIN.
-
-           PERFORM 1300-BUSCAR-TARJETA
-              THRU 1300-BUSCAR-TARJETA-FIN.
-
-
-       1000-INICIAR-PROGRAMA-FIN.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       1100-ABRIR-ARCHIVOS.
-
-
-
-           PERFORM 1140-ABRIR-ENT-MAESTRO-TARJ
-              THRU 1140-ABRIR-ENT-MAESTRO-TARJ-FIN.
-
-
-       1100-ABRIR-ARCHIVOS-FIN.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       1200-INICIALIZAR-VARIABLES.
-      *    INITIALIZE WS-VAR-AUX.
-
-
-       1200-INICIALIZAR-VARIABLES-FIN.
-           EXIT.
-
-
-      *----------------------------------------------------------------*
-       1140-ABRIR-ENT-MAESTRO-TARJ.
-
-           OPEN INPUT ENT-MAESTRO-TARJETAS.
-
-           EVALUATE TRUE
-               WHEN FS-MAESTRO-TARJETAS-FILE-OK
-                    CONTINUE
-               WHEN OTHER
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO TARJETAS'
-                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
-      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
-                    STOP RUN
-           END-EVALUATE.
-
-       1140-ABRIR-ENT-MAESTRO-TARJ-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       1300-BUSCAR-TARJETA.
-
-      *    DISPLAY 'INGRESA NUMERO DE TARJETA CON GUIONES: '
-      *    ACCEPT WS-NUM-TARJETA
-
-           MOVE LK-ENTRADA  TO  WS-MT-NUM-TARJETA
-
-           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA.
-
-           EVALUATE TRUE
-               WHEN FS-MAESTRO-TARJETAS-FILE-OK
-                    PERFORM 2105-MOSTRAR-DATOS
-                       THRU 2105-MOSTRAR-DATOS-FIN
-               WHEN FS-MAESTRO-TARJETAS-CLAVE-INV
-                   DISPLAY "ERROR: EL ID INGRESADO ES INVALIDO"
-               WHEN FS-MAESTRO-TARJETAS-CLAVE-DUP
-                   DISPLAY "ERROR: EL ID INGRESADO SE ENCUENTRA "-
-                           "DUPLICADO"
-               WHEN FS-MAESTRO-TARJETAS-CLAVE-NFD
-                   DISPLAY "ERROR: EL ID INGRESADO NO EXISTE"
-               WHEN OTHER
-                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
-                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
-           END-EVALUATE.
-
-
-
-       1300-BUSCAR-TARJETA-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       2105-MOSTRAR-DATOS.
-
-           DISPLAY 'NUMERO DE TARJETA : ' WS-MT-NUM-TARJETA.
-           DISPLAY 'NUMERO DE CUENTA : '  WS-MT-NUM-CUENTA.
-           DISPLAY 'NOMBRE : '            WS-MT-NOMBRE.
-           DISPLAY 'APELLIDO : '          WS-MT-APELLIDO.
-           DISPLAY 'LIMITE DE TARJETA: '  WS-MT-LIMITE-TARJETA.
-
-
-           MOVE WS-MT-NOMBRE TO LK-NOMBRE.
-
-       2105-MOSTRAR-DATOS-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-       3000-FINALIZAR-PROGRAMA.
-
-           PERFORM 3200-CERRAR-ARCHIVOS
-              THRU 3200-CERRAR-ARCHIVOS-FIN.
-
-       3000-FINALIZAR-PROGRAMA-FIN.
-           EXIT.
-
-      *----------------------------------------------------------------*
-       3200-CERRAR-ARCHIVOS.
-
-           CLOSE     ENT-MAESTRO-TARJETAS.
-
-           IF NOT FS-MAESTRO-TARJETAS-FILE-OK
-              DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO TARJETAS: '
-                                                     FS-MAESTRO-TARJETAS
-           END-IF.
-
-       3200-CERRAR-ARCHIVOS-FIN.
-           EXIT.
-      *----------------------------------------------------------------*
-
-       EXIT PROGRAM.
+      ******************************************************************
+      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
+      *          Ricardo GarcIa, Senen Urdaneta.
+      * Date: 04/10/2023
+      * Purpose: TP1 - AULA 3 - GRUPO 1
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAESTARJ.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-MAESTRO-TARJETAS
+           ASSIGN TO WS-RUTA-MAESTRO-TARJETAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-MAESTRO-TARJETAS
+           RECORD KEY IS WS-MT-NUM-TARJETA
+           ALTERNATE RECORD KEY IS WS-MT-NUM-CUENTA
+                                          WITH DUPLICATES.
+
+       SELECT SAL-AUDITORIA
+           ASSIGN TO WS-RUTA-AUDITORIA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-MAESTRO-TARJETAS.
+       01 WS-ENT-MAESTRO-TARJETAS-REG.
+          05 WS-MT-NUM-CUENTA                       PIC 9(10).
+          05 WS-MT-NUM-TARJETA                      PIC X(19).
+          05 WS-MT-NOMBRE                           PIC X(20).
+          05 WS-MT-APELLIDO                         PIC X(20).
+          05 WS-MT-DIRECCION                        PIC X(40).
+          05 WS-MT-COD-POSTAL                       PIC 9(04).
+          05 WS-MT-MONEDA-TARJETA                   PIC X(03).
+               88 WS-MT-DOLARES                      VALUE 'USD'.
+               88 WS-MT-PESOS                        VALUE 'ARS'.
+          05 WS-MT-LIMITE-TARJETA                   PIC 9(08)V9(02).
+          05 WS-MT-ESTADO                            PIC X(01).
+               88 WS-MT-ACTIVA                        VALUE 'A'.
+               88 WS-MT-INACTIVA                      VALUE 'I'.
+          05 WS-MT-SALDO-ANTERIOR-ARS                PIC S9(08)V9(02).
+          05 WS-MT-SALDO-ANTERIOR-USD                PIC S9(08)V9(02).
+          05 WS-MT-DIA-CIERRE                        PIC 9(02).
+          05 WS-MT-TIPO-TARJETA                      PIC X(01).
+               88 WS-MT-TITULAR                        VALUE 'T'.
+               88 WS-MT-ADICIONAL                      VALUE 'A'.
+          05 WS-MT-NUM-TARJETA-TITULAR               PIC X(19).
+          05 WS-MT-LIMITE-TARJETA-USD                PIC 9(08)V9(02).
+
+       FD SAL-AUDITORIA.
+       01 WS-SAL-AUDITORIA.
+          05 WS-AUD-FECHA-O                         PIC 9(08).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-AUD-HORA-O                           PIC 9(08).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-AUD-MODO-O                           PIC X(01).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-AUD-CLAVE-O                          PIC X(19).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-AUD-COD-ERROR-O                      PIC X(02).
+          05 FILLER                              PIC X(01) VALUE SPACE.
+          05 WS-AUD-DES-ERROR-O                      PIC X(40).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-RUTA-MAESTRO-TARJETAS   PIC X(60)
+                                     VALUE '../MAESTRO-TARJETAS.VSAM'.
+       01 WS-RUTA-AUDITORIA          PIC X(60)
+                                     VALUE '../AUDITORIA-MAESTARJ.TXT'.
+       01 WS-RUTA-ENTORNO            PIC X(60) VALUE SPACES.
+
+       01 FS-STATUS.
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE MAESTRO-TARJETAS                           *
+      *----------------------------------------------------------------*
+          05 FS-MAESTRO-TARJETAS                  PIC X(2).
+             88 FS-MAESTRO-TARJETAS-FILE-OK            VALUE '00'.
+             88 FS-MAESTRO-TARJETAS-FILE-EOF           VALUE '10'.
+             88 FS-MAESTRO-TARJETAS-FILE-NFD           VALUE '35'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-INV          VALUE '21'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-DUP          VALUE '22'.
+             88 FS-MAESTRO-TARJETAS-CLAVE-NFD          VALUE '23'.
+          05 FS-AUDITORIA                          PIC X(2).
+             88 FS-AUDITORIA-OK                        VALUE '00'.
+             88 FS-AUDITORIA-NFD                       VALUE '35'.
+
+       01 WS-FECHA-HORA-AUDITORIA.
+          05 WS-FHA-FECHA.
+             10 WS-FHA-ANIO                         PIC 9(04).
+             10 WS-FHA-MES                          PIC 9(02).
+             10 WS-FHA-DIA                          PIC 9(02).
+          05 WS-FHA-HORA.
+             10 WS-FHA-HORAS                        PIC 9(02).
+             10 WS-FHA-MINUTOS                      PIC 9(02).
+             10 WS-FHA-SEGUNDOS                     PIC 9(02).
+             10 WS-FHA-CENTESIMAS                   PIC 9(02).
+          05 WS-FHA-DIF-GMT                         PIC S9(4).
+
+       77 WS-NUM-TARJETA                             PIC X(19).
+
+      *    *** en 'S' desde la primera llamada en adelante (ver
+      *    *** 1000-INICIAR-PROGRAMA); el archivo ya no se cierra
+      *    *** llamada a llamada, solo al terminar la corrida
+       01 WS-MAESTRO-ABIERTO                    PIC X(01) VALUE 'N'.
+          88 WS-YA-ABIERTO                         VALUE 'S'.
+
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01 LK-ENTRADA.
+      *   Area de datos de Entrada
+          05 LK-ENT-NUM-TARJETA                     PIC X(19).
+
+      *   Area de datos de Salida
+       01 LK-MAESTRO-TARJETAS-REG.
+          05 LK-NUM-CUENTA                       PIC 9(10).
+          05 LK-NUM-TARJETA                      PIC X(19).
+          05 LK-NOMBRE                           PIC X(20).
+          05 LK-APELLIDO                         PIC X(20).
+          05 LK-DIRECCION                        PIC X(40).
+          05 LK-COD-POSTAL                       PIC 9(04).
+          05 LK-MONEDA-TARJETA                   PIC X(03).
+               88 LK-DOLARES                      VALUE 'USD'.
+               88 LK-PESOS                        VALUE 'ARS'.
+          05 LK-LIMITE-TARJETA                   PIC 9(08)V9(02).
+          05 LK-ESTADO-TARJETA                   PIC X(01).
+               88 LK-TARJETA-ACTIVA                   VALUE 'A'.
+               88 LK-TARJETA-INACTIVA                 VALUE 'I'.
+          05 LK-SALDO-ANTERIOR-ARS               PIC S9(08)V9(02).
+          05 LK-SALDO-ANTERIOR-USD               PIC S9(08)V9(02).
+          05 LK-DIA-CIERRE                       PIC 9(02).
+          05 LK-TIPO-TARJETA                     PIC X(01).
+               88 LK-TARJETA-TITULAR                 VALUE 'T'.
+               88 LK-TARJETA-ADICIONAL                VALUE 'A'.
+          05 LK-NUM-TARJETA-TITULAR              PIC X(19).
+          05 LK-LIMITE-TARJETA-USD               PIC 9(08)V9(02).
+          05 LK-MOTIVO-ERROR-O.
+               10 LK-COD-ERROR-O                 PIC X(02) VALUE SPACES.
+               10 LK-DES-ERROR-O                 PIC X(40) VALUE SPACES.
+
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-ENTRADA, LK-MAESTRO-TARJETAS-REG.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    *** ENT-MAESTRO-TARJETAS se abre una sola vez por corrida:
+      *    *** el caller (p.ej. TP02EJ01) invoca este subprograma una
+      *    *** vez por cada cambio de tarjeta, y el WORKING-STORAGE de
+      *    *** un subprograma persiste entre llamadas mientras no se
+      *    *** haga CANCEL, asi que WS-YA-ABIERTO sigue en 'S' desde la
+      *    *** segunda llamada en adelante; el archivo queda abierto
+      *    *** hasta que el programa principal hace STOP RUN
+       1000-INICIAR-PROGRAMA.
+
+           IF NOT WS-YA-ABIERTO
+              PERFORM 1050-LEER-RUTA-ARCHIVO
+                 THRU 1050-LEER-RUTA-ARCHIVO-FIN
+              PERFORM 1100-ABRIR-ARCHIVOS
+                 THRU 1100-ABRIR-ARCHIVOS-FIN
+              SET WS-YA-ABIERTO TO TRUE
+           END-IF.
+
+           PERFORM 1200-INICIALIZAR-VARIABLES
+              THRU 1200-INICIALIZAR-VARIABLES-FIN.
+
+           PERFORM 1300-BUSCAR-TARJETA
+              THRU 1300-BUSCAR-TARJETA-FIN.
+
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** si esta definida, la variable de entorno permite ubicar
+      *    *** el maestro de tarjetas en otro lugar sin recompilar
+       1050-LEER-RUTA-ARCHIVO.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'MAESTRO_TARJETAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-MAESTRO-TARJETAS
+           END-IF.
+
+       1050-LEER-RUTA-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+
+
+
+           PERFORM 1140-ABRIR-ENT-MAESTRO-TARJ
+              THRU 1140-ABRIR-ENT-MAESTRO-TARJ-FIN.
+
+           PERFORM 1150-ABRIR-SAL-AUDITORIA
+              THRU 1150-ABRIR-SAL-AUDITORIA-FIN.
+
+
+       1100-ABRIR-ARCHIVOS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1200-INICIALIZAR-VARIABLES.
+      *    INITIALIZE WS-VAR-AUX.
+
+
+       1200-INICIALIZAR-VARIABLES-FIN.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1140-ABRIR-ENT-MAESTRO-TARJ.
+
+           OPEN INPUT ENT-MAESTRO-TARJETAS.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO TARJETAS'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+      * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1140-ABRIR-ENT-MAESTRO-TARJ-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    *** registro de auditoria: una linea por cada busqueda que
+      *    *** se hace contra el maestro de tarjetas, se abra o no el
+      *    *** programa la primera vez; este subprograma no conoce el
+      *    *** checkpoint del caller (no le llega por LINKAGE), asi que
+      *    *** en vez de depender de un indicador de restart como hace
+      *    *** TP02EJ01.cbl con WS-ES-RESTART, directamente intenta
+      *    *** OPEN EXTEND primero para no perder lo ya auditado en
+      *    *** corridas anteriores, y solo si el archivo todavia no
+      *    *** existe (FS-AUDITORIA-NFD) lo crea con OPEN OUTPUT
+       1150-ABRIR-SAL-AUDITORIA.
+
+           OPEN EXTEND SAL-AUDITORIA.
+
+           IF FS-AUDITORIA-NFD
+              OPEN OUTPUT SAL-AUDITORIA
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-AUDITORIA-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE AUDITORIA'
+                    DISPLAY 'FILE STATUS: ' FS-AUDITORIA
+                    STOP RUN
+           END-EVALUATE.
+
+       1150-ABRIR-SAL-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-BUSCAR-TARJETA.
+
+      *    DISPLAY 'INGRESA NUMERO DE TARJETA CON GUIONES: '
+      *    ACCEPT WS-NUM-TARJETA
+
+           INITIALIZE LK-MOTIVO-ERROR-O.
+
+           MOVE LK-ENT-NUM-TARJETA TO WS-MT-NUM-TARJETA.
+           READ ENT-MAESTRO-TARJETAS KEY IS WS-MT-NUM-TARJETA.
+
+           EVALUATE TRUE
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK AND WS-MT-INACTIVA
+                    MOVE '05'                    TO LK-COD-ERROR-O
+                    MOVE 'TARJETA DADA DE BAJA'  TO LK-DES-ERROR-O
+                    DISPLAY 'ERROR: LA TARJETA SE ENCUENTRA INACTIVA'
+               WHEN FS-MAESTRO-TARJETAS-FILE-OK
+                    PERFORM 2105-MOSTRAR-DATOS
+                       THRU 2105-MOSTRAR-DATOS-FIN
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-INV
+                    MOVE '21'                       TO LK-COD-ERROR-O
+                    MOVE 'NUMERO DE TARJETA INVALIDO' TO LK-DES-ERROR-O
+                   DISPLAY "ERROR: EL ID INGRESADO ES INVALIDO"
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-DUP
+                    MOVE '22'                       TO LK-COD-ERROR-O
+                    MOVE 'TARJETA DUPLICADA EN EL MAESTRO' TO
+                                                    LK-DES-ERROR-O
+                   DISPLAY "ERROR: EL ID INGRESADO SE ENCUENTRA "-
+                           "DUPLICADO"
+               WHEN FS-MAESTRO-TARJETAS-CLAVE-NFD
+                    MOVE '23'                       TO LK-COD-ERROR-O
+                    MOVE 'TARJETA NO EXISTE EN EL MAESTRO' TO
+                                                    LK-DES-ERROR-O
+                   DISPLAY "ERROR: EL ID INGRESADO NO EXISTE"
+               WHEN OTHER
+                    MOVE FS-MAESTRO-TARJETAS        TO LK-COD-ERROR-O
+                    MOVE 'ERROR DE LECTURA DEL MAESTRO DE TARJETAS'
+                                                 TO LK-DES-ERROR-O
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-MAESTRO-TARJETAS
+           END-EVALUATE.
+
+           PERFORM 1350-GRABAR-AUDITORIA
+              THRU 1350-GRABAR-AUDITORIA-FIN.
+
+
+       1300-BUSCAR-TARJETA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1350-GRABAR-AUDITORIA.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-AUDITORIA.
+
+           MOVE WS-FHA-FECHA          TO WS-AUD-FECHA-O.
+           MOVE WS-FHA-HORA           TO WS-AUD-HORA-O.
+
+           MOVE 'T'                   TO WS-AUD-MODO-O.
+           MOVE LK-ENT-NUM-TARJETA    TO WS-AUD-CLAVE-O.
+
+           MOVE LK-COD-ERROR-O        TO WS-AUD-COD-ERROR-O.
+           MOVE LK-DES-ERROR-O        TO WS-AUD-DES-ERROR-O.
+
+           WRITE WS-SAL-AUDITORIA.
+
+       1350-GRABAR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2105-MOSTRAR-DATOS.
+
+           DISPLAY 'NUMERO DE TARJETA : ' WS-MT-NUM-TARJETA.
+           DISPLAY 'NUMERO DE CUENTA : '  WS-MT-NUM-CUENTA.
+           DISPLAY 'NOMBRE : '            WS-MT-NOMBRE.
+           DISPLAY 'APELLIDO : '          WS-MT-APELLIDO.
+           DISPLAY 'LIMITE DE TARJETA: '  WS-MT-LIMITE-TARJETA.
+           DISPLAY 'LIMITE EN USD     : ' WS-MT-LIMITE-TARJETA-USD.
+
+           MOVE WS-MT-NUM-CUENTA      TO LK-NUM-CUENTA.
+           MOVE WS-MT-NUM-TARJETA     TO LK-NUM-TARJETA.
+           MOVE WS-MT-NOMBRE TO LK-NOMBRE.
+           MOVE WS-MT-APELLIDO        TO LK-APELLIDO.
+           MOVE WS-MT-DIRECCION       TO LK-DIRECCION.
+           MOVE WS-MT-COD-POSTAL      TO LK-COD-POSTAL.
+           MOVE WS-MT-MONEDA-TARJETA  TO LK-MONEDA-TARJETA.
+           MOVE WS-MT-LIMITE-TARJETA  TO LK-LIMITE-TARJETA.
+           MOVE WS-MT-ESTADO          TO LK-ESTADO-TARJETA.
+           MOVE WS-MT-SALDO-ANTERIOR-ARS TO LK-SALDO-ANTERIOR-ARS.
+           MOVE WS-MT-SALDO-ANTERIOR-USD TO LK-SALDO-ANTERIOR-USD.
+           MOVE WS-MT-DIA-CIERRE         TO LK-DIA-CIERRE.
+           MOVE WS-MT-TIPO-TARJETA       TO LK-TIPO-TARJETA.
+           MOVE WS-MT-NUM-TARJETA-TITULAR TO LK-NUM-TARJETA-TITULAR.
+           MOVE WS-MT-LIMITE-TARJETA-USD TO LK-LIMITE-TARJETA-USD.
+
+       2105-MOSTRAR-DATOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
