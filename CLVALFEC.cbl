@@ -28,6 +28,30 @@
              88 VALIDACION-OK                 VALUE 'S'.
              88 VALIDACION-NOTOK              VALUE 'N'.
 
+       01 WS-FECHA-HOY.
+          05 WS-HOY-AAAA                      PIC 9(04).
+          05 WS-HOY-MM                        PIC 9(02).
+          05 WS-HOY-DD                        PIC 9(02).
+
+       01 WS-DIAS-DEL-MES.
+          05 WS-DIAS-MES-TABLA.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 28.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 30.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 30.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 30.
+             10 PIC 9(02)                     VALUE 31.
+             10 PIC 9(02)                     VALUE 30.
+             10 PIC 9(02)                     VALUE 31.
+          05 WS-DIAS-MES-RED REDEFINES WS-DIAS-MES-TABLA.
+             10 WS-DIAS-MES                   PIC 9(02) OCCURS 12.
+
+       01 WS-MAX-DIA                          PIC 9(02).
+
        LINKAGE SECTION.
        01 LK-VAL-FECHA.
           05 LK-ENTRADA.
@@ -46,9 +70,57 @@
        PROCEDURE DIVISION USING LK-VAL-FECHA.
       *----------------------------------------------------------------*
 
-           PERFORM 1000-
-              THRU 1000--EXIT.
-
+           PERFORM 1000-VALIDAR-FECHA
+              THRU 1000-VALIDAR-FECHA-FIN.
 
-
-           STOP RUN.
+           GOBACK.
+      *----------------------------------------------------------------*
+       1000-VALIDAR-FECHA.
+
+           INITIALIZE LK-SALIDA.
+           SET VALIDACION-OK TO TRUE.
+
+           IF LK-MM-I < 1 OR LK-MM-I > 12
+              MOVE 'N'                          TO LK-VALIDACION-O
+              MOVE '01'                         TO LK-COD-ERROR-O
+              MOVE 'MES DE LA FECHA INVALIDO'   TO LK-DES-ERROR-O
+              SET VALIDACION-NOTOK TO TRUE
+           END-IF.
+
+           IF VALIDACION-OK
+              MOVE WS-DIAS-MES (LK-MM-I) TO WS-MAX-DIA
+              IF LK-MM-I = 2 AND FUNCTION MOD (LK-AAAA-I, 4) = 0
+                             AND (FUNCTION MOD (LK-AAAA-I, 100) NOT = 0
+                                  OR FUNCTION MOD (LK-AAAA-I, 400) = 0)
+                 MOVE 29 TO WS-MAX-DIA
+              END-IF
+              IF LK-DD-I < 1 OR LK-DD-I > WS-MAX-DIA
+                 MOVE 'N'                          TO LK-VALIDACION-O
+                 MOVE '02'                         TO LK-COD-ERROR-O
+                 MOVE 'DIA DE LA FECHA INVALIDO'   TO LK-DES-ERROR-O
+                 SET VALIDACION-NOTOK TO TRUE
+              END-IF
+           END-IF.
+
+           IF VALIDACION-OK
+              MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HOY
+              IF LK-AAAA-I > WS-HOY-AAAA
+                 OR (LK-AAAA-I = WS-HOY-AAAA AND LK-MM-I > WS-HOY-MM)
+                 OR (LK-AAAA-I = WS-HOY-AAAA AND LK-MM-I = WS-HOY-MM
+                                             AND LK-DD-I > WS-HOY-DD)
+                 MOVE 'N'                          TO LK-VALIDACION-O
+                 MOVE '03'                         TO LK-COD-ERROR-O
+                 MOVE 'FECHA DE CONSUMO FUTURA'    TO LK-DES-ERROR-O
+                 SET VALIDACION-NOTOK TO TRUE
+              END-IF
+           END-IF.
+
+           IF VALIDACION-OK
+              MOVE 'S' TO LK-VALIDACION-O
+              MOVE 'S' TO LK-DESCUENTO-O
+           ELSE
+              MOVE 'N' TO LK-DESCUENTO-O
+           END-IF.
+
+       1000-VALIDAR-FECHA-FIN.
+           EXIT.
