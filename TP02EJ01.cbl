@@ -18,20 +18,87 @@
        FILE-CONTROL.
 
        SELECT ENT-CONSUMOS
-           ASSIGN TO '../CONSUMOS.SEQ'
+           ASSIGN TO WS-RUTA-CONSUMOS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-CONSUMOS.
 
        SELECT SAL-RESUMENES
-           ASSIGN TO '../RESUMENES.TXT'
+           ASSIGN TO WS-RUTA-RESUMENES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-RESUMENES.
 
-        SELECT SAL-ERRORES
-           ASSIGN TO '../ERROR.TXT'
+       SELECT SAL-ERRORES
+           ASSIGN TO WS-RUTA-ERRORES
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ERRORES.
 
+       SELECT ENT-PARAMETROS
+           ASSIGN TO WS-RUTA-PARAMETROS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAMETROS.
+
+       SELECT ENT-CHECKPOINT
+           ASSIGN TO WS-RUTA-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+      *    *** totales de control de fin de corrida, para que el
+      *    *** proximo paso del batch pueda cuadrar lo procesado
+       SELECT SAL-CONTROL
+           ASSIGN TO WS-RUTA-CONTROL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONTROL.
+
+      *    *** reporte de excepcion de las tarjetas/cuentas que
+      *    *** superaron su limite de compra en el mes
+       SELECT SAL-EXCESOS
+           ASSIGN TO WS-RUTA-EXCESOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCESOS.
+
+      *    *** archivo de salida para el sistema de alertas externo
+      *    *** (no es un reporte para que lea una persona, como
+      *    *** EXCESOS.TXT; son registros de ancho fijo para que otro
+      *    *** proceso los consuma automaticamente)
+       SELECT SAL-ALERTAS
+           ASSIGN TO WS-RUTA-ALERTAS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ALERTAS.
+
+      *    *** seguimiento de planes de cuotas entre corridas (entre
+      *    *** meses), para detectar cuotas salteadas o repetidas que
+      *    *** 2380-VALIDAR-CUOTAS no puede ver por si sola
+       SELECT ENT-CUOTAS
+           ASSIGN TO WS-RUTA-CUOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS WS-CUO-CLAVE
+           FILE STATUS IS FS-CUOTAS.
+
+      *    *** volcado de cada linea de consumo de RESUMENES.TXT en
+      *    *** formato CSV, para que otros sistemas lo importen sin
+      *    *** tener que parsear el reporte de texto fijo
+       SELECT SAL-RESUMEN-CSV
+           ASSIGN TO WS-RUTA-RESUMEN-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RESUMEN-CSV.
+
+      *    *** reporte de gasto acumulado por categoria, segun los
+      *    *** parametros de tipo 'CATEGORIA' (ver 2660-CLASIFICAR-
+      *    *** CATEGORIA y 3110-GRABAR-RESUMEN-CATEGORIAS)
+       SELECT SAL-CATEGORIAS
+           ASSIGN TO WS-RUTA-CATEGORIAS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CATEGORIAS.
+
+      *    *** consumos posteriores al dia de cierre de la tarjeta (ver
+      *    *** 2420-VALIDAR-CICLO); misma forma que CONSUMOS.SEQ, para
+      *    *** que un adaptador los vuelque al frente del proximo lote
+       SELECT SAL-PROXIMO-CICLO
+           ASSIGN TO WS-RUTA-PROXIMO-CICLO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PROXIMO-CICLO.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -41,20 +108,171 @@
            COPY CONSUMOS.
 
        FD SAL-RESUMENES.
-       01 WS-SAL-RESUMENES                            PIC X(91).
+      *    *** 92 bytes: WS-RES-COMPRAS/WS-RES-TOTALES quedaron en 92
+      *    *** luego de pasar WS-RES-PESOS/WS-RES-DOLARES a una picture
+      *    *** con signo, y WS-RES-PAGOMIN tambien quedo en 92 (ver
+      *    *** RESUMEN.CPY); el resto de los grupos de
+      *    *** WS-SALIDA-RESUMENES sigue en 91 y sale con un espacio de
+      *    *** mas al final, que LINE SEQUENTIAL no escribe
+       01 WS-SAL-RESUMENES                            PIC X(92).
 
 
        FD SAL-ERRORES.
            COPY ERROR.
+
+       FD ENT-PARAMETROS.
+           COPY PARAMETROS.
+
+       FD ENT-CHECKPOINT.
+       01 WS-ENT-CHECKPOINT.
+           COPY CHECKPOINT.
+
+       FD SAL-CONTROL.
+       01 WS-SAL-CONTROL.
+           05 FILLER                     PIC X(12) VALUE
+                                              'CONSUMOS  : '.
+           05 WS-CTL-TOTAL-CONSUMOS-O    PIC Z(05)9.
+           05 FILLER                     PIC X(13) VALUE
+                                              ' RESUMENES : '.
+           05 WS-CTL-TOTAL-RESUMENES-O   PIC Z(05)9.
+           05 FILLER                     PIC X(13) VALUE
+                                              ' ERRORES   : '.
+           05 WS-CTL-TOTAL-ERRORES-O     PIC Z(05)9.
+           05 FILLER                     PIC X(14) VALUE
+                                              ' TOTAL ARS : '.
+           05 WS-CTL-TOTAL-ARS-O         PIC --.---.---,--.
+           05 FILLER                     PIC X(14) VALUE
+                                              ' TOTAL USD : '.
+           05 WS-CTL-TOTAL-USD-O         PIC --.---.---,--.
+
+       FD SAL-EXCESOS.
+       01 WS-SAL-EXCESOS.
+           05 FILLER                     PIC X(19) VALUE
+                                              'Tarjeta/cuenta : '.
+           05 WS-EXC-CLAVE-O             PIC X(19).
+           05 FILLER                     PIC X(10) VALUE
+                                              ' Moneda: '.
+           05 WS-EXC-MONEDA-O            PIC X(03).
+           05 FILLER                     PIC X(11) VALUE
+                                              ' Monto : $ '.
+           05 WS-EXC-MONTO-O             PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                     PIC X(12) VALUE
+                                              ' Limite : $ '.
+           05 WS-EXC-LIMITE-O            PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER                     PIC X(12) VALUE
+                                              ' Exceso : $ '.
+           05 WS-EXC-EXCESO-O            PIC ZZ.ZZZ.ZZ9,99.
+
+      *    *** registro de ancho fijo para el sistema de alertas
+      *    *** externo; sin ediciones de picture ni etiquetas, a
+      *    *** diferencia de WS-SAL-EXCESOS que es para lectura humana
+       FD SAL-ALERTAS.
+       01 WS-SAL-ALERTAS.
+           05 WS-ALE-NUM-CUENTA          PIC 9(10).
+           05 WS-ALE-NUM-TARJETA         PIC X(19).
+           05 WS-ALE-MONEDA              PIC X(03).
+           05 WS-ALE-MONTO               PIC 9(08)V9(02).
+           05 WS-ALE-LIMITE              PIC 9(08)V9(02).
+           05 WS-ALE-EXCESO              PIC 9(08)V9(02).
+           05 WS-ALE-FECHA-O.
+              10 WS-ALE-ANIO              PIC 9(04).
+              10 WS-ALE-MES               PIC 9(02).
+              10 WS-ALE-DIA               PIC 9(02).
+
+       FD ENT-CUOTAS.
+           COPY CUOTAS.
+
+      *    *** separador ';' en vez de ',' (mismo motivo que el feed de
+      *    *** CARGACSV.cbl: con DECIMAL-POINT IS COMMA el importe se
+      *    *** edita con coma decimal, y WS-CSV-DETALLE es texto libre
+      *    *** que puede traer una coma; un separador ',' chocaria con
+      *    *** cualquiera de los dos)
+       FD SAL-RESUMEN-CSV.
+       01 WS-SAL-RESUMEN-CSV.
+           05 WS-CSV-TARJETA             PIC X(19).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-FECHA.
+              10 WS-CSV-ANIO              PIC X(04).
+              10 FILLER                   PIC X     VALUE '-'.
+              10 WS-CSV-MES               PIC X(02).
+              10 FILLER                   PIC X     VALUE '-'.
+              10 WS-CSV-DIA               PIC X(02).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-DETALLE             PIC X(32).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-NUMERO-ACTUAL       PIC 9(02).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-CANT-CUOTAS         PIC 9(02).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-MONEDA              PIC X(03).
+           05 FILLER                     PIC X     VALUE ';'.
+           05 WS-CSV-IMPORTE             PIC -(08)9,99.
+
+       FD SAL-CATEGORIAS.
+       01 WS-SAL-CATEGORIAS.
+           05 FILLER                     PIC X(16) VALUE
+                                              'Categoria     : '.
+           05 WS-CATO-NOMBRE-O           PIC X(15).
+           05 FILLER                     PIC X(14) VALUE
+                                              ' Total ARS : $'.
+           05 WS-CATO-TOTAL-ARS-O        PIC --.---.---,--.
+           05 FILLER                     PIC X(14) VALUE
+                                              ' Total USD : $'.
+           05 WS-CATO-TOTAL-USD-O        PIC --.---.---,--.
+
+      *    *** mismo layout fisico que WS-ENT-CONSUMOS (COPY CONSUMOS),
+      *    *** para poder volcarlo con un simple MOVE de grupo (ver
+      *    *** 2397-DIFERIR-CONSUMO)
+       FD SAL-PROXIMO-CICLO.
+       01 WS-SAL-PROXIMO-CICLO.
+           05 WS-PRX-ID-CONSUMO                     PIC 9(10).
+           05 WS-PRX-NUM-CUENTA                     PIC 9(10).
+           05 WS-PRX-NUM-TARJETA                    PIC X(19).
+           05 WS-PRX-FECHA.
+              07 WS-PRX-ANIO                        PIC X(04).
+              07 FILLER                              PIC X VALUE '-'.
+              07 WS-PRX-MES                         PIC X(02).
+              07 FILLER                              PIC X VALUE '-'.
+              07 WS-PRX-DIA                         PIC X(02).
+           05 WS-PRX-DETALLE                        PIC X(32).
+           05 WS-PRX-NUMERO-ACTUAL                  PIC 9(02).
+           05 WS-PRX-CANT-CUOTAS                    PIC 9(02).
+           05 WS-PRX-MONEDA                         PIC X(03).
+           05 WS-PRX-IMPORTE                        PIC S9(08)V9(02)
+                                           SIGN IS TRAILING SEPARATE.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
+      *    RUTAS DE LOS ARCHIVOS DE ENTRADA/SALIDA (CONFIGURABLES POR
+      *    VARIABLE DE ENTORNO, VER 1050-LEER-RUTAS-ARCHIVOS)          *
+      *----------------------------------------------------------------*
+       01 WS-RUTAS-ARCHIVOS.
+           05 WS-RUTA-CONSUMOS  PIC X(60) VALUE '../CONSUMOS.SEQ'.
+           05 WS-RUTA-RESUMENES PIC X(60) VALUE '../RESUMENES.TXT'.
+           05 WS-RUTA-ERRORES   PIC X(60) VALUE '../ERROR.TXT'.
+           05 WS-RUTA-PARAMETROS PIC X(60) VALUE '../PARAMETROS.SEQ'.
+           05 WS-RUTA-CHECKPOINT PIC X(60) VALUE '../CHECKPOINT.SEQ'.
+           05 WS-RUTA-CONTROL   PIC X(60) VALUE '../CONTROL.TXT'.
+           05 WS-RUTA-EXCESOS   PIC X(60) VALUE '../EXCESOS.TXT'.
+           05 WS-RUTA-ALERTAS   PIC X(60) VALUE '../ALERTAS.TXT'.
+           05 WS-RUTA-CUOTAS    PIC X(60) VALUE '../CUOTAS.VSAM'.
+           05 WS-RUTA-RESUMEN-CSV PIC X(60) VALUE '../RESUMENES.CSV'.
+           05 WS-RUTA-CATEGORIAS PIC X(60) VALUE '../CATEGORIAS.TXT'.
+           05 WS-RUTA-PROXIMO-CICLO PIC X(60) VALUE
+                                         '../PROXIMO-CICLO.SEQ'.
+
+       01 WS-RUTA-ENTORNO       PIC X(60) VALUE SPACES.
+
+      *----------------------------------------------------------------*
       *    FORMATO DE LOS ARCHIVOS DE ENTRADA/SALIDA                           *
       *----------------------------------------------------------------*
            COPY RESUMEN.
 
        01 WS-VAL-FECHA.
            COPY VALFECIO.
+
+       01 WS-ACT-SALDO.
+           COPY ACTSALDO.
       *----------------------------------------------------------------*
       *    VARIABLES FILE STATUS  ENTRADA/SALIDA                       *
       *----------------------------------------------------------------*
@@ -81,29 +299,264 @@
              88 FS-ERRORES-OK                        VALUE '00'.
              88 FS-ERRORES-EOF                       VALUE '10'.
 
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE PARAMETROS                                 *
+      *----------------------------------------------------------------*
+          05 FS-PARAMETROS                  PIC X(2).
+             88 FS-PARAMETROS-OK                        VALUE '00'.
+             88 FS-PARAMETROS-EOF                       VALUE '10'.
+             88 FS-PARAMETROS-NFD                       VALUE '35'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE CHECKPOINT                                 *
+      *----------------------------------------------------------------*
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                        VALUE '00'.
+             88 FS-CHECKPOINT-EOF                       VALUE '10'.
+             88 FS-CHECKPOINT-NFD                       VALUE '35'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE CONTROL                                    *
+      *----------------------------------------------------------------*
+          05 FS-CONTROL                     PIC X(2).
+             88 FS-CONTROL-OK                           VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE EXCESOS                                    *
+      *----------------------------------------------------------------*
+          05 FS-EXCESOS                     PIC X(2).
+             88 FS-EXCESOS-OK                           VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE ALERTAS                                    *
+      *----------------------------------------------------------------*
+          05 FS-ALERTAS                     PIC X(2).
+             88 FS-ALERTAS-OK                           VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE CUOTAS                                     *
+      *----------------------------------------------------------------*
+          05 FS-CUOTAS                      PIC X(2).
+             88 FS-CUOTAS-OK                            VALUE '00'.
+             88 FS-CUOTAS-NFD                           VALUE '35'.
+             88 FS-CUOTAS-CLAVE-NFD                     VALUE '23'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE RESUMENES.CSV                              *
+      *----------------------------------------------------------------*
+          05 FS-RESUMEN-CSV                 PIC X(2).
+             88 FS-RESUMEN-CSV-OK                       VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE CATEGORIAS                                 *
+      *----------------------------------------------------------------*
+          05 FS-CATEGORIAS                  PIC X(2).
+             88 FS-CATEGORIAS-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      *   ** FILE STATUS DE PROXIMO-CICLO                              *
+      *----------------------------------------------------------------*
+          05 FS-PROXIMO-CICLO               PIC X(2).
+             88 FS-PROXIMO-CICLO-OK                     VALUE '00'.
+
+       01 WS-ULTIMO-ID-PROCESADO             PIC 9(10) VALUE ZEROES.
+       01 WS-ULTIMO-ID-LEIDO                 PIC 9(10) VALUE ZEROES.
+       01 WS-MODO-EJECUCION                  PIC X(01) VALUE 'N'.
+          88 WS-ES-RESTART                              VALUE 'S'.
+          88 WS-ES-INICIAL                               VALUE 'N'.
+
+      *    *** ultimo id procesado por la ultima corrida que termino
+      *    *** completa (ver WS-CHK-ULTIMO-ID-COMPLETADO en CHECKPOINT.
+      *    *** CPY y 2210-VALIDAR-RECORRIDA)
+       01 WS-ULTIMO-ID-COMPLETADO-ANT        PIC 9(10) VALUE ZEROES.
+
+      *    *** se valida una sola vez, contra el primer consumo que se
+      *    *** llega a leer en la corrida (ver 2210-VALIDAR-RECORRIDA)
+       01 WS-MODO-RECORRIDA-VALIDADA         PIC X(01) VALUE 'N'.
+          88 WS-RECORRIDA-VALIDADA                      VALUE 'S'.
+
+      *    *** si esta en 'S', fuerza el procesamiento aunque parezca
+      *    *** una recorrida completa repetida de CONSUMOS.SEQ (ver
+      *    *** TP02EJ01_FORZAR_RECORRIDA / 2210-VALIDAR-RECORRIDA)
+       01 WS-MODO-FORZAR-RECORRIDA           PIC X(01) VALUE 'N'.
+          88 WS-FORZAR-RECORRIDA                        VALUE 'S'.
+
+      *    *** si viene cargada, solo se procesan los consumos de esta
+      *    *** tarjeta (reimpresion puntual de un resumen)
+       01 WS-FILTRO-TARJETA                  PIC X(19) VALUE SPACES.
+
+      *    *** rango opcional de numeros de tarjeta a procesar, para
+      *    *** poder partir CONSUMOS.SEQ en varias corridas en paralelo
+      *    *** (ver 2200-LEER-CONSUMOS); en blanco = sin limite de ese
+      *    *** lado del rango
+       01 WS-RANGO-TARJETA-DESDE             PIC X(19) VALUE SPACES.
+       01 WS-RANGO-TARJETA-HASTA             PIC X(19) VALUE SPACES.
+
+      *    *** si esta en 'S', las tarjetas adicionales de una misma
+      *    *** cuenta se agrupan en un unico resumen por cuenta
+       01 WS-MODO-ROLLUP-CUENTA              PIC X(01) VALUE 'N'.
+          88 WS-ES-ROLLUP-CUENTA                       VALUE 'S'.
+
+      *    *** numero de tarjeta validado la ultima vez (dispara el
+      *    *** CALL a MAESTARJ en cada cambio real de tarjeta, sea o
+      *    *** no la clave de corte del resumen); el resultado de esa
+      *    *** validacion se cachea aparte para que un consumo que cae
+      *    *** en el mismo numero de tarjeta repita el mismo error (o
+      *    *** la misma aprobacion) sin volver a llamar a MAESTARJ
+       01 WS-ULTIMA-TARJETA-VALIDADA         PIC X(19) VALUE SPACES.
+       01 WS-ULTIMA-TARJETA-COD-ERROR        PIC X(02) VALUE SPACES.
+       01 WS-ULTIMA-TARJETA-DES-ERROR        PIC X(40) VALUE SPACES.
+
+      *    *** clave de corte del resumen: numero de tarjeta, o numero
+      *    *** de cuenta cuando WS-ES-ROLLUP-CUENTA
+       01 WS-ENT-CLAVE-ACTUAL                PIC X(19) VALUE SPACES.
+
+      *    *** clave de corte mas alta vista hasta el momento, para
+      *    *** detectar que CONSUMOS.SEQ no viene ordenado por tarjeta/
+      *    *** cuenta (ver 2395-VALIDAR-SECUENCIA)
+       01 WS-CTL-MAX-CLAVE-VISTA             PIC X(19) VALUE SPACES.
+
+      *    *** si esta en 'S', cada resumen (tarjeta, o cuenta en modo
+      *    *** rollup) se escribe en su propio archivo en lugar de
+      *    *** acumularse todos juntos en RESUMENES.TXT
+       01 WS-MODO-RESUMEN-INDIVIDUAL         PIC X(01) VALUE 'N'.
+          88 WS-ES-RESUMEN-INDIVIDUAL                   VALUE 'S'.
+
+      *    *** ruta armada para el archivo individual del resumen
+      *    *** actual (ver 2610-ENCABEZAR-RESUMEN/2710-FINALIZAR-RESUMEN)
+       01 WS-RUTA-RESUMEN-INDIVIDUAL         PIC X(60) VALUE SPACES.
+
+      *    *** 'S' si el consumo actual cae despues del dia de cierre
+      *    *** de la tarjeta y debe diferirse al proximo ciclo en vez
+      *    *** de entrar en el resumen de esta corrida (ver
+      *    *** 2420-VALIDAR-CICLO/2397-DIFERIR-CONSUMO)
+       01 WS-FUERA-DE-CICLO                  PIC X(01) VALUE 'N'.
+          88 WS-ES-FUERA-DE-CICLO                       VALUE 'S'.
+
       *----------------------------------------------------------------*
       *    DECLARACION DE VARIABLES DEL PROGRAMA                       *
       *----------------------------------------------------------------*
        01 WS-VARIABLES.
            02 WS-RESUMEN-TARJETA           PIC X(19)       VALUE SPACES.
-           02 WS-RESUMEN-SALDO-ARS         PIC 9(08)V9(02) VALUE ZEROES.
-           02 WS-RESUMEN-SALDO-USD         PIC 9(08)V9(02) VALUE ZEROES.
-           02 WS-RESUMEN-LIMITE-COMPRA     PIC 9(08)V9(02) VALUE ZEROES.
+           02 WS-RESUMEN-TARJETA-ANT      PIC X(19)       VALUE SPACES.
+           02 WS-RESUMEN-SALDO-ARS       PIC S9(08)V9(02) VALUE ZEROES.
+           02 WS-RESUMEN-SALDO-USD       PIC S9(08)V9(02) VALUE ZEROES.
+           02 WS-SUBTOTAL-TARJ-ARS       PIC S9(08)V9(02) VALUE ZEROES.
+           02 WS-SUBTOTAL-TARJ-USD       PIC S9(08)V9(02) VALUE ZEROES.
+           02 WS-RESUMEN-LIMITE-COMPRA-ARS PIC 9(08)V9(02) VALUE ZEROES.
+           02 WS-RESUMEN-LIMITE-COMPRA-USD PIC 9(08)V9(02) VALUE ZEROES.
            02 WS-RESUMEN-DESCUENTO        PIC S9(08)V9(02) VALUE ZEROES.
            02 WS-RESUMEN-PAGO-MINIMO       PIC 9(08)V9(02) VALUE ZEROES.
            02 WS-RESUMEN-TOTAL-CONSUMOS    PIC 9(06)       VALUE ZEROES.
            02 WS-RESUMEN-TOTAL-RESUMENES   PIC 9(06)       VALUE ZEROES.
            02 WS-RESUMEN-TOTAL-ERRORES     PIC 9(06)       VALUE ZEROES.
+           02 WS-CTL-TOTAL-ARS            PIC S9(10)V9(02) VALUE ZEROES.
+           02 WS-CTL-TOTAL-USD            PIC S9(10)V9(02) VALUE ZEROES.
 
        77 WS-TIPO-DE-CAMBIO                PIC 9(04)V9(02) VALUE 365,50.
        77 WS-MENSAJE                       PIC X(44)
-                   VALUE '* Este mes ha superado su l�mite de compra *'.
+                  VALUE '* Este mes ha superado su límite de compra *'.
        77 WS-DESCUENTO                     PIC 9(02) VALUE 10.
        77 WS-PAGO-MINIMO                   PIC 9(02) VALUE 5.
+       77 WS-PAGO-MINIMO-PISO              PIC 9(06)V9(02) VALUE ZEROES.
+      *    *** tasa de interes mensual por financiacion, aplicada sobre
+      *    *** el saldo que se arrastra del resumen anterior (0 = sin
+      *    *** interes, configurable via el parametro 'INTERES')
+       77 WS-INTERES                       PIC 9(02)V9(02) VALUE ZEROES.
+       77 WS-INTERES-ARS                   PIC S9(08)V9(02) VALUE ZEROES.
+       77 WS-INTERES-USD                   PIC S9(08)V9(02) VALUE ZEROES.
        77 WS-LIM-COMPRA                    PIC 9(08)V9(02).
-       77 WS-MONTO-TOTAL                   PIC 9(08)V9(02).
+       77 WS-MONTO-TOTAL                   PIC S9(08)V9(02).
        77 WS-RESUMEN-PESOSxTIPO-DE-CAMBIO  PIC 9(08)V9(02) VALUE ZEROES.
 
+      *    *** salto de pagina e identificacion de pagina en RESUMENES.TXT
+      *    *** (ver 2800-IMPRIMIR-RESUMEN/2805-SALTAR-PAGINA); la pagina
+      *    *** se reinicia en 1 al empezar el resumen de cada tarjeta o
+      *    *** cuenta (ver 2610-ENCABEZAR-RESUMEN)
+       77 WS-RES-LINEAS-IMPRESAS           PIC 9(03) VALUE ZEROES.
+       77 WS-RES-NUM-PAGINA                PIC 9(03) VALUE ZEROES.
+       77 WS-RES-MAX-LINEAS-PAGINA         PIC 9(03) VALUE 060.
+
+      *    *** tabla de campanias de descuento por vigencia/comercio,
+      *    *** cargada desde ENT-PARAMETROS (tipo 'DESCUENTO'); si un
+      *    *** consumo no matchea ninguna fila se usa WS-DESCUENTO
+       01 WS-TABLA-DESCUENTOS.
+          05 WS-CANT-DESCUENTOS            PIC 9(02) VALUE ZEROES.
+          05 WS-DESCUENTO-ITEM OCCURS 20 TIMES
+                                INDEXED BY WS-IX-DESCUENTO.
+             10 WS-DTO-COMERCIO            PIC X(20).
+             10 WS-DTO-DESDE               PIC X(08).
+             10 WS-DTO-HASTA               PIC X(08).
+             10 WS-DTO-PORCENTAJE          PIC 9(02)V9(02).
+
+      *    *** fecha del consumo actual en formato AAAAMMDD, para
+      *    *** comparar contra la vigencia de la campania de descuento
+       01 WS-ENT-FECHA-AAAAMMDD             PIC X(08).
+
+      *    *** resultado de la busqueda de descuento del consumo actual
+       01 WS-DESCUENTO-APLICABLE            PIC 9(02)V9(02).
+
+      *    *** tabla de cotizaciones por moneda, cargada desde
+      *    *** ENT-PARAMETROS (tipo 'CAMBIO'); permite sumar al resumen
+      *    *** consumos en cualquier moneda extranjera configurada, no
+      *    *** solo USD (ver 2657-BUSCAR-TASA-CAMBIO). Puede haber mas
+      *    *** de una fila por moneda, cada una con su propia vigencia,
+      *    *** para que una reimpresion use la cotizacion historica que
+      *    *** estaba vigente en la fecha del consumo, no la actual
+       01 WS-TABLA-MONEDAS.
+          05 WS-CANT-MONEDAS              PIC 9(02) VALUE ZEROES.
+          05 WS-MON-ITEM OCCURS 10 TIMES
+                          INDEXED BY WS-IX-MONEDA.
+             10 WS-MON-CODIGO             PIC X(03).
+             10 WS-MON-TASA               PIC 9(04)V9(02).
+             10 WS-MON-DESDE              PIC X(08).
+             10 WS-MON-HASTA              PIC X(08).
+
+      *    *** tasa de cambio a pesos de la moneda del consumo actual,
+      *    *** resultado de 2657-BUSCAR-TASA-CAMBIO
+       01 WS-TASA-APLICABLE                PIC 9(04)V9(02).
+
+      *    *** equivalentes usados para sumar un consumo en una moneda
+      *    *** extranjera distinta de USD al acumulador en dolares
+       77 WS-IMPORTE-ARS-EQUIV             PIC S9(10)V9(02).
+       77 WS-IMPORTE-USD-EQUIV             PIC S9(08)V9(02).
+
+      *    *** tabla de categorias de gasto, cargada desde
+      *    *** ENT-PARAMETROS (tipo 'CATEGORIA'); asocia un texto a
+      *    *** buscar en WS-ENT-DETALLE con un nombre de categoria
+       01 WS-TABLA-CATEGORIAS.
+          05 WS-CANT-CATEGORIAS-CFG       PIC 9(02) VALUE ZEROES.
+          05 WS-CATCFG-ITEM OCCURS 20 TIMES
+                             INDEXED BY WS-IX-CATCFG.
+             10 WS-CATCFG-COMERCIO        PIC X(20).
+             10 WS-CATCFG-NOMBRE          PIC X(15).
+
+      *    *** tabla de totales por categoria de gasto, para el reporte
+      *    *** de fin de corrida (ver 3110-GRABAR-RESUMEN-CATEGORIAS);
+      *    *** misma logica de "crece la primera vez que aparece" que
+      *    *** WS-TABLA-RESUMEN-ERRORES
+       01 WS-TABLA-RESUMEN-CATEGORIAS.
+          05 WS-CANT-CATEGORIAS           PIC 9(02) VALUE ZEROES.
+          05 WS-CATR-ITEM OCCURS 21 TIMES
+                           INDEXED BY WS-IX-CAT.
+             10 WS-CATR-NOMBRE            PIC X(15).
+             10 WS-CATR-TOTAL-ARS         PIC S9(10)V9(02) VALUE ZEROES.
+             10 WS-CATR-TOTAL-USD         PIC S9(10)V9(02) VALUE ZEROES.
+
+      *    *** nombre de categoria asignado al consumo actual, resultado
+      *    *** de 2660-CLASIFICAR-CATEGORIA
+       01 WS-CATEGORIA-APLICABLE           PIC X(15).
+
+      *    *** tabla de conteo de errores por codigo, para el resumen
+      *    *** de fin de corrida (ver 3100-MOSTRAR-RESUMEN-ERRORES)
+       01 WS-TABLA-RESUMEN-ERRORES.
+          05 WS-CANT-COD-ERRORES          PIC 9(02) VALUE ZEROES.
+          05 WS-RES-ERR-ITEM OCCURS 20 TIMES
+                              INDEXED BY WS-IX-ERR.
+             10 WS-RES-ERR-COD            PIC X(20).
+             10 WS-RES-ERR-DES            PIC X(40).
+             10 WS-RES-ERR-CANT           PIC 9(06).
+
 141123 01 WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
@@ -142,10 +595,16 @@
            DISPLAY '#CONSUMOS:  ' WS-RESUMEN-TOTAL-CONSUMOS
            DISPLAY '#ERRORES:   ' WS-RESUMEN-TOTAL-ERRORES
 
+           PERFORM 3100-MOSTRAR-RESUMEN-ERRORES
+              THRU 3100-MOSTRAR-RESUMEN-ERRORES-FIN.
+
            STOP RUN.
       *----------------------------------------------------------------*
        1000-INICIAR-PROGRAMA.
 
+           PERFORM 1050-LEER-RUTAS-ARCHIVOS
+              THRU 1050-LEER-RUTAS-ARCHIVOS-FIN.
+
            PERFORM 1100-ABRIR-ARCHIVOS
               THRU 1100-ABRIR-ARCHIVOS-FIN.
 
@@ -155,9 +614,151 @@
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** si estan definidas, las variables de entorno permiten
+      *    *** apuntar los archivos a otro lugar sin recompilar; si no
+      *    *** estan definidas ACCEPT FROM ENVIRONMENT devuelve espacios
+      *    *** y se conservan las rutas por defecto
+       1050-LEER-RUTAS-ARCHIVOS.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_CONSUMOS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CONSUMOS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_RESUMENES_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-RESUMENES
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_ERRORES_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-ERRORES
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_PARAMETROS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-PARAMETROS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_CHECKPOINT_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CHECKPOINT
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_CONTROL_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CONTROL
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_EXCESOS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-EXCESOS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_ALERTAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-ALERTAS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_CUOTAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CUOTAS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_RESUMENCSV_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-RESUMEN-CSV
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_CATEGORIAS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CATEGORIAS
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                         'TP02EJ01_PROXCICLO_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-PROXIMO-CICLO
+           END-IF.
+
+      *    *** filtro opcional de reimpresion de un unico numero de
+      *    *** tarjeta (ver WS-FILTRO-TARJETA)
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_FILTRO_TARJETA'.
+           MOVE WS-RUTA-ENTORNO(1:19) TO WS-FILTRO-TARJETA.
+
+      *    *** rango de tarjetas a procesar, para particionar la corrida
+      *    *** (ver WS-RANGO-TARJETA-DESDE/HASTA)
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_RANGO_DESDE'.
+           MOVE WS-RUTA-ENTORNO(1:19) TO WS-RANGO-TARJETA-DESDE.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_RANGO_HASTA'.
+           MOVE WS-RUTA-ENTORNO(1:19) TO WS-RANGO-TARJETA-HASTA.
+
+      *    *** si esta en 'S', se procesa igual aunque el primer consumo
+      *    *** leido parezca ya haber sido facturado en una corrida
+      *    *** anterior completa (ver 2210-VALIDAR-RECORRIDA)
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_FORZAR_RECORRIDA'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO(1:1) TO WS-MODO-FORZAR-RECORRIDA
+           END-IF.
+
+      *    *** si esta en 'S', agrupa por cuenta en lugar de por tarjeta
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_ROLLUP_CUENTA'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO(1:1) TO WS-MODO-ROLLUP-CUENTA
+           END-IF.
+
+      *    *** si esta en 'S', un archivo de resumen por tarjeta/cuenta
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                             'TP02EJ01_RESUMEN_X_TARJ'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO(1:1) TO WS-MODO-RESUMEN-INDIVIDUAL
+           END-IF.
+
+       1050-LEER-RUTAS-ARCHIVOS-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVOS.
 
+           PERFORM 1105-LEER-CHECKPOINT
+              THRU 1105-LEER-CHECKPOINT-FIN.
+
            PERFORM 1110-ABRIR-ENT-CONSUMOS
               THRU 1110-ABRIR-ENT-CONSUMOS-FIN.
 
@@ -167,18 +768,179 @@
            PERFORM 1130-ABRIR-SAL-ERRORES
               THRU 1130-ABRIR-SAL-ERRORES-FIN.
 
+           PERFORM 1140-ABRIR-SAL-EXCESOS
+              THRU 1140-ABRIR-SAL-EXCESOS-FIN.
+
+           PERFORM 1145-ABRIR-SAL-ALERTAS
+              THRU 1145-ABRIR-SAL-ALERTAS-FIN.
+
+           PERFORM 1150-ABRIR-ENT-CUOTAS
+              THRU 1150-ABRIR-ENT-CUOTAS-FIN.
+
+           PERFORM 1160-ABRIR-SAL-RESUMEN-CSV
+              THRU 1160-ABRIR-SAL-RESUMEN-CSV-FIN.
+
+           PERFORM 1170-ABRIR-SAL-CATEGORIAS
+              THRU 1170-ABRIR-SAL-CATEGORIAS-FIN.
+
+           PERFORM 1180-ABRIR-SAL-PROXIMO-CICLO
+              THRU 1180-ABRIR-SAL-PROXIMO-CICLO-FIN.
+
        1100-ABRIR-ARCHIVOS-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** si existe un checkpoint de una corrida anterior que no
+      *    *** llego a terminar, retoma desde el ultimo id procesado
+      *    *** en vez de rearmar todo desde el principio
+       1105-LEER-CHECKPOINT.
+
+           SET WS-ES-INICIAL TO TRUE.
+           MOVE ZEROES TO WS-ULTIMO-ID-PROCESADO.
+           MOVE ZEROES TO WS-ULTIMO-ID-COMPLETADO-ANT.
+
+           OPEN INPUT ENT-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              READ ENT-CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE WS-CHK-ULTIMO-ID-CONSUMO
+                                           TO WS-ULTIMO-ID-PROCESADO
+                    MOVE WS-CHK-ULTIMO-ID-COMPLETADO
+                                      TO WS-ULTIMO-ID-COMPLETADO-ANT
+                    SET WS-ES-RESTART TO TRUE
+              END-READ
+              CLOSE ENT-CHECKPOINT
+           END-IF.
+
+       1105-LEER-CHECKPOINT-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        1200-INICIALIZAR-VARIABLES.
 
 141123     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
            INITIALIZE WS-VARIABLES.
 
+           PERFORM 1210-LEER-PARAMETROS
+              THRU 1210-LEER-PARAMETROS-FIN.
+
        1200-INICIALIZAR-VARIABLES-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1210-LEER-PARAMETROS.
+      *    *** lee el tipo de cambio (y otros parametros) desde un
+      *    *** archivo de control, para no tener que recompilar cada
+      *    *** vez que cambian; si no existe se deja el valor default
+           OPEN INPUT ENT-PARAMETROS.
+
+           IF FS-PARAMETROS-OK
+              PERFORM UNTIL FS-PARAMETROS-EOF
+                 READ ENT-PARAMETROS
+                    AT END
+                       SET FS-PARAMETROS-EOF TO TRUE
+                    NOT AT END
+                       PERFORM 1215-APLICAR-PARAMETRO
+                          THRU 1215-APLICAR-PARAMETRO-FIN
+                 END-READ
+              END-PERFORM
+              CLOSE ENT-PARAMETROS
+           END-IF.
+
+       1210-LEER-PARAMETROS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1215-APLICAR-PARAMETRO.
+
+           EVALUATE WS-PAR-TIPO
+               WHEN 'CAMBIO'
+                    IF WS-PAR-MONEDA = 'USD'
+                       MOVE WS-PAR-VALOR TO WS-TIPO-DE-CAMBIO
+                    END-IF
+                    IF WS-PAR-MONEDA <> SPACES AND
+                       WS-PAR-MONEDA <> 'ARS' AND
+                       WS-CANT-MONEDAS < 10
+                       ADD 1 TO WS-CANT-MONEDAS
+                       PERFORM 1218-CARGAR-MONEDA
+                          THRU 1218-CARGAR-MONEDA-FIN
+                    END-IF
+               WHEN 'DESCUENTO'
+                    IF WS-CANT-DESCUENTOS < 20
+                       ADD 1 TO WS-CANT-DESCUENTOS
+                       PERFORM 1217-CARGAR-DESCUENTO
+                          THRU 1217-CARGAR-DESCUENTO-FIN
+                    END-IF
+               WHEN 'MINIMO'
+                    MOVE WS-PAR-VALOR TO WS-PAGO-MINIMO
+                    MOVE WS-PAR-PISO  TO WS-PAGO-MINIMO-PISO
+               WHEN 'INTERES'
+                    MOVE WS-PAR-VALOR TO WS-INTERES
+               WHEN 'CATEGORIA'
+                    IF WS-CANT-CATEGORIAS-CFG < 20
+                       ADD 1 TO WS-CANT-CATEGORIAS-CFG
+                       PERFORM 1219-CARGAR-CATEGORIA
+                          THRU 1219-CARGAR-CATEGORIA-FIN
+                    END-IF
+           END-EVALUATE.
+
+       1215-APLICAR-PARAMETRO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** copia una fila de campania de descuento leida de
+      *    *** ENT-PARAMETROS a la tabla en memoria
+       1217-CARGAR-DESCUENTO.
+
+           MOVE WS-PAR-COMERCIO  TO WS-DTO-COMERCIO
+                                          (WS-CANT-DESCUENTOS).
+           STRING WS-PAR-VIG-ANIO WS-PAR-VIG-MES WS-PAR-VIG-DIA
+                  DELIMITED BY SIZE
+                  INTO WS-DTO-DESDE (WS-CANT-DESCUENTOS).
+           STRING WS-PAR-VIG-HASTA-ANIO WS-PAR-VIG-HASTA-MES
+                  WS-PAR-VIG-HASTA-DIA
+                  DELIMITED BY SIZE
+                  INTO WS-DTO-HASTA (WS-CANT-DESCUENTOS).
+           MOVE WS-PAR-VALOR     TO WS-DTO-PORCENTAJE
+                                          (WS-CANT-DESCUENTOS).
+
+       1217-CARGAR-DESCUENTO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** copia una fila de cotizacion leida de ENT-PARAMETROS a la
+      *    *** tabla de monedas en memoria
+       1218-CARGAR-MONEDA.
+
+           MOVE WS-PAR-MONEDA TO WS-MON-CODIGO (WS-CANT-MONEDAS).
+           MOVE WS-PAR-VALOR  TO WS-MON-TASA   (WS-CANT-MONEDAS).
+           STRING WS-PAR-VIG-ANIO WS-PAR-VIG-MES WS-PAR-VIG-DIA
+                  DELIMITED BY SIZE
+                  INTO WS-MON-DESDE (WS-CANT-MONEDAS).
+           STRING WS-PAR-VIG-HASTA-ANIO WS-PAR-VIG-HASTA-MES
+                  WS-PAR-VIG-HASTA-DIA
+                  DELIMITED BY SIZE
+                  INTO WS-MON-HASTA (WS-CANT-MONEDAS).
+
+       1218-CARGAR-MONEDA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** copia una fila de categoria de gasto leida de
+      *    *** ENT-PARAMETROS a la tabla de categorias en memoria
+       1219-CARGAR-CATEGORIA.
+
+           MOVE WS-PAR-COMERCIO  TO WS-CATCFG-COMERCIO
+                                          (WS-CANT-CATEGORIAS-CFG).
+           MOVE WS-PAR-CATEGORIA TO WS-CATCFG-NOMBRE
+                                          (WS-CANT-CATEGORIAS-CFG).
+
+       1219-CARGAR-CATEGORIA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        1110-ABRIR-ENT-CONSUMOS.
 
@@ -201,9 +963,20 @@
            EXIT.
 
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    *** en modo WS-ES-RESUMEN-INDIVIDUAL el archivo se abre mas
+      *    *** adelante, uno por tarjeta/cuenta (ver 2610-ENCABEZAR-
+      *    *** RESUMEN), asi que aqui no hay nada que abrir todavia
        1120-ABRIR-SAL-RESUMENES.
 
-           OPEN OUTPUT SAL-RESUMENES.
+           IF WS-ES-RESUMEN-INDIVIDUAL
+              CONTINUE
+           ELSE
+              IF WS-ES-RESTART
+                 OPEN EXTEND SAL-RESUMENES
+              ELSE
+              OPEN OUTPUT SAL-RESUMENES
+              END-IF
 
            EVALUATE TRUE
                WHEN FS-RESUMENES-OK
@@ -213,7 +986,8 @@
                     DISPLAY 'FILE STATUS: ' FS-RESUMENES
       * SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
                     STOP RUN
-           END-EVALUATE.
+           END-EVALUATE
+           END-IF.
 
        1120-ABRIR-SAL-RESUMENES-FIN.
            EXIT.
@@ -221,7 +995,11 @@
       *----------------------------------------------------------------*
        1130-ABRIR-SAL-ERRORES.
 
-           OPEN OUTPUT SAL-ERRORES.
+           IF WS-ES-RESTART
+              OPEN EXTEND SAL-ERRORES
+           ELSE
+              OPEN OUTPUT SAL-ERRORES
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-ERRORES-OK
@@ -237,19 +1015,159 @@
            EXIT.
 
       *----------------------------------------------------------------*
-       2000-PROCESAR-PROGRAMA.
+      *    *** EXCESOS.TXT se abre siempre en modo OUTPUT; es un reporte
+      *    *** de excepcion de la corrida actual, no un acumulado
+       1140-ABRIR-SAL-EXCESOS.
 
-           PERFORM 2200-LEER-CONSUMOS
-              THRU 2200-LEER-CONSUMOS-FIN.
+           OPEN OUTPUT SAL-EXCESOS.
+
+           EVALUATE TRUE
+               WHEN FS-EXCESOS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO EXCESOS'
+                    DISPLAY 'FILE STATUS: ' FS-EXCESOS
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1140-ABRIR-SAL-EXCESOS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** ALERTAS.TXT tambien se abre en OUTPUT: es la salida de
+      *    *** la corrida actual para que el sistema externo la levante
+       1145-ABRIR-SAL-ALERTAS.
+
+           OPEN OUTPUT SAL-ALERTAS.
+
+           EVALUATE TRUE
+               WHEN FS-ALERTAS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO ALERTAS'
+                    DISPLAY 'FILE STATUS: ' FS-ALERTAS
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1145-ABRIR-SAL-ALERTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** CUOTAS.VSAM es un maestro que persiste entre corridas; si
+      *    *** todavia no existe (primera corrida) se crea vacio antes
+      *    *** de abrirlo en modo I-O
+       1150-ABRIR-ENT-CUOTAS.
+
+           OPEN I-O ENT-CUOTAS.
+
+           IF FS-CUOTAS-NFD
+              OPEN OUTPUT ENT-CUOTAS
+              CLOSE ENT-CUOTAS
+              OPEN I-O ENT-CUOTAS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-CUOTAS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO CUOTAS'
+                    DISPLAY 'FILE STATUS: ' FS-CUOTAS
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
 
-      *    *** si hay cambio de tarjeta validamos la tarjeta
-           IF WS-RESUMEN-TARJETA <> WS-ENT-NUM-TARJETA THEN
+       1150-ABRIR-ENT-CUOTAS-FIN.
+           EXIT.
 
-              PERFORM 2300-VALIDAR-TARJETA
-                 THRU 2300-VALIDAR-TARJETA-FIN
+      *----------------------------------------------------------------*
+      *    *** RESUMENES.CSV se abre con el mismo criterio OUTPUT/EXTEND
+      *    *** que RESUMENES.TXT; el encabezado de columnas solo se
+      *    *** escribe la primera vez (OUTPUT), no en cada restart
+       1160-ABRIR-SAL-RESUMEN-CSV.
+
+           IF WS-ES-RESTART
+              OPEN EXTEND SAL-RESUMEN-CSV
+           ELSE
+              OPEN OUTPUT SAL-RESUMEN-CSV
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-RESUMEN-CSV-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO RESUMENES.CSV'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMEN-CSV
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
 
+           IF NOT WS-ES-RESTART
+              STRING 'TARJETA,FECHA,DETALLE,CUOTA,CANT_CUOTAS,MONEDA,'
+                     'IMPORTE' DELIMITED BY SIZE
+                     INTO WS-SAL-RESUMEN-CSV
+              WRITE WS-SAL-RESUMEN-CSV
            END-IF.
 
+       1160-ABRIR-SAL-RESUMEN-CSV-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** CATEGORIAS.TXT es un reporte de fin de corrida, siempre
+      *    *** se reescribe completo (igual criterio que EXCESOS.TXT)
+       1170-ABRIR-SAL-CATEGORIAS.
+
+           OPEN OUTPUT SAL-CATEGORIAS.
+
+           EVALUATE TRUE
+               WHEN FS-CATEGORIAS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO CATEGORIAS'
+                    DISPLAY 'FILE STATUS: ' FS-CATEGORIAS
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1170-ABRIR-SAL-CATEGORIAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** PROXIMO-CICLO.SEQ se reescribe completo en cada corrida,
+      *    *** igual criterio que EXCESOS.TXT/CATEGORIAS.TXT
+       1180-ABRIR-SAL-PROXIMO-CICLO.
+
+           OPEN OUTPUT SAL-PROXIMO-CICLO.
+
+           EVALUATE TRUE
+               WHEN FS-PROXIMO-CICLO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR PROXIMO-CICLO.SEQ'
+                    DISPLAY 'FILE STATUS: ' FS-PROXIMO-CICLO
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       1180-ABRIR-SAL-PROXIMO-CICLO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
+
+           PERFORM 2200-LEER-CONSUMOS
+              THRU 2200-LEER-CONSUMOS-FIN.
+
+      *    *** siempre se valida la tarjeta de cada consumo; si es la
+      *    *** misma tarjeta del consumo anterior (no necesariamente la
+      *    *** clave de corte del resumen, para que el rollup por
+      *    *** cuenta siga buscando el maestro de cada tarjeta) no se
+      *    *** repite el CALL a MAESTARJ, pero el resultado cacheado de
+      *    *** esa ultima validacion se vuelve a aplicar igual
+           PERFORM 2300-VALIDAR-TARJETA
+              THRU 2300-VALIDAR-TARJETA-FIN.
+
       *    *** si no hay error validamos la fecha del consumo
            IF LK-COD-ERROR-O = SPACES THEN
 
@@ -258,15 +1176,89 @@
 
            END-IF.
 
+      *    *** si la fecha es valida determina si el consumo cae
+      *    *** dentro del ciclo vigente de la tarjeta, o debe
+      *    *** diferirse al proximo (ver LK-DIA-CIERRE)
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N' THEN
+
+              PERFORM 2420-VALIDAR-CICLO
+                 THRU 2420-VALIDAR-CICLO-FIN
+
+           END-IF.
+
+      *    *** si no hay error valida que el id no este duplicado
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N'
+              AND NOT FS-CONSUMOS-EOF THEN
+
+              PERFORM 2350-VALIDAR-DUPLICADO
+                 THRU 2350-VALIDAR-DUPLICADO-FIN
+
+           END-IF.
+
+      *    *** si no hay error valida que la moneda sea ARS o una moneda
+      *    *** con cotizacion configurada en ENT-PARAMETROS
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N'
+              AND NOT FS-CONSUMOS-EOF THEN
+
+              PERFORM 2370-VALIDAR-MONEDA
+                 THRU 2370-VALIDAR-MONEDA-FIN
+
+           END-IF.
+
+      *    *** si no hay error valida que la cuota actual no supere la
+      *    *** cantidad total de cuotas del consumo
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N'
+              AND NOT FS-CONSUMOS-EOF THEN
+
+              PERFORM 2380-VALIDAR-CUOTAS
+                 THRU 2380-VALIDAR-CUOTAS-FIN
+
+           END-IF.
+
+      *    *** si no hay error valida que el archivo venga ordenado por
+      *    *** tarjeta/cuenta (lo que asume 2600-ARMAR-RESUMENES); esto
+      *    *** tiene que correr antes de 2385-TRACKEAR-CUOTAS, porque
+      *    *** ese paso graba el avance del plan de cuotas en CUOTAS.
+      *    *** VSAM de forma permanente, y una fila que termina excluida
+      *    *** del resumen por venir fuera de secuencia (error 08) no
+      *    *** puede haber movido ese estado como si se hubiera facturado
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N'
+              AND NOT FS-CONSUMOS-EOF THEN
+
+              PERFORM 2395-VALIDAR-SECUENCIA
+                 THRU 2395-VALIDAR-SECUENCIA-FIN
+
+           END-IF.
+
+      *    *** si no hay error y es un plan de cuotas, registra el
+      *    *** avance del plan en CUOTAS.VSAM
+           IF LK-COD-ERROR-O = SPACES AND WS-VALIDACION-O <> 'N'
+              AND NOT FS-CONSUMOS-EOF
+              AND WS-ENT-CANT-CUOTAS > 1 THEN
+
+              PERFORM 2385-TRACKEAR-CUOTAS
+                 THRU 2385-TRACKEAR-CUOTAS-FIN
+
+           END-IF.
+
       *    *** si no hay errores o no es EOF, se procesa el consumo
            IF LK-COD-ERROR-O = SPACES AND
               WS-VALIDACION-O <> 'N'  AND
               NOT FS-CONSUMOS-EOF
 
+              IF WS-ES-FUERA-DE-CICLO
+                 PERFORM 2397-DIFERIR-CONSUMO
+                    THRU 2397-DIFERIR-CONSUMO-FIN
+              ELSE
               ADD 1                TO WS-RESUMEN-TOTAL-CONSUMOS
 
               PERFORM 2600-ARMAR-RESUMENES
                  THRU 2600-ARMAR-RESUMENES-FIN
+              END-IF
+
+              MOVE WS-ENT-ID-CONSUMO TO WS-ULTIMO-ID-PROCESADO
+              PERFORM 2790-GRABAR-CHECKPOINT
+                 THRU 2790-GRABAR-CHECKPOINT-FIN
 
            END-IF.
 
@@ -281,14 +1273,50 @@
 
            READ ENT-CONSUMOS.
 
+      *    *** en un restart, salteamos los consumos ya procesados en
+      *    *** la corrida anterior sin volver a totalizarlos; si hay un
+      *    *** filtro de reimpresion cargado, tambien salteamos toda
+      *    *** tarjeta que no sea la solicitada, y si hay un rango de
+      *    *** particionamiento cargado, toda tarjeta fuera de rango
+           PERFORM WITH TEST BEFORE UNTIL
+              NOT FS-CONSUMOS-OK
+              OR (WS-ENT-ID-CONSUMO > WS-ULTIMO-ID-PROCESADO
+                  AND (WS-FILTRO-TARJETA = SPACES
+                       OR WS-ENT-NUM-TARJETA = WS-FILTRO-TARJETA)
+                  AND (WS-RANGO-TARJETA-DESDE = SPACES
+                       OR WS-ENT-NUM-TARJETA >= WS-RANGO-TARJETA-DESDE)
+                  AND (WS-RANGO-TARJETA-HASTA = SPACES
+                       OR WS-ENT-NUM-TARJETA <= WS-RANGO-TARJETA-HASTA))
+              IF FS-CONSUMOS-OK
+                 READ ENT-CONSUMOS
+              END-IF
+           END-PERFORM.
+
            EVALUATE TRUE
                WHEN FS-CONSUMOS-OK
-               CONTINUE
+                    IF NOT WS-RECORRIDA-VALIDADA
+                       PERFORM 2210-VALIDAR-RECORRIDA
+                          THRU 2210-VALIDAR-RECORRIDA-FIN
+                    END-IF
+
+      *    *** clave de corte: numero de cuenta en modo rollup, numero
+      *    *** de tarjeta en el modo normal (un resumen por tarjeta)
+                    IF WS-ES-ROLLUP-CUENTA
+                       MOVE WS-ENT-NUM-CUENTA  TO WS-ENT-CLAVE-ACTUAL
+                    ELSE
+                       MOVE WS-ENT-NUM-TARJETA TO WS-ENT-CLAVE-ACTUAL
+                    END-IF
 
                WHEN FS-CONSUMOS-EOF
-      *    *** se hace el cierre con el �ltimo consumo v�lido le�do
-                    PERFORM 2710-FINALIZAR-RESUMEN
-                       THRU 2710-FINALIZAR-RESUMEN-FIN
+      *    *** se hace el cierre con el último consumo válido leído;
+      *    *** si el salteo de arriba (restart/filtro/rango) dejo todo
+      *    *** el archivo sin procesar, WS-RESUMEN-TARJETA nunca se
+      *    *** cargo porque 2600-ARMAR-RESUMENES no llego a correr, asi
+      *    *** que no hay ningun resumen abierto para cerrar
+                    IF WS-RESUMEN-TARJETA NOT = SPACES
+                       PERFORM 2710-FINALIZAR-RESUMEN
+                          THRU 2710-FINALIZAR-RESUMEN-FIN
+                    END-IF
 
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE CONSUMOS'
@@ -301,13 +1329,70 @@
        2200-LEER-CONSUMOS-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** 2350-VALIDAR-DUPLICADO solo detecta repetidos adyacentes
+      *    *** dentro de la misma corrida; no alcanza para el error
+      *    *** operativo mas realista, que es volver a lanzar el archivo
+      *    *** CONSUMOS.SEQ entero como si fuera una corrida nueva
+      *    *** (no restart) despues de una corrida anterior que ya lo
+      *    *** facturo completo, lo que duplicaria todos los consumos en
+      *    *** silencio. Se valida una sola vez por corrida, contra el
+      *    *** primer consumo efectivamente leido (despues del salteo de
+      *    *** restart/filtro/rango de 2200-LEER-CONSUMOS), y solo
+      *    *** cuando la corrida es inicial y sin filtro/rango cargado,
+      *    *** porque una reimpresion puntual (WS-FILTRO-TARJETA) o una
+      *    *** corrida particionada (WS-RANGO-TARJETA-*) reprocesa a
+      *    *** proposito ids ya facturados
+       2210-VALIDAR-RECORRIDA.
+
+           SET WS-RECORRIDA-VALIDADA TO TRUE.
+
+           IF WS-ES-INICIAL
+              AND WS-FILTRO-TARJETA = SPACES
+              AND WS-RANGO-TARJETA-DESDE = SPACES
+              AND WS-RANGO-TARJETA-HASTA = SPACES
+              AND WS-ULTIMO-ID-COMPLETADO-ANT > ZEROES
+              AND WS-ENT-ID-CONSUMO <= WS-ULTIMO-ID-COMPLETADO-ANT
+              AND NOT WS-FORZAR-RECORRIDA
+
+              DISPLAY 'ERROR: EL ARCHIVO DE CONSUMOS PARECE YA HABER '
+                      'SIDO PROCESADO'
+              DISPLAY 'ULTIMO ID FACTURADO EN LA CORRIDA ANTERIOR: '
+                      WS-ULTIMO-ID-COMPLETADO-ANT
+              DISPLAY 'PRIMER ID DE ESTA CORRIDA:                  '
+                      WS-ENT-ID-CONSUMO
+              DISPLAY 'SI ES UNA RECORRIDA INTENCIONAL, DEFINIR LA '
+                      'VARIABLE DE ENTORNO TP02EJ01_FORZAR_RECORRIDA=S'
+      * SI PARECE UNA RECORRIDA COMPLETA REPETIDA DETENGO EL PROCESO
+              STOP RUN
+
+           END-IF.
+
+       2210-VALIDAR-RECORRIDA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2300-VALIDAR-TARJETA.
 
-           INITIALIZE LK-MAESTRO-TARJETAS-REG.
-           MOVE WS-ENT-NUM-TARJETA TO LK-ENT-NUM-TARJETA
+           IF WS-ULTIMA-TARJETA-VALIDADA <> WS-ENT-NUM-TARJETA THEN
+
+              INITIALIZE LK-MAESTRO-TARJETAS-REG
+              MOVE WS-ENT-NUM-TARJETA TO LK-ENT-NUM-TARJETA
 
-           CALL 'MAESTARJ' USING LK-ENTRADA, LK-MAESTRO-TARJETAS-REG.
+              CALL 'MAESTARJ' USING LK-ENTRADA, LK-MAESTRO-TARJETAS-REG
+
+              MOVE WS-ENT-NUM-TARJETA TO WS-ULTIMA-TARJETA-VALIDADA
+              MOVE LK-COD-ERROR-O     TO WS-ULTIMA-TARJETA-COD-ERROR
+              MOVE LK-DES-ERROR-O     TO WS-ULTIMA-TARJETA-DES-ERROR
+
+           ELSE
+
+      *    *** misma tarjeta que el consumo anterior: se reaplica el
+      *    *** mismo resultado sin volver a llamar a MAESTARJ
+              MOVE WS-ULTIMA-TARJETA-COD-ERROR TO LK-COD-ERROR-O
+              MOVE WS-ULTIMA-TARJETA-DES-ERROR TO LK-DES-ERROR-O
+
+           END-IF.
 
            EVALUATE TRUE
                WHEN LK-COD-ERROR-O <> SPACES
@@ -367,6 +1452,304 @@
        2410-ERROR-FECHA-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** LK-DIA-CIERRE en CERO = tarjeta sin dia de cierre
+      *    *** configurado, no se difiere nada
+       2420-VALIDAR-CICLO.
+
+           MOVE 'N' TO WS-FUERA-DE-CICLO.
+
+           IF LK-DIA-CIERRE > ZEROES
+              AND WS-ENT-DIA > LK-DIA-CIERRE
+              MOVE 'S' TO WS-FUERA-DE-CICLO
+           END-IF.
+
+       2420-VALIDAR-CICLO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** rechaza el consumo si su id coincide con el ultimo id
+      *    *** leido, evitando que el mismo consumo se contabilice dos
+      *    *** veces si viene repetido en el archivo de entrada
+       2350-VALIDAR-DUPLICADO.
+
+           IF WS-ENT-ID-CONSUMO = WS-ULTIMO-ID-LEIDO
+              MOVE '06'                          TO LK-COD-ERROR-O
+              MOVE 'ID DE CONSUMO DUPLICADO'      TO LK-DES-ERROR-O
+              PERFORM 2360-ERROR-DUPLICADO
+                 THRU 2360-ERROR-DUPLICADO-FIN
+           END-IF.
+
+           MOVE WS-ENT-ID-CONSUMO TO WS-ULTIMO-ID-LEIDO.
+
+       2350-VALIDAR-DUPLICADO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2360-ERROR-DUPLICADO.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-ERRORES-REG.
+           MOVE LK-COD-ERROR-O  TO WS-SAL-ERRORES-COD-ERR
+           MOVE LK-DES-ERROR-O  TO WS-SAL-ERRORES-DES-ERR
+
+           PERFORM 2500-GRABAR-ERRORES
+              THRU 2500-GRABAR-ERRORES-FIN.
+
+       2360-ERROR-DUPLICADO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** rechaza el consumo si la moneda no es ARS y no tiene una
+      *    *** cotizacion cargada en ENT-PARAMETROS (tipo 'CAMBIO')
+       2370-VALIDAR-MONEDA.
+
+           IF WS-ENT-MONEDA <> 'ARS'
+              PERFORM 2657-BUSCAR-TASA-CAMBIO
+                 THRU 2657-BUSCAR-TASA-CAMBIO-FIN
+              IF WS-TASA-APLICABLE = ZEROES
+                 MOVE '10'                          TO LK-COD-ERROR-O
+                 MOVE 'MONEDA SIN COTIZACION CONFIGURADA'
+                                                     TO LK-DES-ERROR-O
+                 PERFORM 2375-ERROR-MONEDA
+                    THRU 2375-ERROR-MONEDA-FIN
+              END-IF
+           END-IF.
+
+       2370-VALIDAR-MONEDA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2375-ERROR-MONEDA.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-ERRORES-REG.
+           MOVE LK-COD-ERROR-O  TO WS-SAL-ERRORES-COD-ERR
+           MOVE LK-DES-ERROR-O  TO WS-SAL-ERRORES-DES-ERR
+
+           PERFORM 2500-GRABAR-ERRORES
+              THRU 2500-GRABAR-ERRORES-FIN.
+
+       2375-ERROR-MONEDA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** ubica en WS-TABLA-MONEDAS la cotizacion vigente a la
+      *    *** fecha del consumo (no la de hoy), para que una
+      *    *** reimpresion de un resumen viejo use la cotizacion
+      *    *** historica que estaba vigente ese dia; si el USD no
+      *    *** tiene ninguna fila con vigencia para esa fecha, se usa
+      *    *** WS-TIPO-DE-CAMBIO por defecto (compatibilidad con
+      *    *** corridas sin parametros 'CAMBIO' cargados). Las demas
+      *    *** monedas solo se consideran cotizadas si aparecen en la
+      *    *** tabla cargada por 1218-CARGAR-MONEDA
+       2657-BUSCAR-TASA-CAMBIO.
+
+           MOVE ZEROES TO WS-TASA-APLICABLE.
+
+           MOVE WS-ENT-ANIO TO WS-ENT-FECHA-AAAAMMDD (1:4).
+           MOVE WS-ENT-MES  TO WS-ENT-FECHA-AAAAMMDD (5:2).
+           MOVE WS-ENT-DIA  TO WS-ENT-FECHA-AAAAMMDD (7:2).
+
+           PERFORM VARYING WS-IX-MONEDA FROM 1 BY 1
+              UNTIL WS-IX-MONEDA > WS-CANT-MONEDAS
+              IF WS-MON-CODIGO (WS-IX-MONEDA) = WS-ENT-MONEDA
+                 AND WS-MON-DESDE (WS-IX-MONEDA) <=
+                    WS-ENT-FECHA-AAAAMMDD
+                 AND WS-MON-HASTA (WS-IX-MONEDA) >=
+                    WS-ENT-FECHA-AAAAMMDD
+                 MOVE WS-MON-TASA (WS-IX-MONEDA) TO WS-TASA-APLICABLE
+              END-IF
+           END-PERFORM.
+
+           IF WS-TASA-APLICABLE = ZEROES AND WS-ENT-MONEDA = 'USD'
+              MOVE WS-TIPO-DE-CAMBIO TO WS-TASA-APLICABLE
+           END-IF.
+
+       2657-BUSCAR-TASA-CAMBIO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** rechaza el consumo si el numero de cuota actual supera la
+      *    *** cantidad total de cuotas informada para el mismo consumo
+       2380-VALIDAR-CUOTAS.
+
+           IF WS-ENT-NUMERO-ACTUAL > WS-ENT-CANT-CUOTAS
+              MOVE '07'                          TO LK-COD-ERROR-O
+              MOVE 'CUOTA ACTUAL SUPERA CANTIDAD DE CUOTAS'
+                                                  TO LK-DES-ERROR-O
+              PERFORM 2390-ERROR-CUOTAS
+                 THRU 2390-ERROR-CUOTAS-FIN
+           END-IF.
+
+       2380-VALIDAR-CUOTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2390-ERROR-CUOTAS.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-ERRORES-REG.
+           MOVE LK-COD-ERROR-O  TO WS-SAL-ERRORES-COD-ERR
+           MOVE LK-DES-ERROR-O  TO WS-SAL-ERRORES-DES-ERR
+
+           PERFORM 2500-GRABAR-ERRORES
+              THRU 2500-GRABAR-ERRORES-FIN.
+
+       2390-ERROR-CUOTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** CONSUMOS.SEQ no trae un numero de plan: una misma compra
+      *    *** en cuotas se identifica por tarjeta+detalle+cant-cuotas,
+      *    *** que vienen iguales en cada cuota mes a mes. Si es la
+      *    *** primera vez que se ve el plan se da de alta en CUOTAS.VSAM;
+      *    *** si ya existe, se valida que la cuota avance de a una
+       2385-TRACKEAR-CUOTAS.
+
+           MOVE WS-ENT-NUM-TARJETA  TO WS-CUO-TARJETA.
+           MOVE WS-ENT-DETALLE      TO WS-CUO-DETALLE.
+           MOVE WS-ENT-CANT-CUOTAS  TO WS-CUO-CANT-CUOTAS.
+
+           READ ENT-CUOTAS KEY IS WS-CUO-CLAVE
+              INVALID KEY CONTINUE
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN FS-CUOTAS-CLAVE-NFD
+                    PERFORM 2386-ALTA-CUOTAS
+                       THRU 2386-ALTA-CUOTAS-FIN
+               WHEN FS-CUOTAS-OK
+                    IF WS-ENT-NUMERO-ACTUAL =
+                             WS-CUO-ULTIMA-CUOTA-VISTA + 1
+                       PERFORM 2387-ACTUALIZAR-CUOTAS
+                          THRU 2387-ACTUALIZAR-CUOTAS-FIN
+                    ELSE
+                       MOVE '09' TO LK-COD-ERROR-O
+                       MOVE 'CUOTA FUERA DE SECUENCIA ENTRE CORRIDAS'
+                                                   TO LK-DES-ERROR-O
+                       PERFORM 2388-ERROR-CUOTAS-SECUENCIA
+                          THRU 2388-ERROR-CUOTAS-SECUENCIA-FIN
+                    END-IF
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO CUOTAS'
+                    DISPLAY 'FILE STATUS: ' FS-CUOTAS
+           END-EVALUATE.
+
+       2385-TRACKEAR-CUOTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** primera cuota vista de este plan: se da de alta el
+      *    *** registro con el estado actual del plan
+       2386-ALTA-CUOTAS.
+
+           INITIALIZE WS-ENT-CUOTAS-REG.
+           MOVE WS-ENT-NUM-TARJETA  TO WS-CUO-TARJETA.
+           MOVE WS-ENT-DETALLE      TO WS-CUO-DETALLE.
+           MOVE WS-ENT-CANT-CUOTAS  TO WS-CUO-CANT-CUOTAS.
+           MOVE WS-ENT-NUMERO-ACTUAL TO WS-CUO-ULTIMA-CUOTA-VISTA.
+           MOVE WS-ENT-MONEDA       TO WS-CUO-MONEDA.
+           MOVE WS-ENT-IMPORTE      TO WS-CUO-IMPORTE-CUOTA.
+           MOVE WS-ENT-ANIO         TO WS-CUO-ULT-ANIO.
+           MOVE WS-ENT-MES          TO WS-CUO-ULT-MES.
+           MOVE WS-ENT-DIA          TO WS-CUO-ULT-DIA.
+
+           IF WS-ENT-NUMERO-ACTUAL = WS-ENT-CANT-CUOTAS
+              SET WS-CUO-COMPLETO TO TRUE
+           ELSE
+              SET WS-CUO-ABIERTO TO TRUE
+           END-IF.
+
+           WRITE WS-ENT-CUOTAS-REG.
+
+       2386-ALTA-CUOTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** la cuota avanzo correctamente: actualiza el plan existente
+       2387-ACTUALIZAR-CUOTAS.
+
+           MOVE WS-ENT-NUMERO-ACTUAL TO WS-CUO-ULTIMA-CUOTA-VISTA.
+           MOVE WS-ENT-MONEDA       TO WS-CUO-MONEDA.
+           MOVE WS-ENT-IMPORTE      TO WS-CUO-IMPORTE-CUOTA.
+           MOVE WS-ENT-ANIO         TO WS-CUO-ULT-ANIO.
+           MOVE WS-ENT-MES          TO WS-CUO-ULT-MES.
+           MOVE WS-ENT-DIA          TO WS-CUO-ULT-DIA.
+
+           IF WS-ENT-NUMERO-ACTUAL = WS-ENT-CANT-CUOTAS
+              SET WS-CUO-COMPLETO TO TRUE
+           ELSE
+              SET WS-CUO-ABIERTO TO TRUE
+           END-IF.
+
+           REWRITE WS-ENT-CUOTAS-REG.
+
+       2387-ACTUALIZAR-CUOTAS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2388-ERROR-CUOTAS-SECUENCIA.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-ERRORES-REG.
+           MOVE LK-COD-ERROR-O  TO WS-SAL-ERRORES-COD-ERR
+           MOVE LK-DES-ERROR-O  TO WS-SAL-ERRORES-DES-ERR
+
+           PERFORM 2500-GRABAR-ERRORES
+              THRU 2500-GRABAR-ERRORES-FIN.
+
+       2388-ERROR-CUOTAS-SECUENCIA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** 2600-ARMAR-RESUMENES asume que todos los consumos de una
+      *    *** misma tarjeta/cuenta llegan contiguos; si la clave actual
+      *    *** es menor que la mas alta ya vista, y no es la del resumen
+      *    *** que esta abierto, el archivo no vino ordenado
+       2395-VALIDAR-SECUENCIA.
+
+           IF WS-ENT-CLAVE-ACTUAL < WS-CTL-MAX-CLAVE-VISTA
+              AND WS-ENT-CLAVE-ACTUAL <> WS-RESUMEN-TARJETA
+              MOVE '08'                           TO LK-COD-ERROR-O
+              MOVE 'CONSUMO FUERA DE SECUENCIA EN EL ARCHIVO'
+                                                   TO LK-DES-ERROR-O
+              PERFORM 2396-ERROR-SECUENCIA
+                 THRU 2396-ERROR-SECUENCIA-FIN
+           ELSE
+              IF WS-ENT-CLAVE-ACTUAL > WS-CTL-MAX-CLAVE-VISTA
+                 MOVE WS-ENT-CLAVE-ACTUAL TO WS-CTL-MAX-CLAVE-VISTA
+              END-IF
+           END-IF.
+
+       2395-VALIDAR-SECUENCIA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2396-ERROR-SECUENCIA.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-ERRORES-REG.
+           MOVE LK-COD-ERROR-O  TO WS-SAL-ERRORES-COD-ERR
+           MOVE LK-DES-ERROR-O  TO WS-SAL-ERRORES-DES-ERR
+
+           PERFORM 2500-GRABAR-ERRORES
+              THRU 2500-GRABAR-ERRORES-FIN.
+
+       2396-ERROR-SECUENCIA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** vuelca el consumo a PROXIMO-CICLO.SEQ en lugar de sumarlo
+      *    *** al resumen de esta corrida (ver 2420-VALIDAR-CICLO); mismo
+      *    *** layout fisico que ENT-CONSUMOS, por eso el MOVE de grupo
+       2397-DIFERIR-CONSUMO.
+
+           MOVE WS-ENT-CONSUMOS TO WS-SAL-PROXIMO-CICLO.
+           WRITE WS-SAL-PROXIMO-CICLO.
+
+           IF NOT FS-PROXIMO-CICLO-OK
+              DISPLAY 'ERROR AL DIFERIR CONSUMO AL PROXIMO CICLO'
+              DISPLAY 'FILE STATUS: ' FS-PROXIMO-CICLO
+           END-IF.
+
+       2397-DIFERIR-CONSUMO-FIN.
+           EXIT.
 
       *----------------------------------------------------------------*
        2500-GRABAR-ERRORES.
@@ -374,30 +1757,72 @@
            WRITE WS-SAL-ERRORES.
            ADD 1 TO WS-RESUMEN-TOTAL-ERRORES.
 
+           PERFORM 2510-TABULAR-ERROR
+              THRU 2510-TABULAR-ERROR-FIN.
+
        2500-GRABAR-ERRORES-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** busca el codigo de error en la tabla de resumen y suma
+      *    *** uno a su contador, o abre una fila nueva si es la
+      *    *** primera vez que aparece ese codigo en la corrida
+       2510-TABULAR-ERROR.
+
+           SET WS-IX-ERR TO 1.
+           PERFORM VARYING WS-IX-ERR FROM 1 BY 1
+              UNTIL WS-IX-ERR > WS-CANT-COD-ERRORES
+                 OR WS-RES-ERR-COD (WS-IX-ERR) = WS-SAL-ERRORES-COD-ERR
+           END-PERFORM.
+
+           IF WS-IX-ERR > WS-CANT-COD-ERRORES
+              IF WS-CANT-COD-ERRORES < 20
+                 ADD 1 TO WS-CANT-COD-ERRORES
+                 SET WS-IX-ERR TO WS-CANT-COD-ERRORES
+                 MOVE WS-SAL-ERRORES-COD-ERR TO
+                                     WS-RES-ERR-COD (WS-IX-ERR)
+                 MOVE WS-SAL-ERRORES-DES-ERR TO
+                                     WS-RES-ERR-DES (WS-IX-ERR)
+                 MOVE 1 TO WS-RES-ERR-CANT (WS-IX-ERR)
+              END-IF
+           ELSE
+              ADD 1 TO WS-RES-ERR-CANT (WS-IX-ERR)
+           END-IF.
+
+       2510-TABULAR-ERROR-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2600-ARMAR-RESUMENES.
 
+      *    *** WS-ENT-CLAVE-ACTUAL ya viene calculada desde
+      *    *** 2200-LEER-CONSUMOS (tambien la usa 2395-VALIDAR-SECUENCIA)
            EVALUATE TRUE
                WHEN WS-RESUMEN-TARJETA = SPACES
       *    *** si es primer consumo del archivo se hace el encabezado
-                    MOVE WS-ENT-NUM-TARJETA TO WS-RESUMEN-TARJETA
+                    MOVE WS-ENT-CLAVE-ACTUAL TO WS-RESUMEN-TARJETA
                     PERFORM 2610-ENCABEZAR-RESUMEN
                        THRU 2610-ENCABEZAR-RESUMEN-FIN
                    CONTINUE
 
-               WHEN WS-RESUMEN-TARJETA <> WS-ENT-NUM-TARJETA
+               WHEN WS-RESUMEN-TARJETA <> WS-ENT-CLAVE-ACTUAL
       *    *** hay que finalizar el resumen por los consumos anteriores
                     PERFORM 2710-FINALIZAR-RESUMEN
                        THRU 2710-FINALIZAR-RESUMEN-FIN
 
-      *    *** y ahora se hace el encabezado para la nueva tarjeta
-                    MOVE WS-ENT-NUM-TARJETA TO WS-RESUMEN-TARJETA
+      *    *** y ahora se hace el encabezado para la nueva cuenta/tarjeta
+                    MOVE WS-ENT-CLAVE-ACTUAL TO WS-RESUMEN-TARJETA
                  PERFORM 2610-ENCABEZAR-RESUMEN
                     THRU 2610-ENCABEZAR-RESUMEN-FIN
 
+               WHEN WS-ES-ROLLUP-CUENTA
+                       AND WS-RESUMEN-TARJETA-ANT <> SPACES
+                       AND WS-RESUMEN-TARJETA-ANT <> WS-ENT-NUM-TARJETA
+      *    *** sigue siendo la misma cuenta pero cambio la tarjeta
+      *    *** adicional: se cierra el subtotal de la tarjeta anterior
+                    PERFORM 2640-SUBTOTALIZAR-TARJETA
+                       THRU 2640-SUBTOTALIZAR-TARJETA-FIN
+
               END-EVALUATE.
 
       *    *** se imprime el detalle del consumo y suma saldos
@@ -415,33 +1840,135 @@
        2600-ARMAR-RESUMENES-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** abre un RESUMEN_<clave>.TXT nuevo para la tarjeta/cuenta
+      *    *** que empieza ahora; WS-RESUMEN-TARJETA ya trae la clave de
+      *    *** corte (tarjeta, o cuenta en modo rollup) recien actualizada
+      *    *** por 2600-ARMAR-RESUMENES
+       2605-ABRIR-RESUMEN-INDIVIDUAL.
+
+           MOVE SPACES TO WS-RUTA-RESUMEN-INDIVIDUAL.
+           STRING '../RESUMEN_'       DELIMITED BY SIZE
+                  WS-RESUMEN-TARJETA  DELIMITED BY SPACE
+                  '.TXT'              DELIMITED BY SIZE
+                  INTO WS-RUTA-RESUMEN-INDIVIDUAL.
+           MOVE WS-RUTA-RESUMEN-INDIVIDUAL TO WS-RUTA-RESUMENES.
+
+           OPEN OUTPUT SAL-RESUMENES.
+
+           EVALUATE TRUE
+               WHEN FS-RESUMENES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO RESUMENES'
+                    DISPLAY 'FILE STATUS: ' FS-RESUMENES
+      *    SI NO ABRE EL ARCHIVO DE SALIDA DETENGO EL PROCESO
+                    STOP RUN
+           END-EVALUATE.
+
+       2605-ABRIR-RESUMEN-INDIVIDUAL-FIN.
+           EXIT.
 
       *----------------------------------------------------------------*
        2610-ENCABEZAR-RESUMEN.
 
+           IF WS-ES-RESUMEN-INDIVIDUAL
+              PERFORM 2605-ABRIR-RESUMEN-INDIVIDUAL
+                 THRU 2605-ABRIR-RESUMEN-INDIVIDUAL-FIN
+           END-IF.
+
            MOVE  WS-RESUMEN-TARJETA TO WS-SAL-RESUMENES.
            ADD 1 TO WS-RESUMEN-TOTAL-RESUMENES.
-           INITIALIZE WS-RESUMEN-SALDO-ARS, WS-RESUMEN-SALDO-USD,
-                      WS-RESUMEN-DESCUENTO,WS-RESUMEN-PAGO-MINIMO,
-                      WS-RESUMEN-LIMITE-COMPRA
+           INITIALIZE WS-RESUMEN-DESCUENTO,WS-RESUMEN-PAGO-MINIMO,
+                      WS-RESUMEN-LIMITE-COMPRA-ARS,
+                      WS-RESUMEN-LIMITE-COMPRA-USD
+           INITIALIZE WS-RESUMEN-TARJETA-ANT,
+                      WS-SUBTOTAL-TARJ-ARS, WS-SUBTOTAL-TARJ-USD
+           MOVE ZEROES TO WS-RES-LINEAS-IMPRESAS.
+           MOVE 1      TO WS-RES-NUM-PAGINA.
+      *    *** arrastra el saldo del resumen anterior del maestro
+           MOVE LK-SALDO-ANTERIOR-ARS TO WS-RESUMEN-SALDO-ARS.
+           MOVE LK-SALDO-ANTERIOR-USD TO WS-RESUMEN-SALDO-USD.
 
            PERFORM 2810-IMP-RES-ENCABEZADO
               THRU 2810-IMP-RES-ENCABEZADO-FIN.
 
+           PERFORM 2615-COBRAR-INTERES
+              THRU 2615-COBRAR-INTERES-FIN.
+
        2610-ENCABEZAR-RESUMEN-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** cobra el interes por financiacion sobre el saldo que se
+      *    *** arrastra del resumen anterior (deuda, no a favor); el
+      *    *** interes se suma al saldo antes de sumar los consumos del
+      *    *** mes, y se imprime como una linea mas del resumen
+       2615-COBRAR-INTERES.
+
+           MOVE ZEROES TO WS-INTERES-ARS, WS-INTERES-USD.
+
+           IF WS-INTERES > ZEROES
+              IF WS-RESUMEN-SALDO-ARS > ZEROES
+                 MULTIPLY WS-RESUMEN-SALDO-ARS BY WS-INTERES
+                                            GIVING WS-INTERES-ARS
+                 DIVIDE WS-INTERES-ARS BY 100
+                                            GIVING WS-INTERES-ARS
+                 ADD WS-INTERES-ARS TO WS-RESUMEN-SALDO-ARS
+              END-IF
+
+              IF WS-RESUMEN-SALDO-USD > ZEROES
+                 MULTIPLY WS-RESUMEN-SALDO-USD BY WS-INTERES
+                                            GIVING WS-INTERES-USD
+                 DIVIDE WS-INTERES-USD BY 100
+                                            GIVING WS-INTERES-USD
+                 ADD WS-INTERES-USD TO WS-RESUMEN-SALDO-USD
+              END-IF
+
+              IF WS-INTERES-ARS > ZEROES OR WS-INTERES-USD > ZEROES
+                 INITIALIZE WS-RES-VALOR-INT-ARS, WS-RES-VALOR-INT-USD
+                 MOVE WS-INTERES-ARS TO WS-RES-VALOR-INT-ARS
+                 MOVE WS-INTERES-USD TO WS-RES-VALOR-INT-USD
+                 MOVE WS-INTERES TO WS-RES-INTERES-PCT
+                 MOVE WS-RES-INTERES TO WS-SAL-RESUMENES
+                 INITIALIZE WS-RES-INTERES
+                 PERFORM 2800-IMPRIMIR-RESUMEN
+                    THRU 2800-IMPRIMIR-RESUMEN-FIN
+              END-IF
+           END-IF.
+
+       2615-COBRAR-INTERES-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2630-DETALLAR-RESUMEN.
 
+           MOVE WS-ENT-NUM-TARJETA TO WS-RESUMEN-TARJETA-ANT.
+
            INITIALIZE WS-SAL-RESUMENES
-      *    *** suma los saldos en pesos o en d�lares
+      *    *** suma los saldos en pesos o en dólares (totales del
+      *    *** resumen, y subtotal de la tarjeta adicional actual); una
+      *    *** moneda extranjera distinta de USD se convierte primero a
+      *    *** pesos con su propia cotizacion y despues a dolares con
+      *    *** WS-TIPO-DE-CAMBIO, para acumularla junto con el USD
             EVALUATE TRUE
                     WHEN WS-ENT-MONEDA = 'ARS'
                          ADD WS-ENT-IMPORTE TO WS-RESUMEN-SALDO-ARS
-                    WHEN WS-ENT-MONEDA = 'USD'
-                         ADD WS-ENT-IMPORTE TO WS-RESUMEN-SALDO-USD
+                        ADD WS-ENT-IMPORTE TO WS-SUBTOTAL-TARJ-ARS
+                        ADD WS-ENT-IMPORTE TO WS-CTL-TOTAL-ARS
+                    WHEN OTHER
+                        MULTIPLY WS-ENT-IMPORTE BY WS-TASA-APLICABLE
+                                      GIVING WS-IMPORTE-ARS-EQUIV
+                        DIVIDE WS-IMPORTE-ARS-EQUIV BY WS-TIPO-DE-CAMBIO
+                                      GIVING WS-IMPORTE-USD-EQUIV
+                        ADD WS-IMPORTE-USD-EQUIV TO WS-RESUMEN-SALDO-USD
+                        ADD WS-IMPORTE-USD-EQUIV TO WS-SUBTOTAL-TARJ-USD
+                        ADD WS-IMPORTE-USD-EQUIV TO WS-CTL-TOTAL-USD
            END-EVALUATE.
+
+           PERFORM 2660-CLASIFICAR-CATEGORIA
+              THRU 2660-CLASIFICAR-CATEGORIA-FIN.
+
            IF WS-ENT-MONEDA  EQUAL 'ARS'
                THEN
                   MOVE   WS-ENT-IMPORTE TO  WS-RES-PESOS
@@ -469,34 +1996,93 @@
            PERFORM 2800-IMPRIMIR-RESUMEN
               THRU 2800-IMPRIMIR-RESUMEN-FIN.
 
+           PERFORM 2637-EXPORTAR-RESUMEN-CSV
+              THRU 2637-EXPORTAR-RESUMEN-CSV-FIN.
+
        2630-DETALLAR-RESUMEN-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** vuelca la misma linea de consumo que 2630-DETALLAR-RESUMEN
+      *    *** acaba de imprimir en RESUMENES.TXT a RESUMENES.CSV
+       2637-EXPORTAR-RESUMEN-CSV.
+
+           INITIALIZE WS-SAL-RESUMEN-CSV.
+           MOVE WS-ENT-NUM-TARJETA     TO WS-CSV-TARJETA.
+           MOVE WS-ENT-ANIO            TO WS-CSV-ANIO.
+           MOVE WS-ENT-MES             TO WS-CSV-MES.
+           MOVE WS-ENT-DIA             TO WS-CSV-DIA.
+           MOVE WS-ENT-DETALLE         TO WS-CSV-DETALLE.
+           MOVE WS-ENT-NUMERO-ACTUAL   TO WS-CSV-NUMERO-ACTUAL.
+           MOVE WS-ENT-CANT-CUOTAS     TO WS-CSV-CANT-CUOTAS.
+           MOVE WS-ENT-MONEDA          TO WS-CSV-MONEDA.
+           MOVE WS-ENT-IMPORTE         TO WS-CSV-IMPORTE.
+
+           WRITE WS-SAL-RESUMEN-CSV.
+
+       2637-EXPORTAR-RESUMEN-CSV-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** imprime y cierra el subtotal de la tarjeta adicional que
+      *    *** se acaba de terminar dentro de un resumen de cuenta
+       2640-SUBTOTALIZAR-TARJETA.
+
+           INITIALIZE WS-SAL-RESUMENES.
+           MOVE WS-RESUMEN-TARJETA-ANT   TO WS-RES-SUBTOTAL-NUM-TARJ.
+           MOVE '***************' TO WS-RES-SUBTOTAL-NUM-TARJ (1:15).
+           MOVE WS-SUBTOTAL-TARJ-ARS     TO WS-RES-SUBTOTAL-PESOS.
+           MOVE WS-SUBTOTAL-TARJ-USD     TO WS-RES-SUBTOTAL-DOLARES.
+           MOVE WS-RES-SUBTOTAL-TARJETA  TO WS-SAL-RESUMENES.
+
+           PERFORM 2800-IMPRIMIR-RESUMEN
+              THRU 2800-IMPRIMIR-RESUMEN-FIN.
+
+           INITIALIZE WS-SUBTOTAL-TARJ-ARS, WS-SUBTOTAL-TARJ-USD.
+
+       2640-SUBTOTALIZAR-TARJETA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2650-DESCONTAR-RESUMEN.
 
            INITIALIZE WS-SAL-RESUMENES
+
+      *    *** busca el porcentaje de descuento vigente para este
+      *    *** consumo (campania por fecha/comercio); si no matchea
+      *    *** ninguna fila de la tabla, se usa el porcentaje general
+           MOVE WS-DESCUENTO TO WS-DESCUENTO-APLICABLE.
+           PERFORM 2655-BUSCAR-DESCUENTO
+              THRU 2655-BUSCAR-DESCUENTO-FIN.
+
       *    *** vamos a calcular el descuento
-           DIVIDE WS-ENT-IMPORTE BY WS-DESCUENTO
-                                   GIVING WS-RESUMEN-DESCUENTO
+           MULTIPLY WS-ENT-IMPORTE BY WS-DESCUENTO-APLICABLE
+                                      GIVING WS-RESUMEN-DESCUENTO.
+           DIVIDE WS-RESUMEN-DESCUENTO BY 100
+                                      GIVING WS-RESUMEN-DESCUENTO
 
-      *    *** resta el descuento de los saldos en pesos o en d�lares
+      *    *** resta el descuento de los saldos en pesos o en dólares
            EVALUATE TRUE
                     WHEN WS-ENT-MONEDA = 'ARS'
                          SUBTRACT WS-RESUMEN-DESCUENTO FROM
                                   WS-RESUMEN-SALDO-ARS GIVING
                                   WS-RESUMEN-SALDO-ARS
-                    WHEN WS-ENT-MONEDA = 'USD'
-                         SUBTRACT WS-RESUMEN-DESCUENTO FROM
-                                  WS-RESUMEN-SALDO-USD GIVING
-                                  WS-RESUMEN-SALDO-USD
+                    WHEN OTHER
+                        MULTIPLY WS-RESUMEN-DESCUENTO BY
+                                 WS-TASA-APLICABLE
+                                      GIVING WS-IMPORTE-ARS-EQUIV
+                        DIVIDE WS-IMPORTE-ARS-EQUIV BY WS-TIPO-DE-CAMBIO
+                                      GIVING WS-IMPORTE-USD-EQUIV
+                        SUBTRACT WS-IMPORTE-USD-EQUIV FROM
+                                 WS-RESUMEN-SALDO-USD GIVING
+                                 WS-RESUMEN-SALDO-USD
            END-EVALUATE.
 
       * Multiplico por  -1 para convertirlo en negativo para imprimirlo
            MULTIPLY WS-RESUMEN-DESCUENTO BY -1
                                          GIVING WS-RESUMEN-DESCUENTO.
 
-           INITIALISE WS-RES-VALOR-DTO-ARS, WS-RES-VALOR-DTO-USD
+           INITIALIZE WS-RES-VALOR-DTO-ARS, WS-RES-VALOR-DTO-USD
 
            IF WS-ENT-MONEDA  EQUAL 'ARS'
                THEN
@@ -505,6 +2091,10 @@
                   MOVE WS-RESUMEN-DESCUENTO TO WS-RES-VALOR-DTO-USD
            END-IF.
 
+      *    *** el porcentaje que se imprime es el que realmente se
+      *    *** aplico al consumo (tabla de campanias), no un valor fijo
+           MOVE WS-DESCUENTO-APLICABLE TO WS-RES-DESCUENTO-PCT.
+
            MOVE WS-RES-DESCUENTO   TO  WS-SAL-RESUMENES.
 
            INITIALIZE WS-RES-DESCUENTO.
@@ -515,9 +2105,101 @@
        2650-DESCONTAR-RESUMEN-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** busca en la tabla de campanias la fila vigente para el
+      *    *** comercio/fecha del consumo actual
+       2655-BUSCAR-DESCUENTO.
+
+           MOVE WS-ENT-ANIO TO WS-ENT-FECHA-AAAAMMDD (1:4).
+           MOVE WS-ENT-MES  TO WS-ENT-FECHA-AAAAMMDD (5:2).
+           MOVE WS-ENT-DIA  TO WS-ENT-FECHA-AAAAMMDD (7:2).
+
+           PERFORM VARYING WS-IX-DESCUENTO FROM 1 BY 1
+              UNTIL WS-IX-DESCUENTO > WS-CANT-DESCUENTOS
+              IF WS-DTO-DESDE (WS-IX-DESCUENTO) <=
+                    WS-ENT-FECHA-AAAAMMDD
+                 AND WS-DTO-HASTA (WS-IX-DESCUENTO) >=
+                    WS-ENT-FECHA-AAAAMMDD
+                 AND (WS-DTO-COMERCIO (WS-IX-DESCUENTO) = SPACES
+                    OR WS-DTO-COMERCIO (WS-IX-DESCUENTO) =
+                       WS-ENT-DETALLE (1:20))
+                 MOVE WS-DTO-PORCENTAJE (WS-IX-DESCUENTO) TO
+                    WS-DESCUENTO-APLICABLE
+              END-IF
+           END-PERFORM.
+
+       2655-BUSCAR-DESCUENTO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** busca en la tabla de categorias configuradas la fila cuyo
+      *    *** texto coincide con el comercio del consumo actual; si no
+      *    *** hay ninguna fila configurada que coincida, el consumo
+      *    *** cae en la categoria generica SIN CATEGORIA
+       2660-CLASIFICAR-CATEGORIA.
+
+           MOVE 'SIN CATEGORIA' TO WS-CATEGORIA-APLICABLE.
+
+           PERFORM VARYING WS-IX-CATCFG FROM 1 BY 1
+              UNTIL WS-IX-CATCFG > WS-CANT-CATEGORIAS-CFG
+              IF WS-CATCFG-COMERCIO (WS-IX-CATCFG) =
+                    WS-ENT-DETALLE (1:20)
+                 MOVE WS-CATCFG-NOMBRE (WS-IX-CATCFG) TO
+                    WS-CATEGORIA-APLICABLE
+              END-IF
+           END-PERFORM.
+
+           PERFORM 2665-TABULAR-CATEGORIA
+              THRU 2665-TABULAR-CATEGORIA-FIN.
+
+       2660-CLASIFICAR-CATEGORIA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** busca la categoria actual en la tabla de totales y suma
+      *    *** el importe del consumo, o abre una fila nueva si es la
+      *    *** primera vez que aparece esa categoria en la corrida
+       2665-TABULAR-CATEGORIA.
+
+           SET WS-IX-CAT TO 1.
+           PERFORM VARYING WS-IX-CAT FROM 1 BY 1
+              UNTIL WS-IX-CAT > WS-CANT-CATEGORIAS
+                 OR WS-CATR-NOMBRE (WS-IX-CAT) = WS-CATEGORIA-APLICABLE
+           END-PERFORM.
+
+           IF WS-IX-CAT > WS-CANT-CATEGORIAS
+              IF WS-CANT-CATEGORIAS < 21
+                 ADD 1 TO WS-CANT-CATEGORIAS
+                 SET WS-IX-CAT TO WS-CANT-CATEGORIAS
+                 MOVE WS-CATEGORIA-APLICABLE TO
+                                     WS-CATR-NOMBRE (WS-IX-CAT)
+              END-IF
+           END-IF.
+
+           IF WS-IX-CAT <= WS-CANT-CATEGORIAS
+              EVALUATE TRUE
+                  WHEN WS-ENT-MONEDA = 'ARS'
+                       ADD WS-ENT-IMPORTE TO
+                          WS-CATR-TOTAL-ARS (WS-IX-CAT)
+                  WHEN OTHER
+                       ADD WS-IMPORTE-USD-EQUIV TO
+                          WS-CATR-TOTAL-USD (WS-IX-CAT)
+              END-EVALUATE
+           END-IF.
+
+       2665-TABULAR-CATEGORIA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        2710-FINALIZAR-RESUMEN.
 
+      *    *** en rollup de cuenta, cierra el subtotal de la ultima
+      *    *** tarjeta adicional antes de mostrar el total combinado
+           IF WS-ES-ROLLUP-CUENTA AND WS-RESUMEN-TARJETA-ANT <> SPACES
+              PERFORM 2640-SUBTOTALIZAR-TARJETA
+                 THRU 2640-SUBTOTALIZAR-TARJETA-FIN
+           END-IF.
+
            PERFORM 2720-MOSTRAR-SALDOS-RESUMEN
               THRU 2720-MOSTRAR-SALDOS-RESUMEN-FIN.
 
@@ -527,7 +2209,16 @@
            PERFORM 2760-VER-LIMITE-RESUMEN
               THRU 2760-VER-LIMITE-RESUMEN-FIN.
 
+           PERFORM 2780-ACTUALIZAR-SALDO-ANTERIOR
+              THRU 2780-ACTUALIZAR-SALDO-ANTERIOR-FIN.
 
+           IF WS-ES-RESUMEN-INDIVIDUAL
+              CLOSE SAL-RESUMENES
+              IF NOT FS-RESUMENES-OK
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO RESUMENES: '
+                         FS-RESUMENES
+              END-IF
+           END-IF.
 
        2710-FINALIZAR-RESUMEN-FIN.
            EXIT.
@@ -561,7 +2252,18 @@
            MULTIPLY WS-TIPO-DE-CAMBIO BY WS-RESUMEN-PESOSxTIPO-DE-CAMBIO
            MOVE WS-RESUMEN-SALDO-ARS TO WS-RESUMEN-PAGO-MINIMO
            ADD WS-RESUMEN-PESOSxTIPO-DE-CAMBIO TO WS-RESUMEN-PAGO-MINIMO
-           MULTIPLY 0,05 BY WS-RESUMEN-PAGO-MINIMO
+
+      *    *** WS-PAGO-MINIMO es el porcentaje (configurable via el
+      *    *** parametro 'MINIMO'; 5 por defecto, como antes)
+           MULTIPLY WS-RESUMEN-PAGO-MINIMO BY WS-PAGO-MINIMO
+                                      GIVING WS-RESUMEN-PAGO-MINIMO.
+           DIVIDE WS-RESUMEN-PAGO-MINIMO BY 100
+                                      GIVING WS-RESUMEN-PAGO-MINIMO.
+
+      *    *** piso configurable (0 = sin piso, como antes)
+           IF WS-RESUMEN-PAGO-MINIMO < WS-PAGO-MINIMO-PISO
+              MOVE WS-PAGO-MINIMO-PISO TO WS-RESUMEN-PAGO-MINIMO
+           END-IF.
 
       * Imprimimos el renglon de pago minimo
            MOVE WS-RESUMEN-PAGO-MINIMO  TO WS-RES-MIN-PESOS.
@@ -587,15 +2289,45 @@
            EXIT.
 
       *-----------------------------------------------------------------
+      *    *** el limite de compra ahora es independiente por moneda
+      *    *** (ya no se convierte el saldo USD a pesos para compararlo
+      *    *** contra un unico limite combinado; ver WS-RESUMEN-LIMITE-
+      *    *** COMPRA-ARS/-USD)
        2770-IMP-LIMITE-COMPRA.
 
-           MULTIPLY  WS-RESUMEN-SALDO-USD  BY  WS-TIPO-DE-CAMBIO
-                          GIVING  WS-MONTO-TOTAL.
+           MOVE WS-RESUMEN-SALDO-ARS TO WS-MONTO-TOTAL.
+           IF WS-MONTO-TOTAL > WS-RESUMEN-LIMITE-COMPRA-ARS
+              MOVE 'ARS' TO WS-EXC-MONEDA-O
+              MOVE WS-RESUMEN-LIMITE-COMPRA-ARS TO WS-LIM-COMPRA
+              PERFORM 2775-AVISAR-LIMITE-EXCEDIDO
+                 THRU 2775-AVISAR-LIMITE-EXCEDIDO-FIN
+           END-IF.
 
-           ADD   WS-RESUMEN-SALDO-ARS  TO  WS-MONTO-TOTAL.
+           MOVE WS-RESUMEN-SALDO-USD TO WS-MONTO-TOTAL.
+           IF WS-MONTO-TOTAL > WS-RESUMEN-LIMITE-COMPRA-USD
+              MOVE 'USD' TO WS-EXC-MONEDA-O
+              MOVE WS-RESUMEN-LIMITE-COMPRA-USD TO WS-LIM-COMPRA
+              PERFORM 2775-AVISAR-LIMITE-EXCEDIDO
+                 THRU 2775-AVISAR-LIMITE-EXCEDIDO-FIN
+           END-IF.
+
+      * Dejo una linea en blanco para el proximo resumen
+           MOVE SPACES TO WS-SAL-RESUMENES
+           PERFORM 2800-IMPRIMIR-RESUMEN
+              THRU 2800-IMPRIMIR-RESUMEN-FIN.
+
+           INITIALIZE WS-MONTO-TOTAL.
+
+       2770-IMP-LIMITE-COMPRA-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      *    *** emite el aviso dentro del resumen y el renglon en
+      *    *** EXCESOS.TXT para la moneda que supero su limite; se
+      *    *** invoca con WS-MONTO-TOTAL, WS-LIM-COMPRA y
+      *    *** WS-EXC-MONEDA-O ya cargados por 2770-IMP-LIMITE-COMPRA
+       2775-AVISAR-LIMITE-EXCEDIDO.
 
-           IF WS-MONTO-TOTAL > WS-RESUMEN-LIMITE-COMPRA
-               THEN
       *  Imprimo linea de asteriscos superior
                   MOVE WS-ASTERISCOS TO WS-SAL-RESUMENES
                   PERFORM 2800-IMPRIMIR-RESUMEN
@@ -610,31 +2342,117 @@
                   PERFORM 2800-IMPRIMIR-RESUMEN
                   THRU 2800-IMPRIMIR-RESUMEN-FIN
 
+      *    *** ademas del aviso dentro del resumen, se deja constancia
+      *    *** en EXCESOS.TXT para que el sector de riesgos/cobranzas
+      *    *** no tenga que revisar RESUMENES.TXT linea por linea
+                  MOVE WS-RESUMEN-TARJETA      TO WS-EXC-CLAVE-O
+                  MOVE WS-MONTO-TOTAL          TO WS-EXC-MONTO-O
+                  MOVE WS-LIM-COMPRA           TO WS-EXC-LIMITE-O
+                  SUBTRACT WS-LIM-COMPRA FROM WS-MONTO-TOTAL
+                                            GIVING WS-EXC-EXCESO-O
+                  WRITE WS-SAL-EXCESOS.
+
+      *    *** mismo dato, en formato fijo, para ALERTAS.TXT
+           MOVE WS-RES-NUM-CUENTA        TO WS-ALE-NUM-CUENTA.
+           MOVE WS-RESUMEN-TARJETA       TO WS-ALE-NUM-TARJETA.
+           MOVE WS-EXC-MONEDA-O          TO WS-ALE-MONEDA.
+           MOVE WS-EXC-MONTO-O           TO WS-ALE-MONTO.
+           MOVE WS-EXC-LIMITE-O          TO WS-ALE-LIMITE.
+           MOVE WS-EXC-EXCESO-O          TO WS-ALE-EXCESO.
+           MOVE WS-CURRENT-ANIO          TO WS-ALE-ANIO.
+           MOVE WS-CURRENT-MES           TO WS-ALE-MES.
+           MOVE WS-CURRENT-DIA           TO WS-ALE-DIA.
+           WRITE WS-SAL-ALERTAS.
+
+       2775-AVISAR-LIMITE-EXCEDIDO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    *** guarda el saldo con el que cierra este resumen en el
+      *    *** maestro de tarjetas, para que sea el saldo anterior del
+      *    *** proximo resumen de la misma tarjeta
+       2780-ACTUALIZAR-SALDO-ANTERIOR.
+
+           INITIALIZE WS-ACT-SALDO.
+           MOVE WS-RESUMEN-SALDO-ARS TO WS-ACT-ENT-SALDO-ARS.
+           MOVE WS-RESUMEN-SALDO-USD TO WS-ACT-ENT-SALDO-USD.
+
+      *    *** en rollup de cuenta, WS-RESUMEN-TARJETA es la cuenta (no
+      *    *** una tarjeta) y el saldo es el combinado de todas las
+      *    *** tarjetas de esa cuenta; ACTSALDO lo vuelca a cada una
+      *    *** para que queden sincronizadas. Fuera de rollup, se
+      *    *** actualiza solo la tarjeta que cierra este resumen
+           IF WS-ES-ROLLUP-CUENTA
+              SET WS-ACT-ENT-MODO-CUENTA TO TRUE
+              MOVE WS-RESUMEN-TARJETA (1:10) TO WS-ACT-ENT-NUM-CUENTA
+           ELSE
+              SET WS-ACT-ENT-MODO-TARJETA TO TRUE
+              MOVE WS-RESUMEN-TARJETA-ANT TO WS-ACT-ENT-NUM-TARJETA
            END-IF.
-      * Dejo una linea en blanco para el proximo resumen
-           MOVE SPACES TO WS-SAL-RESUMENES
-           PERFORM 2800-IMPRIMIR-RESUMEN
-              THRU 2800-IMPRIMIR-RESUMEN-FIN.
 
-           INITIALIZE WS-MONTO-TOTAL.
+           CALL 'ACTSALDO' USING WS-ACT-ENTRADA, WS-ACT-SALIDA.
 
-       2770-IMP-LIMITE-COMPRA-FIN.
+           IF WS-ACT-COD-ERROR-O <> SPACES
+              DISPLAY 'ERROR AL ACTUALIZAR EL SALDO ANTERIOR: '
+                                                  WS-ACT-DES-ERROR-O
+           END-IF.
+
+       2780-ACTUALIZAR-SALDO-ANTERIOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    *** reescribe el checkpoint con el ultimo id de consumo
+      *    *** procesado con exito, para poder retomar si el proceso
+      *    *** se corta antes de terminar todo el archivo
+       2790-GRABAR-CHECKPOINT.
+
+           MOVE WS-ULTIMO-ID-PROCESADO      TO WS-CHK-ULTIMO-ID-CONSUMO.
+           MOVE WS-ULTIMO-ID-COMPLETADO-ANT
+                                       TO WS-CHK-ULTIMO-ID-COMPLETADO.
+           OPEN OUTPUT ENT-CHECKPOINT.
+           WRITE WS-ENT-CHECKPOINT.
+           CLOSE ENT-CHECKPOINT.
+
+       2790-GRABAR-CHECKPOINT-FIN.
            EXIT.
       *----------------------------------------------------------------*
        2800-IMPRIMIR-RESUMEN.
 
            WRITE WS-SAL-RESUMENES.
+           ADD 1 TO WS-RES-LINEAS-IMPRESAS.
+
+           IF WS-RES-LINEAS-IMPRESAS >= WS-RES-MAX-LINEAS-PAGINA
+              PERFORM 2805-SALTAR-PAGINA
+                 THRU 2805-SALTAR-PAGINA-FIN
+           END-IF.
 
        2800-IMPRIMIR-RESUMEN-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** al llegar al maximo de lineas por pagina, imprime el pie
+      *    *** de pagina, salta de hoja (caracter de form-feed) y
+      *    *** reinicia el contador de lineas para la pagina siguiente
+       2805-SALTAR-PAGINA.
+
+           ADD 1 TO WS-RES-NUM-PAGINA.
+           MOVE WS-RES-NUM-PAGINA TO WS-RES-PAGINA-O.
+           MOVE WS-RES-PIE-PAGINA TO WS-SAL-RESUMENES.
+           WRITE WS-SAL-RESUMENES.
+
+           MOVE WS-RES-FORM-FEED TO WS-SAL-RESUMENES.
+           WRITE WS-SAL-RESUMENES.
+
+           MOVE ZEROES TO WS-RES-LINEAS-IMPRESAS.
+
+       2805-SALTAR-PAGINA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
       * Aca imprimimos el encabezado de cada resumen con los datos
       * proporcionados con la rutina MAESTARJ
 
        2810-IMP-RES-ENCABEZADO.
 
-           INITIALISE WS-RES-APELLIDO-NOMBRE
+           INITIALIZE WS-RES-APELLIDO-NOMBRE
 
            STRING LK-NOMBRE   DELIMITED BY SPACE
                   ', '        DELIMITED BY SIZE
@@ -656,16 +2474,23 @@
 
            MOVE LK-COD-POSTAL  TO  WS-RES-COD-POSTAL.
            MOVE LK-NUM-TARJETA  TO  WS-RES-NUM-TARJ.
+           PERFORM 2815-ENMASCARAR-TARJETA
+              THRU 2815-ENMASCARAR-TARJETA-FIN.
            MOVE  WS-RES-ENCABEZADO-3 TO WS-SAL-RESUMENES.
            WRITE WS-SAL-RESUMENES.
 
       *    *** resguarda el limite de compra para comparar al finalizar
-           MOVE LK-LIMITE-TARJETA  TO WS-RESUMEN-LIMITE-COMPRA.
+           MOVE LK-LIMITE-TARJETA      TO WS-RESUMEN-LIMITE-COMPRA-ARS.
+           MOVE LK-LIMITE-TARJETA-USD  TO WS-RESUMEN-LIMITE-COMPRA-USD.
 
            MOVE LK-LIMITE-TARJETA  TO WS-RES-LIM-COMPRA.
            MOVE  WS-RES-ENCABEZADO-4 TO WS-SAL-RESUMENES.
            WRITE WS-SAL-RESUMENES.
 
+           MOVE LK-LIMITE-TARJETA-USD TO WS-RES-LIM-COMPRA-USD.
+           MOVE WS-RES-ENCABEZADO-4B  TO WS-SAL-RESUMENES.
+           WRITE WS-SAL-RESUMENES.
+
 
            MOVE  WS-RES-SEPARADOR TO WS-SAL-RESUMENES.
              WRITE WS-SAL-RESUMENES.
@@ -680,27 +2505,95 @@
        2810-IMP-RES-ENCABEZADO-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** enmascara el numero de tarjeta impreso en el resumen,
+      *    *** dejando visibles unicamente los ultimos 4 digitos
+       2815-ENMASCARAR-TARJETA.
+
+           MOVE '***************' TO WS-RES-NUM-TARJ (1:15).
+
+       2815-ENMASCARAR-TARJETA-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
+           PERFORM 3110-GRABAR-RESUMEN-CATEGORIAS
+              THRU 3110-GRABAR-RESUMEN-CATEGORIAS-FIN.
+
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
+      *    *** el archivo se proceso completo: se limpia el puntero de
+      *    *** restart para que la proxima corrida empiece de cero, pero
+      *    *** se conserva el ultimo id como marca de "ya facturado"
+      *    *** para poder detectar una recorrida completa repetida (ver
+      *    *** 2210-VALIDAR-RECORRIDA)
+           MOVE ZEROES TO WS-CHK-ULTIMO-ID-CONSUMO.
+           MOVE WS-ULTIMO-ID-PROCESADO TO WS-CHK-ULTIMO-ID-COMPLETADO.
+           OPEN OUTPUT ENT-CHECKPOINT.
+           WRITE WS-ENT-CHECKPOINT.
+           CLOSE ENT-CHECKPOINT.
+
+      *    *** totales de control de la corrida, para que el proximo
+      *    *** paso del batch pueda cuadrar lo procesado
+           MOVE WS-RESUMEN-TOTAL-CONSUMOS  TO WS-CTL-TOTAL-CONSUMOS-O.
+           MOVE WS-RESUMEN-TOTAL-RESUMENES TO WS-CTL-TOTAL-RESUMENES-O.
+           MOVE WS-RESUMEN-TOTAL-ERRORES   TO WS-CTL-TOTAL-ERRORES-O.
+           MOVE WS-CTL-TOTAL-ARS           TO WS-CTL-TOTAL-ARS-O.
+           MOVE WS-CTL-TOTAL-USD           TO WS-CTL-TOTAL-USD-O.
+           OPEN OUTPUT SAL-CONTROL.
+           WRITE WS-SAL-CONTROL.
+           CLOSE SAL-CONTROL.
+
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** vuelca a CATEGORIAS.TXT el total acumulado por cada
+      *    *** categoria de gasto vista en la corrida, en el mismo
+      *    *** orden en que cada categoria aparecio por primera vez
+       3110-GRABAR-RESUMEN-CATEGORIAS.
+
+           IF WS-CANT-CATEGORIAS > ZEROES
+              PERFORM VARYING WS-IX-CAT FROM 1 BY 1
+                      UNTIL WS-IX-CAT > WS-CANT-CATEGORIAS
+                 INITIALIZE WS-SAL-CATEGORIAS
+                 MOVE WS-CATR-NOMBRE (WS-IX-CAT) TO WS-CATO-NOMBRE-O
+                 MOVE WS-CATR-TOTAL-ARS (WS-IX-CAT) TO
+                      WS-CATO-TOTAL-ARS-O
+                 MOVE WS-CATR-TOTAL-USD (WS-IX-CAT) TO
+                      WS-CATO-TOTAL-USD-O
+                 WRITE WS-SAL-CATEGORIAS
+              END-PERFORM
+           END-IF.
+
+       3110-GRABAR-RESUMEN-CATEGORIAS-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
            CLOSE ENT-CONSUMOS
-                 SAL-RESUMENES
                  SAL-ERRORES
+                 SAL-EXCESOS
+                 SAL-ALERTAS
+                 ENT-CUOTAS
+                 SAL-RESUMEN-CSV
+                 SAL-CATEGORIAS
+                 SAL-PROXIMO-CICLO
+
+      *    *** en modo WS-ES-RESUMEN-INDIVIDUAL, RESUMENES ya fue
+      *    *** cerrado resumen por resumen en 2710-FINALIZAR-RESUMEN
+           IF NOT WS-ES-RESUMEN-INDIVIDUAL
+              CLOSE SAL-RESUMENES
+           END-IF.
 
            IF NOT FS-CONSUMOS-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO CONSUMOS: ' FS-CONSUMOS
            END-IF.
 
-           IF NOT FS-RESUMENES-OK
+           IF NOT WS-ES-RESUMEN-INDIVIDUAL AND NOT FS-RESUMENES-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO RESUMENES: ' FS-RESUMENES
            END-IF.
 
@@ -708,8 +2601,54 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO ERRORES: ' FS-ERRORES
            END-IF.
 
+           IF NOT FS-EXCESOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO EXCESOS: ' FS-EXCESOS
+           END-IF.
+
+           IF NOT FS-ALERTAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO ALERTAS: ' FS-ALERTAS
+           END-IF.
+
+           IF NOT FS-CUOTAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO CUOTAS: ' FS-CUOTAS
+           END-IF.
+
+           IF NOT FS-RESUMEN-CSV-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO RESUMENES.CSV: '
+                      FS-RESUMEN-CSV
+           END-IF.
+
+           IF NOT FS-CATEGORIAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO CATEGORIAS: '
+                      FS-CATEGORIAS
+           END-IF.
+
+           IF NOT FS-PROXIMO-CICLO-OK
+              DISPLAY 'ERROR AL CERRAR PROXIMO-CICLO.SEQ: '
+                      FS-PROXIMO-CICLO
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    *** reporte final de errores por codigo, uno por linea, en
+      *    *** el mismo orden en que cada codigo aparecio por primera
+      *    *** vez en la corrida
+       3100-MOSTRAR-RESUMEN-ERRORES.
+
+           IF WS-CANT-COD-ERRORES > ZEROES
+              DISPLAY '---- RESUMEN DE ERRORES POR CODIGO ----'
+              PERFORM VARYING WS-IX-ERR FROM 1 BY 1
+                      UNTIL WS-IX-ERR > WS-CANT-COD-ERRORES
+                 DISPLAY WS-RES-ERR-COD (WS-IX-ERR) ': '
+                         WS-RES-ERR-DES (WS-IX-ERR) ' - '
+                         WS-RES-ERR-CANT (WS-IX-ERR)
+              END-PERFORM
+           END-IF.
+
+       3100-MOSTRAR-RESUMEN-ERRORES-FIN.
+           EXIT.
+
       *----------------------------------------------------------------*
        END PROGRAM TP02EJ01.
