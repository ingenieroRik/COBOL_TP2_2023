@@ -8,7 +8,30 @@
            05 LK-MONEDA-TARJETA            PIC X(03).
               88 LK-DOLARES                                VALUE 'USD'.
               88 LK-PESOS                                  VALUE 'ARS'.
+      *    *** LK-LIMITE-TARJETA es el limite de compra en pesos;
+      *    *** LK-LIMITE-TARJETA-USD es el limite de compra en dolares,
+      *    *** independiente (ya no se convierte todo a pesos por el
+      *    *** tipo de cambio para compararlo contra un unico limite;
+      *    *** ver TP02EJ01.cbl 2770-IMP-LIMITE-COMPRA)
            05 LK-LIMITE-TARJETA            PIC 9(08)V9(02).
+           05 LK-ESTADO-TARJETA            PIC X(01)       VALUE 'A'.
+              88 LK-TARJETA-ACTIVA                         VALUE 'A'.
+              88 LK-TARJETA-INACTIVA                       VALUE 'I'.
+           05 LK-SALDO-ANTERIOR-ARS       PIC S9(08)V9(02) VALUE ZEROES.
+           05 LK-SALDO-ANTERIOR-USD       PIC S9(08)V9(02) VALUE ZEROES.
+      *    *** dia del mes en que cierra el resumen de la tarjeta; un
+      *    *** consumo cuyo dia sea posterior se difiere al proximo
+      *    *** ciclo (ver TP02EJ01.cbl 2420-VALIDAR-CICLO). CERO =
+      *    *** sin dia de cierre configurado, no se difiere nada
+           05 LK-DIA-CIERRE               PIC 9(02)        VALUE ZEROES.
+      *    *** 'T' titular, 'A' adicional; una adicional queda ligada a
+      *    *** su titular por LK-NUM-TARJETA-TITULAR (en blanco en las
+      *    *** titulares). Ver MANTTARJ.cbl 2100-ALTA-TARJETA
+           05 LK-TIPO-TARJETA             PIC X(01)        VALUE 'T'.
+              88 LK-TARJETA-TITULAR                         VALUE 'T'.
+              88 LK-TARJETA-ADICIONAL                       VALUE 'A'.
+           05 LK-NUM-TARJETA-TITULAR      PIC X(19)        VALUE SPACES.
+           05 LK-LIMITE-TARJETA-USD       PIC 9(08)V9(02)  VALUE ZEROES.
            05 LK-MOTIVO-ERROR-O.
               10 LK-COD-ERROR-O            PIC X(02)       VALUE SPACES.
               10 LK-DES-ERROR-O            PIC X(40)      VALUE SPACES.
