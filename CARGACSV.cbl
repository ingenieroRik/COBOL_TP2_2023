@@ -0,0 +1,288 @@
+      ******************************************************************
+      * Authors: NoemI Berge, Claudia Perdiguera, Ricardo Balsimelli,
+      *          Ricardo GarcIa, Senen Urdaneta.
+      * Date: 04/10/2023
+      * Purpose: adaptador de feed - convierte un archivo CSV de un
+      *          proveedor externo (tarjetas/consumos) al formato fijo
+      *          de CONSUMOS.SEQ, para que TP02EJ01 lo pueda procesar
+      *          sin cambios.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACSV.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-CSV-VENDOR
+           ASSIGN TO WS-RUTA-CSV-VENDOR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV-VENDOR.
+
+       SELECT SAL-CONSUMOS
+           ASSIGN TO WS-RUTA-CONSUMOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CONSUMOS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-CSV-VENDOR.
+       01 WS-LINEA-CSV                              PIC X(200).
+
+       FD SAL-CONSUMOS.
+           COPY CONSUMOS.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 WS-RUTA-CSV-VENDOR           PIC X(60)
+                                       VALUE '../FEED-VENDOR.CSV'.
+       01 WS-RUTA-CONSUMOS             PIC X(60)
+                                       VALUE '../CONSUMOS.SEQ'.
+       01 WS-RUTA-ENTORNO              PIC X(60) VALUE SPACES.
+
+       01 FS-STATUS.
+          05 FS-CSV-VENDOR                         PIC X(2).
+             88 FS-CSV-VENDOR-OK                       VALUE '00'.
+             88 FS-CSV-VENDOR-EOF                      VALUE '10'.
+          05 FS-CONSUMOS                           PIC X(2).
+             88 FS-CONSUMOS-OK                         VALUE '00'.
+             88 FS-CONSUMOS-NFD                        VALUE '35'.
+
+      *    *** campos del CSV del proveedor, separados por ';' (el
+      *    *** proveedor usa coma como separador decimal en otros
+      *    *** reportes, como el resto de esta aplicacion, asi que el
+      *    *** delimitador de campo no puede ser la coma)
+       01 WS-CAMPOS-CSV.
+          05 WS-CSV-ID-CONSUMO                     PIC X(10).
+          05 WS-CSV-NUM-CUENTA                     PIC X(10).
+          05 WS-CSV-NUM-TARJETA                    PIC X(19).
+          05 WS-CSV-FECHA                          PIC X(10).
+          05 WS-CSV-DETALLE                        PIC X(32).
+          05 WS-CSV-NUMERO-ACTUAL                  PIC X(02).
+          05 WS-CSV-CANT-CUOTAS                    PIC X(02).
+          05 WS-CSV-MONEDA                         PIC X(03).
+      *    *** importe en centavos, sin separador decimal, para
+      *    *** no depender de como el proveedor escriba la coma
+          05 WS-CSV-IMPORTE-CENTAVOS                PIC X(10).
+      *    *** 'D' = debito (consumo), 'C' = credito (nota de credito)
+          05 WS-CSV-SIGNO                          PIC X(01).
+
+       01 WS-CENTAVOS-NUM                          PIC 9(10).
+
+       01 WS-LINEA-VALIDA                          PIC X(01) VALUE 'S'.
+          88 WS-LINEA-ES-VALIDA                        VALUE 'S'.
+
+       01 WS-PRIMERA-LINEA                         PIC X(01) VALUE 'S'.
+          88 WS-ES-PRIMERA-LINEA                       VALUE 'S'.
+
+       01 WS-CONTADORES.
+          05 WS-CANT-LEIDAS                    PIC 9(06) VALUE ZEROES.
+          05 WS-CANT-CARGADAS                  PIC 9(06) VALUE ZEROES.
+          05 WS-CANT-RECHAZADAS                PIC 9(06) VALUE ZEROES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           PERFORM 2000-PROCESAR-ARCHIVO
+              THRU 2000-PROCESAR-ARCHIVO-FIN
+              UNTIL FS-CSV-VENDOR-EOF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           PERFORM 1050-LEER-RUTA-ARCHIVO
+              THRU 1050-LEER-RUTA-ARCHIVO-FIN.
+
+           PERFORM 1100-ABRIR-ARCHIVOS
+              THRU 1100-ABRIR-ARCHIVOS-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** las variables de entorno permiten ubicar el feed del
+      *    *** proveedor y el CONSUMOS.SEQ de salida sin recompilar
+       1050-LEER-RUTA-ARCHIVO.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'CARGACSV_VENDOR_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CSV-VENDOR
+           END-IF.
+
+           MOVE SPACES TO WS-RUTA-ENTORNO.
+           ACCEPT WS-RUTA-ENTORNO FROM ENVIRONMENT
+                                        'CARGACSV_CONSUMOS_PATH'.
+           IF WS-RUTA-ENTORNO <> SPACES
+              MOVE WS-RUTA-ENTORNO TO WS-RUTA-CONSUMOS
+           END-IF.
+
+       1050-LEER-RUTA-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT ENT-CSV-VENDOR.
+
+           EVALUATE TRUE
+               WHEN FS-CSV-VENDOR-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL FEED DEL PROVEEDOR'
+                    DISPLAY 'FILE STATUS: ' FS-CSV-VENDOR
+                    STOP RUN
+           END-EVALUATE.
+
+      *    *** CONSUMOS.SEQ puede ya tener consumos de otros feeds del
+      *    *** mismo dia; OPEN EXTEND agrega al final, pero si todavia
+      *    *** no existe (primera corrida) hay que crearlo antes
+           OPEN EXTEND SAL-CONSUMOS.
+
+           IF FS-CONSUMOS-NFD
+              OPEN OUTPUT SAL-CONSUMOS
+              CLOSE SAL-CONSUMOS
+              OPEN EXTEND SAL-CONSUMOS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-CONSUMOS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR CONSUMOS.SEQ DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-CONSUMOS
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-ABRIR-ARCHIVOS-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** la primera linea del feed es un encabezado de columnas,
+      *    *** no un consumo, y se descarta sin contar como rechazada
+       2000-PROCESAR-ARCHIVO.
+
+           READ ENT-CSV-VENDOR
+               AT END SET FS-CSV-VENDOR-EOF TO TRUE
+               NOT AT END
+                  IF WS-ES-PRIMERA-LINEA
+                     MOVE 'N' TO WS-PRIMERA-LINEA
+                  ELSE
+                     ADD 1 TO WS-CANT-LEIDAS
+                     PERFORM 2100-CONVERTIR-LINEA
+                        THRU 2100-CONVERTIR-LINEA-FIN
+                  END-IF
+           END-READ.
+
+       2000-PROCESAR-ARCHIVO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2100-CONVERTIR-LINEA.
+
+           MOVE 'S' TO WS-LINEA-VALIDA.
+           INITIALIZE WS-CAMPOS-CSV.
+
+           UNSTRING WS-LINEA-CSV DELIMITED BY ';'
+               INTO WS-CSV-ID-CONSUMO,     WS-CSV-NUM-CUENTA,
+                    WS-CSV-NUM-TARJETA,    WS-CSV-FECHA,
+                    WS-CSV-DETALLE,        WS-CSV-NUMERO-ACTUAL,
+                    WS-CSV-CANT-CUOTAS,    WS-CSV-MONEDA,
+                    WS-CSV-IMPORTE-CENTAVOS, WS-CSV-SIGNO
+           END-UNSTRING.
+
+           IF WS-CSV-ID-CONSUMO      IS NOT NUMERIC
+              OR WS-CSV-NUM-CUENTA   IS NOT NUMERIC
+              OR WS-CSV-NUMERO-ACTUAL IS NOT NUMERIC
+              OR WS-CSV-CANT-CUOTAS  IS NOT NUMERIC
+              OR WS-CSV-IMPORTE-CENTAVOS IS NOT NUMERIC
+              MOVE 'N' TO WS-LINEA-VALIDA
+           END-IF.
+
+           IF WS-LINEA-ES-VALIDA
+              IF WS-CSV-FECHA (5:1) <> '-' OR WS-CSV-FECHA (8:1) <> '-'
+                 MOVE 'N' TO WS-LINEA-VALIDA
+              END-IF
+           END-IF.
+
+           IF WS-LINEA-ES-VALIDA
+              IF WS-CSV-SIGNO <> 'D' AND WS-CSV-SIGNO <> 'C'
+                 MOVE 'N' TO WS-LINEA-VALIDA
+              END-IF
+           END-IF.
+
+           IF WS-LINEA-ES-VALIDA
+              PERFORM 2150-ARMAR-CONSUMO
+                 THRU 2150-ARMAR-CONSUMO-FIN
+              WRITE WS-ENT-CONSUMOS
+              IF FS-CONSUMOS-OK
+                 ADD 1 TO WS-CANT-CARGADAS
+              ELSE
+                 ADD 1 TO WS-CANT-RECHAZADAS
+                 DISPLAY 'ERROR AL ESCRIBIR CONSUMOS.SEQ, LINEA: '
+                         WS-LINEA-CSV
+                 DISPLAY 'FILE STATUS: ' FS-CONSUMOS
+              END-IF
+           ELSE
+              ADD 1 TO WS-CANT-RECHAZADAS
+              DISPLAY 'LINEA DE FEED RECHAZADA: ' WS-LINEA-CSV
+           END-IF.
+
+       2100-CONVERTIR-LINEA-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    *** arma el registro de CONSUMOS.SEQ a partir de los campos
+      *    *** ya validados en 2100-CONVERTIR-LINEA
+       2150-ARMAR-CONSUMO.
+
+           MOVE WS-CSV-ID-CONSUMO       TO WS-ENT-ID-CONSUMO.
+           MOVE WS-CSV-NUM-CUENTA       TO WS-ENT-NUM-CUENTA.
+           MOVE WS-CSV-NUM-TARJETA      TO WS-ENT-NUM-TARJETA.
+           MOVE WS-CSV-FECHA            TO WS-ENT-FECHA.
+           MOVE WS-CSV-DETALLE          TO WS-ENT-DETALLE.
+           MOVE WS-CSV-NUMERO-ACTUAL    TO WS-ENT-NUMERO-ACTUAL.
+           MOVE WS-CSV-CANT-CUOTAS      TO WS-ENT-CANT-CUOTAS.
+           MOVE WS-CSV-MONEDA           TO WS-ENT-MONEDA.
+
+           MOVE WS-CSV-IMPORTE-CENTAVOS TO WS-CENTAVOS-NUM.
+           DIVIDE WS-CENTAVOS-NUM BY 100 GIVING WS-ENT-IMPORTE.
+           IF WS-CSV-SIGNO = 'C'
+              MULTIPLY WS-ENT-IMPORTE BY -1 GIVING WS-ENT-IMPORTE
+           END-IF.
+
+       2150-ARMAR-CONSUMO-FIN.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE ENT-CSV-VENDOR, SAL-CONSUMOS.
+
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'LINEAS LEIDAS     : ' WS-CANT-LEIDAS.
+           DISPLAY 'CONSUMOS CARGADOS : ' WS-CANT-CARGADAS.
+           DISPLAY 'LINEAS RECHAZADAS : ' WS-CANT-RECHAZADAS.
+           DISPLAY '-------------------------------------------------'.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
